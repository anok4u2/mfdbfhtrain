@@ -1,83 +1,237 @@
-      $set CICSECM
-       identification division.
-       program-id. ENQ2.
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       01  ws-enq1     pic x(10) value "ENQ1".
-       01  ws-enq2     pic x(10) value "ENQ2".
-       01  ws-len      pic 9(4) comp-3. 
-
-       procedure division.
-       
-           move length of ws-enq1 to ws-len
-           
-      *    perform 10 times
-           
-               perform do-enq2
-               exec cics 
-                   delay for seconds(10)
-               end-exec
-      *        call "CBL_THREAD_SLEEP" using by value 10000
-               perform do-enq1
-               
-      *        exec cics 
-      *            delay for seconds(10)
-      *        end-exec
-               
-               perform do-deq1      
-               perform do-deq2
-       
-      *    end-perform               
-       
-           goback.
-
-       
-       do-enq1 section.
-       
-      ***** Issue an ENQ on a Resource to sync access
-       
-       
-           exec cics
-               enq resource(ws-enq1)
-                   length(ws-len)
-           end-exec
-           .
-
-       do-enq2 section.
-       
-      ***** Issue an ENQ on a Resource to sync access
-       
-       
-           exec cics
-               enq resource(ws-enq2)
-                   length(ws-len)
-           end-exec
-           .
-
-
-       
-       do-deq1 section.
-       
-      ***** Issue an ENQ on a Resource to sync access
-       
-       
-           exec cics
-               deq resource(ws-enq1)
-                   length(ws-len)
-           end-exec
-           .
-       
-       do-deq2 section.
-       
-      ***** Issue an ENQ on a Resource to sync access
-       
-       
-           exec cics
-               deq resource(ws-enq2)
-                   length(ws-len)
-           end-exec
-           .       
+      $set CICSECM
+       identification division.
+       program-id. ENQ2.
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       01  ws-enq1     pic x(10) value "ENQ1".
+       01  ws-enq2     pic x(10) value "ENQ2".
+       01  ws-len      pic 9(4) comp-3.
+
+      *> Soak-test controls -- default to the original one-shot
+      *> behaviour when the caller passes no COMMAREA.
+       01  ws-iterations  pic 9(4) value 1.
+       01  ws-delay1      pic 9(4) value 10.
+       01  ws-delay2      pic 9(4) value 0.
+
+      *> Jitter controls -- how many seconds either delay may randomly
+      *> vary by (plus or minus), so a soak run does not hammer the
+      *> two resources in perfect lockstep every iteration.  Default
+      *> to 0 (no jitter, the original fixed-delay behaviour) when the
+      *> caller passes no COMMAREA or leaves a jitter field blank.
+       01  ws-jitter1     pic 9(4) value 0.
+       01  ws-jitter2     pic 9(4) value 0.
+       01  ws-actual-delay1  pic 9(4).
+       01  ws-actual-delay2  pic 9(4).
+       01  ws-jitter-rand    comp-2.
+       01  ws-jitter-offset  pic s9(4) comp-5.
+
+       01  ws-idx         pic 9(4) comp-3.
+
+      *> Deadlock/timeout diagnostics for the ENQ calls below.
+       01  ws-enq-resp        pic s9(8) comp.
+       01  ws-inq-resp        pic s9(8) comp.
+       01  ws-holder-task     pic 9(7).
+       01  ws-holder-term     pic x(4).
+       01  ws-diag-resource   pic x(10).
+
+       01  ws-console-msg.
+           05  csm-resource       pic x(10).
+           05  filler             pic x(1) value space.
+           05  csm-text           pic x(29) value
+                                  "held by task                ".
+           05  csm-task           pic 9(7).
+           05  filler             pic x(1) value space.
+           05  csm-text2          pic x(9) value "terminal ".
+           05  csm-term           pic x(4).
+
+       01  ws-console-msg-len pic s9(4) comp
+                                  value length of ws-console-msg.
+
+       linkage section.
+
+       01  dfhcommarea.
+           05  ca-iterations           pic 9(4).
+           05  ca-delay1               pic 9(4).
+           05  ca-delay2               pic 9(4).
+           05  ca-jitter1              pic 9(4).
+           05  ca-jitter2              pic 9(4).
+           05  ca-enq1-name            pic x(10).
+           05  ca-enq2-name            pic x(10).
+
+       procedure division using dfhcommarea.
+
+           move length of ws-enq1 to ws-len
+
+           perform get-soak-parms
+
+           compute ws-jitter-rand = function random(eibtaskn)
+
+           perform do-soak-iteration
+               varying ws-idx from 1 by 1 until ws-idx > ws-iterations
+
+           goback.
+
+      *****************************************************************
+      *  Pick up the iteration count, both delay durations and the
+      *  resource names to serialize on from DFHCOMMAREA, falling back
+      *  to a single one-shot pass against ENQ1/ENQ2 when the caller
+      *  supplies none (or leaves a given field blank).
+      *****************************************************************
+       get-soak-parms section.
+
+           if eibcalen not = 0
+               move ca-iterations to ws-iterations
+               move ca-delay1 to ws-delay1
+               move ca-delay2 to ws-delay2
+               move ca-jitter1 to ws-jitter1
+               move ca-jitter2 to ws-jitter2
+
+               if ca-enq1-name not = spaces
+                   move ca-enq1-name to ws-enq1
+               end-if
+
+               if ca-enq2-name not = spaces
+                   move ca-enq2-name to ws-enq2
+               end-if
+           end-if
+           .
+
+      *****************************************************************
+      *  One pass of the ENQ/DEQ contention cycle.
+      *****************************************************************
+       do-soak-iteration section.
+
+           perform do-enq2
+
+           compute ws-jitter-rand = function random
+           compute ws-jitter-offset =
+               (ws-jitter-rand * (2 * ws-jitter1 + 1)) - ws-jitter1
+           compute ws-actual-delay1 = ws-delay1 + ws-jitter-offset
+           if ws-actual-delay1 < 0
+               move 0 to ws-actual-delay1
+           end-if
+
+           exec cics
+               delay for seconds(ws-actual-delay1)
+           end-exec
+
+           perform do-enq1
+
+           compute ws-jitter-rand = function random
+           compute ws-jitter-offset =
+               (ws-jitter-rand * (2 * ws-jitter2 + 1)) - ws-jitter2
+           compute ws-actual-delay2 = ws-delay2 + ws-jitter-offset
+           if ws-actual-delay2 < 0
+               move 0 to ws-actual-delay2
+           end-if
+
+           exec cics
+               delay for seconds(ws-actual-delay2)
+           end-exec
+
+           perform do-deq1
+           perform do-deq2
+           .
+
+       do-enq1 section.
+
+      ***** Issue an ENQ on a Resource to sync access.  A NOSUSPEND
+      ***** probe first checks whether the resource is already held so
+      ***** the holding task/terminal can be logged before we block on
+      ***** the real (suspending) ENQ.
+
+           move ws-enq1 to ws-diag-resource
+
+           exec cics
+               enq resource(ws-enq1)
+                   length(ws-len)
+                   nosuspend
+                   resp(ws-enq-resp)
+           end-exec
+
+           if ws-enq-resp not = dfhresp(normal)
+               perform log-enq-holder
+               exec cics
+                   enq resource(ws-enq1)
+                       length(ws-len)
+               end-exec
+           end-if
+           .
+
+       do-enq2 section.
+
+      ***** Issue an ENQ on a Resource to sync access.  See do-enq1
+      ***** for the deadlock-diagnostics rationale.
+
+           move ws-enq2 to ws-diag-resource
+
+           exec cics
+               enq resource(ws-enq2)
+                   length(ws-len)
+                   nosuspend
+                   resp(ws-enq-resp)
+           end-exec
+
+           if ws-enq-resp not = dfhresp(normal)
+               perform log-enq-holder
+               exec cics
+                   enq resource(ws-enq2)
+                       length(ws-len)
+               end-exec
+           end-if
+           .
+
+      *****************************************************************
+      *  Log which task/terminal currently holds ws-diag-resource so
+      *  on-call can tell a genuine deadlock from a slow terminal
+      *  without guessing.
+      *****************************************************************
+       log-enq-holder section.
+
+           exec cics
+               inquire enq resource(ws-diag-resource)
+                   reslength(ws-len)
+                   task(ws-holder-task)
+                   termid(ws-holder-term)
+                   resp(ws-inq-resp)
+           end-exec
+
+           move ws-diag-resource to csm-resource
+           move ws-holder-task to csm-task
+           move ws-holder-term to csm-term
+
+           exec cics
+               writeq td queue("CSMT")
+                   from(ws-console-msg)
+                   length(ws-console-msg-len)
+           end-exec
+           .
+
+
+       do-deq1 section.
+
+      ***** Issue an ENQ on a Resource to sync access
+
+
+           exec cics
+               deq resource(ws-enq1)
+                   length(ws-len)
+           end-exec
+           .
+
+       do-deq2 section.
+
+      ***** Issue an ENQ on a Resource to sync access
+
+
+           exec cics
+               deq resource(ws-enq2)
+                   length(ws-len)
+           end-exec
+           .
+
+       end program ENQ2.
