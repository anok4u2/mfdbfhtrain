@@ -1,26 +1,91 @@
-      $set cicsecm
-       identification division.
-       program-id. MSG1.
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       01  ws-msg                       pic x(40) value
-                                        "This is Message 1 from MSG1".
-
-       procedure division.
-
-           exec cics
-               send text from(ws-msg)
-           end-exec
-           exec cics
-               send text from(eibtrmid)
-           end-exec
-           exec cics send control freekb end-exec
-           exec cics return end-exec
-
-           goback.
-           
-       end program MSG1.
+      $set cicsecm
+       identification division.
+       program-id. MSG1.
+
+       environment division.
+       configuration section.
+
+       data division.
+       working-storage section.
+       01  ws-msg                       pic x(40) value
+                                        "This is Message 1 from MSG1".
+
+      *> Audit record written to the MSG1AUD VSAM file on every
+      *> invocation, keyed by task number, so terminal activity can be
+      *> reconciled at shift handover.
+       01  ws-audit-record.
+           05  aud-termid               pic x(4).
+           05  aud-taskn                pic 9(7).
+           05  aud-trnid                pic x(4).
+           05  aud-timestamp.
+               10  aud-date             pic x(8).
+               10  aud-time             pic x(6).
+
+       01  ws-audit-key                 pic 9(7).
+
+       01  ws-abstime                   pic s9(15) comp-3.
+       01  ws-resp                      pic s9(8) comp.
+
+       linkage section.
+
+       01  dfhcommarea.
+           05  ca-msg-text              pic x(40).
+
+       procedure division using dfhcommarea.
+
+           perform log-invocation
+           perform set-message
+
+           exec cics
+               send text from(ws-msg)
+           end-exec
+           exec cics
+               send text from(eibtrmid)
+           end-exec
+           exec cics send control freekb end-exec
+           exec cics return end-exec
+
+           goback.
+
+      *****************************************************************
+      *  Write one audit record for this invocation to MSG1AUD.
+      *****************************************************************
+       log-invocation section.
+
+           move eibtrmid to aud-termid
+           move eibtaskn to aud-taskn
+           move eibtrnid to aud-trnid
+
+           exec cics
+               asktime abstime(ws-abstime)
+           end-exec
+
+           exec cics
+               formattime abstime(ws-abstime)
+                   yyyymmdd(aud-date)
+                   time(aud-time)
+           end-exec
+
+           move eibtaskn to ws-audit-key
+
+           exec cics
+               write file("MSG1AUD")
+                   from(ws-audit-record)
+                   ridfld(ws-audit-key)
+                   resp(ws-resp)
+           end-exec
+           .
+
+      *****************************************************************
+      *  Pick up the operator's broadcast text from DFHCOMMAREA when
+      *  the caller supplied one; otherwise leave the hardcoded default
+      *  in ws-msg untouched.
+      *****************************************************************
+       set-message section.
+
+           if eibcalen not = 0
+               move ca-msg-text to ws-msg
+           end-if
+           .
+
+       end program MSG1.
