@@ -0,0 +1,74 @@
+      *****************************************************************
+      *  XACPMAP -- BMS mapset for the XACQ customization-parameter
+      *             inquiry transaction, showing the current
+      *             entriesUsed/vName/vValue table GetCustomizationParams
+      *             built for a named XA resource.
+      *
+      *  One map, XACPMS, showing the resource name the operator keyed
+      *  in, the number of entries found, and up to eight name/value
+      *  pairs from the most recent snapshot on file XACSNAP.
+      *****************************************************************
+       XACPMAP  DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               CTRL=FREEKB,                                          X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES
+      *
+       XACPMS   DFHMDI SIZE=(24,80),                                 X
+               LINE=1,                                               X
+               COLUMN=1
+      *
+       TITLE1   DFHMDF POS=(1,1),                                    X
+               LENGTH=40,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='XACQ - XA CUSTOMIZATION PARAMETER INQUIRY'
+      *
+       RESNL    DFHMDF POS=(3,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='RESOURCE NAME . . .'
+       RESN     DFHMDF POS=(3,22),                                   X
+               LENGTH=8,                                             X
+               ATTRB=(UNPROT,IC,FSET)
+      *
+       CNTL     DFHMDF POS=(4,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='ENTRIES USED . . . .'
+       CNT      DFHMDF POS=(4,22),                                   X
+               LENGTH=4,                                             X
+               ATTRB=(PROT)
+      *
+       NVH      DFHMDF POS=(6,1),                                    X
+               LENGTH=40,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='NAME             VALUE'
+      *
+       NAME1    DFHMDF POS=(7,1),   LENGTH=16, ATTRB=(PROT)
+       VALU1    DFHMDF POS=(7,18),  LENGTH=48, ATTRB=(PROT)
+       NAME2    DFHMDF POS=(8,1),   LENGTH=16, ATTRB=(PROT)
+       VALU2    DFHMDF POS=(8,18),  LENGTH=48, ATTRB=(PROT)
+       NAME3    DFHMDF POS=(9,1),   LENGTH=16, ATTRB=(PROT)
+       VALU3    DFHMDF POS=(9,18),  LENGTH=48, ATTRB=(PROT)
+       NAME4    DFHMDF POS=(10,1),  LENGTH=16, ATTRB=(PROT)
+       VALU4    DFHMDF POS=(10,18), LENGTH=48, ATTRB=(PROT)
+       NAME5    DFHMDF POS=(11,1),  LENGTH=16, ATTRB=(PROT)
+       VALU5    DFHMDF POS=(11,18), LENGTH=48, ATTRB=(PROT)
+       NAME6    DFHMDF POS=(12,1),  LENGTH=16, ATTRB=(PROT)
+       VALU6    DFHMDF POS=(12,18), LENGTH=48, ATTRB=(PROT)
+       NAME7    DFHMDF POS=(13,1),  LENGTH=16, ATTRB=(PROT)
+       VALU7    DFHMDF POS=(13,18), LENGTH=48, ATTRB=(PROT)
+       NAME8    DFHMDF POS=(14,1),  LENGTH=16, ATTRB=(PROT)
+       VALU8    DFHMDF POS=(14,18), LENGTH=48, ATTRB=(PROT)
+      *
+       MORE     DFHMDF POS=(16,1),                                   X
+               LENGTH=40,                                            X
+               ATTRB=(PROT)
+      *
+       MSG      DFHMDF POS=(23,1),                                   X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,BRT)
+      *
+               DFHMSD TYPE=FINAL
+               END
