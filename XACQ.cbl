@@ -0,0 +1,183 @@
+      $set cicsecm
+       identification division.
+       program-id. XACQ.
+
+      *****************************************************************
+      *  XACQ -- maintenance inquiry transaction that displays the
+      *  entriesUsed/vName/vValue customization table
+      *  GetCustomizationParams last built for a named XA resource
+      *  (xa/xapd.cpy), as snapshotted to XACSNAP, so support staff
+      *  can see what actually got substituted into an open string
+      *  without a programmer adding a DISPLAY and recompiling.
+      *****************************************************************
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           copy xacsnapsel.
+
+       data division.
+       file section.
+           copy xacsnap.
+
+       working-storage section.
+           copy xacustom.
+           copy xaws.
+           copy xacpmap.
+
+       01  ws-resp                     pic s9(8) comp.
+       01  ws-idx                      pic s9(4) comp-5.
+       01  ws-line                     pic s9(4) comp-5.
+
+       linkage section.
+
+       01  dfhcommarea                 pic x(1).
+
+       procedure division using dfhcommarea.
+
+           if eibcalen = 0
+               perform send-initial-map
+           else
+               perform receive-and-lookup
+           end-if
+
+           exec cics return
+               transid(eibtrnid)
+           end-exec
+
+           goback.
+
+      *****************************************************************
+      *  First entry -- paint a blank inquiry panel.
+      *****************************************************************
+       send-initial-map section.
+
+           move low-values to XACPMSO
+           move "ENTER A RESOURCE NAME AND PRESS ENTER" to MSGO
+
+           exec cics
+               send map("XACPMS") mapset("XACPMAP")
+                   from(XACPMSO)
+                   erase
+           end-exec
+           .
+
+      *****************************************************************
+      *  Operator keyed a resource name -- look up its snapshot and
+      *  redisplay the panel with up to the first eight pairs.
+      *****************************************************************
+       receive-and-lookup section.
+
+           exec cics
+               receive map("XACPMS") mapset("XACPMAP")
+                   into(XACPMSI)
+                   resp(ws-resp)
+           end-exec
+
+           move low-values to XACPMSO
+
+           move spaces to xacsnap-resource
+           move RESNI to xacsnap-resource
+           move RESNI to RESNO
+
+           exec cics
+               read file("XACSNAP")
+                   into(xacsnap-record)
+                   ridfld(xacsnap-resource)
+                   resp(ws-resp)
+           end-exec
+
+           if ws-resp = dfhresp(normal)
+               perform format-entries
+           else
+               move "NO CUSTOMIZATION SNAPSHOT FOUND FOR THAT RESOURCE"
+                   to MSGO
+               move 0 to CNTO
+           end-if
+
+           exec cics
+               send map("XACPMS") mapset("XACPMAP")
+                   from(XACPMSO)
+                   dataonly
+           end-exec
+           .
+
+      *****************************************************************
+      *  Move the snapshot's entries into the map's eight visible
+      *  name/value lines, noting how many more exist beyond that.
+      *****************************************************************
+       format-entries section.
+
+           move xacsnap-entries-used to CNTO
+           move spaces to MOREO
+           move spaces to MSGO
+
+           perform varying ws-idx from 1 by 1 until ws-idx > 8
+               evaluate ws-idx
+                   when 1
+                       move spaces to NAME1O
+                       move spaces to VALU1O
+                   when 2
+                       move spaces to NAME2O
+                       move spaces to VALU2O
+                   when 3
+                       move spaces to NAME3O
+                       move spaces to VALU3O
+                   when 4
+                       move spaces to NAME4O
+                       move spaces to VALU4O
+                   when 5
+                       move spaces to NAME5O
+                       move spaces to VALU5O
+                   when 6
+                       move spaces to NAME6O
+                       move spaces to VALU6O
+                   when 7
+                       move spaces to NAME7O
+                       move spaces to VALU7O
+                   when 8
+                       move spaces to NAME8O
+                       move spaces to VALU8O
+               end-evaluate
+           end-perform
+
+           perform varying ws-idx from 1 by 1
+                   until ws-idx > 8
+                      or ws-idx > xacsnap-entries-used
+
+               evaluate ws-idx
+                   when 1
+                       move xacsnap-name(ws-idx)  to NAME1O
+                       move xacsnap-value(ws-idx)(1:48) to VALU1O
+                   when 2
+                       move xacsnap-name(ws-idx)  to NAME2O
+                       move xacsnap-value(ws-idx)(1:48) to VALU2O
+                   when 3
+                       move xacsnap-name(ws-idx)  to NAME3O
+                       move xacsnap-value(ws-idx)(1:48) to VALU3O
+                   when 4
+                       move xacsnap-name(ws-idx)  to NAME4O
+                       move xacsnap-value(ws-idx)(1:48) to VALU4O
+                   when 5
+                       move xacsnap-name(ws-idx)  to NAME5O
+                       move xacsnap-value(ws-idx)(1:48) to VALU5O
+                   when 6
+                       move xacsnap-name(ws-idx)  to NAME6O
+                       move xacsnap-value(ws-idx)(1:48) to VALU6O
+                   when 7
+                       move xacsnap-name(ws-idx)  to NAME7O
+                       move xacsnap-value(ws-idx)(1:48) to VALU7O
+                   when 8
+                       move xacsnap-name(ws-idx)  to NAME8O
+                       move xacsnap-value(ws-idx)(1:48) to VALU8O
+               end-evaluate
+           end-perform
+
+           if xacsnap-entries-used > 8
+               move "...ADDITIONAL ENTRIES EXIST (NOT SHOWN)" to MOREO
+           end-if
+           .
+
+       end program XACQ.
