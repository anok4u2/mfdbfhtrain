@@ -0,0 +1,146 @@
+      $set cicsecm
+       identification division.
+       program-id. XAIN.
+
+      *****************************************************************
+      *  XAIN -- online inquiry transaction that displays the
+      *  XA-inquiry fields (xa/xaws.cpy XA-inquiry) describing the
+      *  CICS task currently running it, so support staff can see what
+      *  job type, region, resource name and user GetCustomizationParam
+      *  (xa/xapd.cpy) would see without a programmer adding a DISPLAY
+      *  and recompiling.
+      *
+      *  NOTE: XA-inquiry is COPYed from xaws.cpy into this program's
+      *  own WORKING-STORAGE, the same as every other program that
+      *  COPYs it -- there is no EXTERNAL/GLOBAL clause on it and no
+      *  CWA or other cross-transaction work area anywhere in this
+      *  codebase that would make it live state populated by some
+      *  other task.  XAIN only reads it; it is not initialised here.
+      *  Until this shop adds a real sharing mechanism for it, this
+      *  panel reflects only whatever this copy of WORKING-STORAGE
+      *  starts out as (binary zero/spaces), not another task's actual
+      *  job/region/user information.
+      *
+      *  None of the panel's fields are keyable -- pressing ENTER
+      *  simply re-triggers the transaction and refreshes the panel
+      *  against whatever this copy of WORKING-STORAGE holds at the
+      *  time.
+      *****************************************************************
+
+       environment division.
+       configuration section.
+
+       data division.
+
+       working-storage section.
+           copy xalims.
+           copy xaws.
+           copy xainmap.
+
+       01  ws-resp                     pic s9(8) comp.
+       01  ws-task-disp                pic zzzzzz9.
+       01  ws-jtsk-disp                pic zzzz9.
+
+       linkage section.
+
+       01  dfhcommarea                 pic x(1).
+
+       procedure division using dfhcommarea.
+
+           if eibcalen = 0
+               perform format-panel
+               perform send-initial-map
+           else
+               perform format-panel
+               perform send-refreshed-map
+           end-if
+
+           exec cics return
+               transid(eibtrnid)
+           end-exec
+
+           goback.
+
+      *****************************************************************
+      *  Move the current task's XA-inquiry fields, and the EIB fields
+      *  that identify the task itself, onto the panel.
+      *****************************************************************
+       format-panel section.
+
+           move low-values to XAINMSO
+           move spaces to MSGO
+
+           move eibtaskn to ws-task-disp
+           move ws-task-disp to TASKO
+           move XAi--termid to TERMO
+           move XAi-transid to TRANO
+
+           evaluate XAi-SEP-type
+               when sepTypeUnknown
+                   move "UNKNOWN" to JOBTO
+               when sepIsCICS
+                   move "CICS" to JOBTO
+               when sepIsIMS
+                   move "IMS" to JOBTO
+               when sepIsJCL
+                   move "JCL" to JOBTO
+               when sepIsWebServices
+                   move "WEBSERVICES" to JOBTO
+               when sepIsAdmin
+                   move "ADMIN" to JOBTO
+               when sepIsOther
+                   move "OTHER" to JOBTO
+           end-evaluate
+
+           move XAi-Region-Name to REGNO
+           move XAi-XA-Resource-Name to XARNO
+
+           move spaces to SRVRO
+           if XAi-computer-name-ptr not = null
+      $IF P64 SET
+                   AND XAi-computer-name-ptr-X not = X'20202020202020'
+      $ELSE
+                   AND XAi-computer-name-ptr-X not = X'20202020'
+      $END
+               set address of lk-ServerName to XAi-computer-name-ptr
+               string
+                 lk-ServerName delimited space
+               into SRVRO
+           else
+               move "UNKNOWN" to SRVRO
+           end-if
+
+           move XAi-SEP-initial-user to INITUO
+           move XAi-current-user to CURRUO
+           move XAi-step-name-netname to STEPO
+           move XAi-job-proc-name to PROCO
+
+           move XAi-job-task-number to ws-jtsk-disp
+           move ws-jtsk-disp to JTSKO
+           .
+
+      *****************************************************************
+      *  First entry -- paint the panel from scratch.
+      *****************************************************************
+       send-initial-map section.
+
+           exec cics
+               send map("XAINMS") mapset("XAINMAP")
+                   from(XAINMSO)
+                   erase
+           end-exec
+           .
+
+      *****************************************************************
+      *  Operator pressed ENTER again -- refresh the panel in place.
+      *****************************************************************
+       send-refreshed-map section.
+
+           exec cics
+               send map("XAINMS") mapset("XAINMAP")
+                   from(XAINMSO)
+                   dataonly
+           end-exec
+           .
+
+       end program XAIN.
