@@ -0,0 +1,127 @@
+      *****************************************************************
+      *  XAINMAP -- BMS mapset for the XAIN online inquiry transaction,
+      *             showing the XA-inquiry fields (xa/xaws.cpy) that
+      *             describe the CICS task currently running XAIN.
+      *
+      *  One map, XAINMS, all fields protected/display-only -- there is
+      *  nothing for the operator to key in, pressing ENTER just
+      *  refreshes the panel against the current task.
+      *****************************************************************
+       XAINMAP  DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               CTRL=FREEKB,                                          X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES
+      *
+       XAINMS   DFHMDI SIZE=(24,80),                                 X
+               LINE=1,                                               X
+               COLUMN=1
+      *
+       TITLE1   DFHMDF POS=(1,1),                                    X
+               LENGTH=45,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='XAIN - XA CURRENT TASK INQUIRY'
+      *
+       TASKL    DFHMDF POS=(3,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='CICS TASK NUMBER .'
+       TASK     DFHMDF POS=(3,22),                                   X
+               LENGTH=7,                                             X
+               ATTRB=(PROT)
+      *
+       TERML    DFHMDF POS=(4,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='TERMINAL ID. . . .'
+       TERM     DFHMDF POS=(4,22),                                   X
+               LENGTH=4,                                             X
+               ATTRB=(PROT)
+      *
+       TRANL    DFHMDF POS=(5,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='TRANSACTION ID . .'
+       TRAN     DFHMDF POS=(5,22),                                   X
+               LENGTH=4,                                             X
+               ATTRB=(PROT)
+      *
+       JOBTL    DFHMDF POS=(7,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='JOB TYPE . . . . .'
+       JOBT     DFHMDF POS=(7,22),                                   X
+               LENGTH=11,                                            X
+               ATTRB=(PROT)
+      *
+       REGNL    DFHMDF POS=(8,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='REGION NAME. . . .'
+       REGN     DFHMDF POS=(8,22),                                   X
+               LENGTH=8,                                             X
+               ATTRB=(PROT)
+      *
+       XARNL    DFHMDF POS=(9,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='XA RESOURCE NAME . '
+       XARN     DFHMDF POS=(9,22),                                   X
+               LENGTH=8,                                             X
+               ATTRB=(PROT)
+      *
+       SRVRL    DFHMDF POS=(10,1),                                   X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='SERVER NAME. . . .'
+       SRVR     DFHMDF POS=(10,22),                                  X
+               LENGTH=48,                                            X
+               ATTRB=(PROT)
+      *
+       INITUL   DFHMDF POS=(12,1),                                   X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='INITIAL USER . . .'
+       INITU    DFHMDF POS=(12,22),                                  X
+               LENGTH=8,                                             X
+               ATTRB=(PROT)
+      *
+       CURRUL   DFHMDF POS=(13,1),                                   X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='CURRENT USER . . .'
+       CURRU    DFHMDF POS=(13,22),                                  X
+               LENGTH=8,                                             X
+               ATTRB=(PROT)
+      *
+       STEPL    DFHMDF POS=(15,1),                                   X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='STEP/NETNAME . . .'
+       STEP     DFHMDF POS=(15,22),                                  X
+               LENGTH=8,                                             X
+               ATTRB=(PROT)
+      *
+       PROCL    DFHMDF POS=(16,1),                                   X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='PROC NAME. . . . .'
+       PROC     DFHMDF POS=(16,22),                                  X
+               LENGTH=8,                                             X
+               ATTRB=(PROT)
+      *
+       JTSKL    DFHMDF POS=(17,1),                                   X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='SEP TASK NUMBER. .'
+       JTSK     DFHMDF POS=(17,22),                                  X
+               LENGTH=5,                                             X
+               ATTRB=(PROT)
+      *
+       MSG      DFHMDF POS=(23,1),                                   X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,BRT)
+      *
+               DFHMSD TYPE=FINAL
+               END
