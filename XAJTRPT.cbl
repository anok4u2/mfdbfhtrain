@@ -0,0 +1,278 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    XAJTRPT.
+000300 AUTHOR.        XA SUPPORT TEAM.
+000400 INSTALLATION.  ENTERPRISE SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  MODIFICATION HISTORY
+000900*  ----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  08/09/2026 XST   NEW PROGRAM.  DAILY JOB-TYPE VOLUME REPORT
+001200*                   BUILT FROM XAJTLOG, TOTALLING HOW MANY
+001300*                   GETCUSTOMIZATIONPARAMS CALLS (XA/XAPD.CPY)
+001400*                   CAME FROM EACH XA-SEP-TYPE TODAY.
+001500******************************************************************
+001600*  XAJTRPT SCANS THE XAJTLOG EVENT LOG -- ONE RECORD PER
+001700*  GETCUSTOMIZATIONPARAMS CALL, APPENDED AS IT HAPPENS -- AND
+001800*  TOTALS THE CALLS MADE TODAY BY JOB TYPE (CICS, IMS, JCL,
+001900*  WEBSERVICES, ADMIN, OTHER, UNKNOWN).  XAJTLOG ACCUMULATES
+002000*  ACROSS MULTIPLE DAYS (IT IS NEVER TRUNCATED BY THIS JOB), SO
+002100*  THIS REPORT ONLY COUNTS RECORDS STAMPED WITH TODAY'S DATE --
+002200*  THE SAME "COMPUTE TODAY, COMPARE TO THE LOG TIMESTAMP" IDIOM
+002300*  XARECON ALREADY USES TO AGE ITS OWN LOG ENTRIES.
+002400******************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-370.
+002800 OBJECT-COMPUTER.   IBM-370.
+002900 SPECIAL-NAMES.
+003000     CONSOLE IS CONS.
+003100
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     copy xajtlogsel.
+003500
+003600     SELECT XAJTRPT ASSIGN TO "XAJTRPT"
+003700         ORGANIZATION IS SEQUENTIAL
+003800         FILE STATUS IS WS-XAJTRPT-STATUS.
+003900
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200     copy xajtlog.
+004300
+004400 FD  XAJTRPT
+004500     LABEL RECORDS ARE STANDARD
+004600     RECORDING MODE IS F.
+004700
+004800 01  XAJTRPT-LINE                    PIC X(132).
+004900
+005000 WORKING-STORAGE SECTION.
+005100******************************************************************
+005200*    FILE STATUS AND CONTROL SWITCHES
+005300******************************************************************
+005400 77  WS-XAJTLOG-STATUS               PIC X(02) VALUE SPACES.
+005500     88  WS-XAJTLOG-OK                  VALUE "00".
+005600     88  WS-XAJTLOG-NOT-FOUND           VALUE "35" "23".
+005700
+005800 77  WS-XAJTRPT-STATUS               PIC X(02) VALUE SPACES.
+005900     88  WS-XAJTRPT-OK                  VALUE "00".
+006000
+006100 77  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+006200     88  WS-END-OF-FILE                 VALUE "Y".
+006300
+006400 77  WS-NO-FILE-SWITCH               PIC X(01) VALUE "N".
+006500     88  WS-NO-LOG-FILE                 VALUE "Y".
+006600
+006700******************************************************************
+006800*    LOCAL MIRROR OF THE JOB-TYPE CODES THIS JOB CARES ABOUT.
+006900*    THE AUTHORITATIVE DEFINITIONS ARE THE SEPTYPE* 78-LEVELS IN
+007000*    XA/XAWS.CPY; THEY ARE NOT COPYED HERE SO THIS STANDALONE
+007100*    BATCH JOB DOES NOT HAVE TO CARRY THE REST OF THAT COPYBOOK'S
+007200*    CICS-ORIENTED WORKING-STORAGE.  KEEP THE VALUES IN SYNC WITH
+007300*    XAWS.CPY BY HAND.
+007400******************************************************************
+007500 77  XAJT-SEP-UNKNOWN                PIC 9(03) COMP VALUE 0.
+007600 77  XAJT-SEP-CICS                   PIC 9(03) COMP VALUE 1.
+007700 77  XAJT-SEP-IMS                    PIC 9(03) COMP VALUE 2.
+007800 77  XAJT-SEP-JCL                    PIC 9(03) COMP VALUE 3.
+007900 77  XAJT-SEP-WEBSERVICES            PIC 9(03) COMP VALUE 4.
+008000 77  XAJT-SEP-ADMIN                  PIC 9(03) COMP VALUE 5.
+008100 77  XAJT-SEP-OTHER                  PIC 9(03) COMP VALUE 6.
+008200
+008300******************************************************************
+008400*    VOLUME COUNTERS AND WORK FIELDS
+008500******************************************************************
+008600 77  WS-TOTAL-COUNT                  PIC 9(07) COMP VALUE ZERO.
+008700 77  WS-SKIPPED-COUNT                PIC 9(07) COMP VALUE ZERO.
+008800 77  WS-UNKNOWN-COUNT                PIC 9(07) COMP VALUE ZERO.
+008900 77  WS-CICS-COUNT                   PIC 9(07) COMP VALUE ZERO.
+009000 77  WS-IMS-COUNT                    PIC 9(07) COMP VALUE ZERO.
+009100 77  WS-JCL-COUNT                    PIC 9(07) COMP VALUE ZERO.
+009200 77  WS-WEBSERVICES-COUNT            PIC 9(07) COMP VALUE ZERO.
+009300 77  WS-ADMIN-COUNT                  PIC 9(07) COMP VALUE ZERO.
+009400 77  WS-OTHER-COUNT                  PIC 9(07) COMP VALUE ZERO.
+009500 77  WS-JOB-TYPE-DISP                PIC 9(03) VALUE ZERO.
+009600
+009700 77  WS-TODAY-DATE-NUM               PIC 9(08) VALUE ZERO.
+009800
+009900 01  WS-TODAY-DATE-TIME.
+010000     05  WS-TODAY-DATE               PIC X(08).
+010100     05  WS-TODAY-TIME               PIC X(06).
+010200
+010300******************************************************************
+010400*    REPORT LINE LAYOUTS
+010500******************************************************************
+010600 01  WS-REPORT-HEADING-1.
+010700     05  FILLER                      PIC X(132) VALUE
+010800         "XAJTRPT -- DAILY JOB-TYPE VOLUME REPORT".
+010900
+011000 01  WS-REPORT-HEADING-2.
+011100     05  FILLER                      PIC X(10) VALUE "RUN DATE =".
+011200     05  WS-RH2-DATE                 PIC X(08).
+011300
+011400 01  WS-REPORT-HEADING-3.
+011500     05  FILLER                      PIC X(20) VALUE "JOB TYPE".
+011600     05  FILLER                      PIC X(02) VALUE SPACES.
+011700     05  FILLER                      PIC X(10) VALUE "VOLUME".
+011800
+011900 01  WS-DETAIL-LINE.
+012000     05  WS-DL-JOB-TYPE              PIC X(20).
+012100     05  FILLER                      PIC X(02) VALUE SPACES.
+012200     05  WS-DL-VOLUME                PIC ZZZZZZ9.
+012300
+012400 01  WS-SUMMARY-LINE.
+012500     05  FILLER                      PIC X(20) VALUE
+012600         "TOTAL CALLS TODAY  =".
+012700     05  WS-SL-TOTAL                 PIC ZZZZZZ9.
+012800
+012900 01  WS-SUMMARY-SKIP-LINE.
+013000     05  FILLER                      PIC X(20) VALUE
+013100         "OTHER DAYS SKIPPED =".
+013200     05  WS-SL-SKIPPED               PIC ZZZZZZ9.
+013300
+013400 PROCEDURE DIVISION.
+013500******************************************************************
+013600 0000-MAINLINE.
+013700******************************************************************
+013800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013900     IF NOT WS-NO-LOG-FILE
+014000         PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+014100             UNTIL WS-END-OF-FILE
+014200     END-IF.
+014300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+014400     GOBACK.
+014500
+014600******************************************************************
+014700*    1000-INITIALIZE -- OPEN FILES, STAMP TODAY'S DATE.  A
+014800*    MISSING XAJTLOG (NOTHING HAS BEEN LOGGED YET) IS NOT AN
+014900*    ERROR -- IT MEANS THERE IS NOTHING TO REPORT TODAY.
+015000******************************************************************
+015100 1000-INITIALIZE.
+015200     MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE-TIME.
+015300     MOVE WS-TODAY-DATE TO WS-TODAY-DATE-NUM.
+015400     OPEN INPUT XAJTLOG.
+015500     IF WS-XAJTLOG-NOT-FOUND
+015600         MOVE "Y" TO WS-NO-FILE-SWITCH
+015700         GO TO 1000-EXIT
+015800     END-IF.
+015900     IF NOT WS-XAJTLOG-OK
+016000         DISPLAY "XAJTRPT: UNABLE TO OPEN XAJTLOG, STATUS="
+016100             WS-XAJTLOG-STATUS UPON CONS
+016200         MOVE "Y" TO WS-NO-FILE-SWITCH
+016300         GO TO 1000-EXIT
+016400     END-IF.
+016500
+016600     OPEN OUTPUT XAJTRPT.
+016700     IF NOT WS-XAJTRPT-OK
+016800         DISPLAY "XAJTRPT: UNABLE TO OPEN XAJTRPT, STATUS="
+016900             WS-XAJTRPT-STATUS UPON CONS
+017000         CLOSE XAJTLOG
+017100         MOVE "Y" TO WS-NO-FILE-SWITCH
+017200         GO TO 1000-EXIT
+017300     END-IF.
+017400
+017500     MOVE WS-TODAY-DATE TO WS-RH2-DATE.
+017600     WRITE XAJTRPT-LINE FROM WS-REPORT-HEADING-1.
+017700     WRITE XAJTRPT-LINE FROM WS-REPORT-HEADING-2.
+017800     WRITE XAJTRPT-LINE FROM WS-REPORT-HEADING-3.
+017900
+018000     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+018100 1000-EXIT.
+018200     EXIT.
+018300
+018400******************************************************************
+018500*    2000-PROCESS-RECORDS -- ONE PASS PER LOGGED CALL.  A RECORD
+018600*    NOT STAMPED WITH TODAY'S DATE BELONGS TO AN EARLIER RUN OF
+018700*    THIS JOB AND IS SKIPPED, NOT COUNTED.
+018800******************************************************************
+018900 2000-PROCESS-RECORDS.
+019000     IF XAJTLOG-LOG-DATE = WS-TODAY-DATE
+019100         PERFORM 2200-TALLY-JOB-TYPE THRU 2200-EXIT
+019200     ELSE
+019300         ADD 1 TO WS-SKIPPED-COUNT
+019400     END-IF.
+019500     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+019600 2000-EXIT.
+019700     EXIT.
+019800
+019900 2100-READ-NEXT.
+020000     READ XAJTLOG NEXT RECORD
+020100         AT END
+020200             MOVE "Y" TO WS-EOF-SWITCH
+020300     END-READ.
+020400 2100-EXIT.
+020500     EXIT.
+020600
+020700******************************************************************
+020800*    2200-TALLY-JOB-TYPE -- BUMP THE COUNTER FOR THIS RECORD'S
+020900*    JOB TYPE.
+021000******************************************************************
+021100 2200-TALLY-JOB-TYPE.
+021200     ADD 1 TO WS-TOTAL-COUNT.
+021300     MOVE XAJTLOG-JOB-TYPE TO WS-JOB-TYPE-DISP.
+021400     EVALUATE WS-JOB-TYPE-DISP
+021500         WHEN XAJT-SEP-CICS
+021600             ADD 1 TO WS-CICS-COUNT
+021700         WHEN XAJT-SEP-IMS
+021800             ADD 1 TO WS-IMS-COUNT
+021900         WHEN XAJT-SEP-JCL
+022000             ADD 1 TO WS-JCL-COUNT
+022100         WHEN XAJT-SEP-WEBSERVICES
+022200             ADD 1 TO WS-WEBSERVICES-COUNT
+022300         WHEN XAJT-SEP-ADMIN
+022400             ADD 1 TO WS-ADMIN-COUNT
+022500         WHEN XAJT-SEP-OTHER
+022600             ADD 1 TO WS-OTHER-COUNT
+022700         WHEN OTHER
+022800             ADD 1 TO WS-UNKNOWN-COUNT
+022900     END-EVALUATE.
+023000 2200-EXIT.
+023100     EXIT.
+023200
+023300******************************************************************
+023400*    9000-TERMINATE -- WRITE THE DETAIL AND SUMMARY LINES AND
+023500*    CLOSE UP.
+023600******************************************************************
+023700 9000-TERMINATE.
+023800     IF WS-NO-LOG-FILE
+023900         GO TO 9000-EXIT
+024000     END-IF.
+024100
+024200     MOVE "UNKNOWN" TO WS-DL-JOB-TYPE.
+024300     MOVE WS-UNKNOWN-COUNT TO WS-DL-VOLUME.
+024400     WRITE XAJTRPT-LINE FROM WS-DETAIL-LINE.
+024500
+024600     MOVE "CICS" TO WS-DL-JOB-TYPE.
+024700     MOVE WS-CICS-COUNT TO WS-DL-VOLUME.
+024800     WRITE XAJTRPT-LINE FROM WS-DETAIL-LINE.
+024900
+025000     MOVE "IMS" TO WS-DL-JOB-TYPE.
+025100     MOVE WS-IMS-COUNT TO WS-DL-VOLUME.
+025200     WRITE XAJTRPT-LINE FROM WS-DETAIL-LINE.
+025300
+025400     MOVE "JCL" TO WS-DL-JOB-TYPE.
+025500     MOVE WS-JCL-COUNT TO WS-DL-VOLUME.
+025600     WRITE XAJTRPT-LINE FROM WS-DETAIL-LINE.
+025700
+025800     MOVE "WEBSERVICES" TO WS-DL-JOB-TYPE.
+025900     MOVE WS-WEBSERVICES-COUNT TO WS-DL-VOLUME.
+026000     WRITE XAJTRPT-LINE FROM WS-DETAIL-LINE.
+026100
+026200     MOVE "ADMIN" TO WS-DL-JOB-TYPE.
+026300     MOVE WS-ADMIN-COUNT TO WS-DL-VOLUME.
+026400     WRITE XAJTRPT-LINE FROM WS-DETAIL-LINE.
+026500
+026600     MOVE "OTHER" TO WS-DL-JOB-TYPE.
+026700     MOVE WS-OTHER-COUNT TO WS-DL-VOLUME.
+026800     WRITE XAJTRPT-LINE FROM WS-DETAIL-LINE.
+026900
+027000     MOVE WS-TOTAL-COUNT TO WS-SL-TOTAL.
+027100     WRITE XAJTRPT-LINE FROM WS-SUMMARY-LINE.
+027200     MOVE WS-SKIPPED-COUNT TO WS-SL-SKIPPED.
+027300     WRITE XAJTRPT-LINE FROM WS-SUMMARY-SKIP-LINE.
+027400
+027500     CLOSE XAJTLOG.
+027600     CLOSE XAJTRPT.
+027700 9000-EXIT.
+027800     EXIT.
