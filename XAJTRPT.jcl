@@ -0,0 +1,17 @@
+//XAJTRPT  JOB  (ACCTNO),'XA JOBTYPE RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  DAILY JOB-TYPE VOLUME REPORT.  SCHEDULE TO RUN AFTER THE
+//*  LAST ONLINE REGION OF THE DAY HAS QUIESCED, SO XAJTLOG
+//*  REFLECTS A STABLE COUNT OF TODAY'S GETCUSTOMIZATIONPARAMS
+//*  CALLS BY JOB TYPE.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=XAJTRPT
+//STEPLIB  DD   DSN=XA.PROD.LOADLIB,DISP=SHR
+//XAJTLOG  DD   DSN=XA.PROD.XAJTLOG,DISP=SHR
+//XAJTRPT  DD   DSN=XA.PROD.XAJTRPT.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
