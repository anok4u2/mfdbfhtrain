@@ -0,0 +1,310 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    XAMACTST.
+000300 AUTHOR.        XA SUPPORT TEAM.
+000400 INSTALLATION.  ENTERPRISE SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  MODIFICATION HISTORY
+000900*  ----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  08/09/2026 XST   NEW PROGRAM.  OFFLINE HARNESS FOR THE
+001200*                   OPEN-STRING CUSTOMIZATION-MACRO EXPANSION
+001300*                   LOGIC (XA/XAMACRO.CPY, SPLIT OUT OF
+001400*                   XA/XAPD.CPY), SO A CHANGE TO MACRO HANDLING
+001500*                   CAN BE REGRESSION-TESTED WITHOUT A LIVE CICS
+001600*                   REGION.
+001700******************************************************************
+001800*  XAMACTST READS A DECK OF TEST CASES FROM XAMACIN, EACH
+001900*  NAMING A MACRO STYLE ('P' FOR THE %NAME%-STYLE SUBSTITUTION
+002000*  ExpandPackagePathMacros PERFORMS, 'V' FOR THE &NAME&-STYLE
+002100*  SUBSTITUTION ExpandOpenStringMacros/VaultExpandMacros PERFORM)
+002200*  AND A SAMPLE OPEN STRING, RUNS IT THROUGH THE REAL EXPANSION
+002300*  LOGIC AGAINST A FIXED SET OF FIXTURE VALUES (REGION, XA
+002400*  RESOURCE NAME, CURRENT USER, VAULT PASSWORD, AND ONE SAMPLE
+002500*  CUSTOMIZATION NAME/VALUE PAIR), AND REPORTS THE EXPANDED
+002600*  STRING AND WHETHER THE EXPANSION SUCCEEDED TO XAMACRPT.  IT
+002700*  DOES NOT TOUCH ANY VSAM FILE OR EXEC CICS SERVICE, SO IT CAN
+002800*  RUN IN ANY BATCH REGION.
+002900******************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 CONFIGURATION SECTION.
+003200 SOURCE-COMPUTER.   IBM-370.
+003300 OBJECT-COMPUTER.   IBM-370.
+003400 SPECIAL-NAMES.
+003500     CONSOLE IS CONS.
+003600
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT XAMACIN ASSIGN TO "XAMACIN"
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS WS-XAMACIN-STATUS.
+004200
+004300     SELECT XAMACRPT ASSIGN TO "XAMACRPT"
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS WS-XAMACRPT-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  XAMACIN
+005000     LABEL RECORDS ARE STANDARD
+005100     RECORDING MODE IS F.
+005200
+005300 01  XAMACIN-LINE.
+005400     05  XAMACIN-STYLE               PIC X(01).
+005500     05  FILLER                      PIC X(02).
+005600     05  XAMACIN-TESTID              PIC X(08).
+005700     05  FILLER                      PIC X(02).
+005800     05  XAMACIN-STRING              PIC X(119).
+005900
+006000 FD  XAMACRPT
+006100     LABEL RECORDS ARE STANDARD
+006200     RECORDING MODE IS F.
+006300
+006400 01  XAMACRPT-LINE                   PIC X(132).
+006500
+006600 WORKING-STORAGE SECTION.
+006650******************************************************************
+006660*    FILE STATUS AND CONTROL SWITCHES -- DECLARED FIRST SO THE
+006670*    FILE-CONTROL FILE STATUS CLAUSES ABOVE RESOLVE AGAINST THEM
+006680*    DIRECTLY, RATHER THAN FORWARD ACROSS THE COPY MEMBERS BELOW.
+006690******************************************************************
+007300 77  WS-XAMACIN-STATUS               PIC X(02) VALUE SPACES.
+007400     88  WS-XAMACIN-OK                  VALUE "00".
+007500     88  WS-XAMACIN-NOT-FOUND           VALUE "35" "23".
+007600
+007700 77  WS-XAMACRPT-STATUS              PIC X(02) VALUE SPACES.
+007800     88  WS-XAMACRPT-OK                 VALUE "00".
+007900
+008000 77  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+008100     88  WS-END-OF-FILE                 VALUE "Y".
+008200
+008300 77  WS-NO-FILE-SWITCH               PIC X(01) VALUE "N".
+008400     88  WS-NO-INPUT-FILE               VALUE "Y".
+008450
+006700     copy xacustom.
+006800     copy xaws.
+008500
+008600******************************************************************
+008700*    FIXTURE VALUES -- SUBSTITUTE FOR THE CUSTOMIZATION-TABLE
+008800*    AND XA-INQUIRY STATE A LIVE CICS REGION WOULD ALREADY HAVE
+008900*    POPULATED BEFORE XA/XAMACRO.CPY'S SECTIONS RUN.  HELD
+009000*    FIXED FOR EVERY TEST CASE IN THE DECK SO A REPORT DIFF
+009100*    ACROSS RUNS ONLY REFLECTS A CHANGE IN THE EXPANSION LOGIC
+009200*    ITSELF, NOT A CHANGE IN FIXTURE DATA.
+009300******************************************************************
+009400 01  ConnIX                          PIC S9(4) COMP-5 VALUE 1.
+009500
+009600 01  ResName-Table.
+009700     05  ResName OCCURS 1 TIMES      PIC X(08).
+009800
+009900 01  EsLoggingLevel-Table.
+010000     05  EsLoggingLevel OCCURS 1 TIMES PIC X(02) COMP-X.
+010100
+010200******************************************************************
+010300*    REPORT COUNTERS
+010400******************************************************************
+010500 77  WS-TOTAL-COUNT                  PIC 9(05) COMP VALUE ZERO.
+010600 77  WS-OK-COUNT                     PIC 9(05) COMP VALUE ZERO.
+010700 77  WS-ERROR-COUNT                  PIC 9(05) COMP VALUE ZERO.
+010800
+010900******************************************************************
+011000*    REPORT LINE LAYOUTS
+011100******************************************************************
+011200 01  WS-REPORT-HEADING-1.
+011300     05  FILLER                      PIC X(132) VALUE
+011400         "XAMACTST -- OPEN-STRING MACRO EXPANSION TEST RESULTS".
+011500
+011600 01  WS-REPORT-HEADING-2.
+011700     05  FILLER                      PIC X(08) VALUE "TEST-ID".
+011800     05  FILLER                      PIC X(02) VALUE SPACES.
+011900     05  FILLER                      PIC X(05) VALUE "STYLE".
+012000     05  FILLER                      PIC X(02) VALUE SPACES.
+012100     05  FILLER                      PIC X(05) VALUE "RSLT".
+012200     05  FILLER                      PIC X(02) VALUE SPACES.
+012300     05  FILLER                      PIC X(40) VALUE "INPUT".
+012400     05  FILLER                      PIC X(02) VALUE SPACES.
+012500     05  FILLER                      PIC X(40) VALUE
+012550         "EXPANDED OUTPUT".
+012600
+012700 01  WS-DETAIL-LINE.
+012800     05  WS-DL-TESTID                PIC X(08).
+012900     05  FILLER                      PIC X(02) VALUE SPACES.
+013000     05  WS-DL-STYLE                 PIC X(05).
+013100     05  FILLER                      PIC X(02) VALUE SPACES.
+013200     05  WS-DL-RESULT                PIC X(05).
+013300     05  FILLER                      PIC X(02) VALUE SPACES.
+013400     05  WS-DL-INPUT                 PIC X(40).
+013500     05  FILLER                      PIC X(02) VALUE SPACES.
+013600     05  WS-DL-OUTPUT                PIC X(40).
+013700
+013800 01  WS-SUMMARY-LINE-1.
+013900     05  FILLER                      PIC X(20) VALUE
+014000         "TEST CASES RUN     =".
+014100     05  WS-SL-TOTAL                 PIC ZZZZ9.
+014200
+014300 01  WS-SUMMARY-LINE-2.
+014400     05  FILLER                      PIC X(20) VALUE
+014500         "EXPANDED OK        =".
+014600     05  WS-SL-OK                    PIC ZZZZ9.
+014700
+014800 01  WS-SUMMARY-LINE-3.
+014900     05  FILLER                      PIC X(20) VALUE
+015000         "PARSE ERRORS       =".
+015100     05  WS-SL-ERROR                 PIC ZZZZ9.
+015200
+015300 PROCEDURE DIVISION.
+015400******************************************************************
+015500 0000-MAINLINE.
+015600******************************************************************
+015700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+015800     IF NOT WS-NO-INPUT-FILE
+015900         PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+016000             UNTIL WS-END-OF-FILE
+016100     END-IF.
+016200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+016300     GOBACK.
+016400
+016500******************************************************************
+016600*    1000-INITIALIZE -- OPEN FILES AND SEED THE FIXTURE VALUES
+016700*    XA/XAMACRO.CPY'S SECTIONS NEED IN PLACE OF THE LIVE STATE A
+016800*    CICS REGION WOULD OTHERWISE HAVE SUPPLIED.
+016900******************************************************************
+017000 1000-INITIALIZE.
+017100     OPEN INPUT XAMACIN.
+017200     IF WS-XAMACIN-NOT-FOUND
+018000         DISPLAY "XAMACTST: NO XAMACIN TEST DECK SUPPLIED"
+018100             UPON CONS
+018200         MOVE "Y" TO WS-NO-FILE-SWITCH
+018300         GO TO 1000-EXIT
+018400     END-IF.
+018500     IF NOT WS-XAMACIN-OK
+018600         DISPLAY "XAMACTST: UNABLE TO OPEN XAMACIN, STATUS="
+018700             WS-XAMACIN-STATUS UPON CONS
+018800         MOVE "Y" TO WS-NO-FILE-SWITCH
+018900         GO TO 1000-EXIT
+019000     END-IF.
+019100
+019200     OPEN OUTPUT XAMACRPT.
+019300     IF NOT WS-XAMACRPT-OK
+019400         DISPLAY "XAMACTST: UNABLE TO OPEN XAMACRPT, STATUS="
+019500             WS-XAMACRPT-STATUS UPON CONS
+019600         CLOSE XAMACIN
+019700         MOVE "Y" TO WS-NO-FILE-SWITCH
+019800         GO TO 1000-EXIT
+019900     END-IF.
+020000
+020100     MOVE "TESTXARN" TO ResName(ConnIX).
+020200     MOVE 1 TO EsLoggingLevel(ConnIX).
+020300
+020400     MOVE "TESTRGN " TO XAi-Region-Name.
+020500     MOVE "TESTXARN" TO XAi-XA-Resource-Name.
+020600     MOVE "TESTUSER" TO XAi-current-user.
+020700     MOVE SPACES TO ws-ext-uid.
+020800     MOVE "TESTUID" TO ws-ext-uid.
+020900     MOVE SPACES TO ws-ext-pwd.
+021000     MOVE "TESTPWD" TO ws-ext-pwd.
+021100     MOVE SPACES TO password.
+021200     MOVE "VAULTPWD" TO password.
+021300
+021400     MOVE 1 TO entriesUsed.
+021500     MOVE "FOO" TO vName(1).
+021600     MOVE SPACES TO vValue(1).
+021700     MOVE "BARVALUE" TO vValue(1).
+021800
+021900     WRITE XAMACRPT-LINE FROM WS-REPORT-HEADING-1.
+022000     WRITE XAMACRPT-LINE FROM WS-REPORT-HEADING-2.
+022100
+022200     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+022300 1000-EXIT.
+022400     EXIT.
+022500
+022600******************************************************************
+022700*    2000-PROCESS-RECORDS -- ONE PASS PER TEST CASE.
+022800******************************************************************
+022900 2000-PROCESS-RECORDS.
+023000     PERFORM 2200-RUN-TEST THRU 2200-EXIT.
+023100     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+023200 2000-EXIT.
+023300     EXIT.
+023400
+023500 2100-READ-NEXT.
+023600     READ XAMACIN
+023700         AT END
+023800             MOVE "Y" TO WS-EOF-SWITCH
+023900     END-READ.
+024000 2100-EXIT.
+024100     EXIT.
+024200
+024300******************************************************************
+024400*    2200-RUN-TEST -- EXPAND ONE TEST CASE'S OPEN STRING THROUGH
+024500*    THE REQUESTED MACRO STYLE AND WRITE A REPORT LINE.
+024600******************************************************************
+024700 2200-RUN-TEST.
+024800     ADD 1 TO WS-TOTAL-COUNT.
+024900     MOVE SPACES TO ws-open-string.
+025000     MOVE XAMACIN-STRING TO ws-open-string.
+025100     MOVE 0 TO parseErrorFlag.
+025200
+025300     EVALUATE XAMACIN-STYLE
+025400         WHEN "P"
+025500             PERFORM ExpandPackagePathMacros
+025600         WHEN "V"
+025700             PERFORM ExpandOpenStringMacros
+025800         WHEN OTHER
+025900             MOVE 1 TO parseErrorFlag
+026000     END-EVALUATE.
+026100
+026200     MOVE SPACES TO WS-DETAIL-LINE.
+026300     MOVE XAMACIN-TESTID TO WS-DL-TESTID.
+026400     MOVE SPACES TO WS-DL-STYLE.
+026500
+026600     EVALUATE XAMACIN-STYLE
+026700         WHEN "P"
+026800             MOVE "PKGPTH" TO WS-DL-STYLE
+026900         WHEN "V"
+027000             MOVE "VAULT" TO WS-DL-STYLE
+027100         WHEN OTHER
+027200             MOVE "?????" TO WS-DL-STYLE
+027300     END-EVALUATE.
+027400
+027500     IF parseErrorFlag = 0
+027600         ADD 1 TO WS-OK-COUNT
+027700         MOVE "OK" TO WS-DL-RESULT
+027800     ELSE
+027900         ADD 1 TO WS-ERROR-COUNT
+028000         MOVE "ERROR" TO WS-DL-RESULT
+028100     END-IF.
+028200
+028300     MOVE XAMACIN-STRING(1:40) TO WS-DL-INPUT.
+028400     MOVE ws-open-string(1:40) TO WS-DL-OUTPUT.
+028500
+028600     WRITE XAMACRPT-LINE FROM WS-DETAIL-LINE.
+028700 2200-EXIT.
+028800     EXIT.
+028900
+029000******************************************************************
+029100*    9000-TERMINATE -- WRITE THE SUMMARY LINES AND CLOSE UP.
+029200******************************************************************
+029300 9000-TERMINATE.
+029400     IF WS-NO-INPUT-FILE
+029500         GO TO 9000-EXIT
+029600     END-IF.
+029700     MOVE WS-TOTAL-COUNT TO WS-SL-TOTAL.
+029800     WRITE XAMACRPT-LINE FROM WS-SUMMARY-LINE-1.
+029900     MOVE WS-OK-COUNT TO WS-SL-OK.
+030000     WRITE XAMACRPT-LINE FROM WS-SUMMARY-LINE-2.
+030100     MOVE WS-ERROR-COUNT TO WS-SL-ERROR.
+030200     WRITE XAMACRPT-LINE FROM WS-SUMMARY-LINE-3.
+030300     CLOSE XAMACIN.
+030400     CLOSE XAMACRPT.
+030500 9000-EXIT.
+030600     EXIT.
+030700
+030800******************************************************************
+030900*    OPEN-STRING MACRO EXPANSION LOGIC (SHARED WITH XA/XAPD.CPY
+031000*    VIA XA/XAMACRO.CPY) -- SEE THAT MEMBER FOR
+031100*    ExpandPackagePathMacros/ExpandOpenStringMacros/
+031200*    VaultExpandMacros/LoadMacroAllowList/LogPwdMacroAudit.
+031300******************************************************************
+031400     copy xamacro.
