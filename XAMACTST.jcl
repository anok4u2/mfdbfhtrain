@@ -0,0 +1,28 @@
+//XAMACTST JOB  (ACCTNO),'XA MACRO TEST',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  OFFLINE REGRESSION TEST OF THE OPEN-STRING CUSTOMIZATION-
+//*  MACRO EXPANSION LOGIC (XA/XAMACRO.CPY).  RUN AFTER ANY CHANGE
+//*  TO XA/XAMACRO.CPY OR XA/XAPD.CPY'S MACRO HANDLING, BEFORE
+//*  PROMOTING THE CHANGE TO A LIVE CICS REGION.
+//*
+//*  XAMACIN TEST CASES, ONE PER RECORD:
+//*      COL 1      MACRO STYLE -- 'P' = %NAME%-STYLE PACKAGE-PATH
+//*                                 'V' = &NAME&-STYLE VAULT/OPEN-
+//*                                       STRING SUBSTITUTION
+//*      COL 4-11   TEST-ID (DISPLAYED ON THE REPORT)
+//*      COL 14-132 SAMPLE OPEN STRING TO EXPAND
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=XAMACTST
+//STEPLIB  DD   DSN=XA.PROD.LOADLIB,DISP=SHR
+//XAMACIN  DD   *
+P  PKGPTH01  PATH=%REGION%.%XARN%.LOADLIB
+P  PKGPTH02  USER=%ESUSER%/%UID%/PWD=%PWD%
+V  VLT0001   OPEN=DSN.&FOO&.DATA
+V  VLT0002   USER=&FOO& PASS=&PWD&
+V  VLT0003   NOMACROSHERE
+X  BADSTY01  THIS RECORD USES AN UNKNOWN STYLE CODE
+/*
+//XAMACRPT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
