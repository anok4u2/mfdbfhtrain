@@ -0,0 +1,321 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    XAMFHRPT.
+000300 AUTHOR.        XA SUPPORT TEAM.
+000400 INSTALLATION.  ENTERPRISE SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  MODIFICATION HISTORY
+000900*  ----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  08/09/2026 XST   NEW PROGRAM.  CONSOLIDATED HEALTH REPORT FOR
+001200*                   MFDBFH-REGISTERED CONNECTIONS, SUMMARISING
+001300*                   XAMFHLOG (WRITTEN BY XA/XAPD.CPY'S
+001400*                   WRITEMFDBFHHEALTHLOG SECTION).
+001500******************************************************************
+001600*  XAMFHRPT SCANS XAMFHLOG, WHICH HOLDS ONE RECORD PER MFDBFH-
+001700*  MANAGED CONNECTION, UPDATED EVERY TIME MFDBFH-CONNECTION-
+001800*  REGISTER OR MFDBFH-CONNECTION-DEREGISTER RUNS (XA/XAPD.CPY).
+001900*  THE REPORT LISTS EACH CONNECTION'S CURRENT REGISTRATION
+002000*  STATE, ITS LIFETIME REGISTRATION SUCCESS/FAILURE COUNTS, AND
+002100*  FLAGS ANY CONNECTION WHOSE CONSECUTIVE-FAILURE COUNT HAS
+002200*  REACHED THE ALERT THRESHOLD, SO SUPPORT STAFF HAVE ONE PLACE
+002300*  TO CHECK THE HEALTH OF EVERY REGISTERED CONNECTION WITHOUT
+002400*  HAVING TO COMB THROUGH THE TRACE FEED.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 SPECIAL-NAMES.
+003100     CONSOLE IS CONS.
+003200
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     copy xamfhlogsel.
+003600
+003700     SELECT XAMHRPT ASSIGN TO "XAMHRPT"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-XAMHRPT-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300     copy xamfhlog.
+004400
+004500 FD  XAMHRPT
+004600     LABEL RECORDS ARE STANDARD
+004700     RECORDING MODE IS F.
+004800
+004900 01  XAMHRPT-LINE                    PIC X(132).
+005000
+005100 WORKING-STORAGE SECTION.
+005200******************************************************************
+005300*    FILE STATUS AND CONTROL SWITCHES
+005400******************************************************************
+005500 77  WS-XAMFHLOG-STATUS              PIC X(02) VALUE SPACES.
+005600     88  WS-XAMFHLOG-OK                 VALUE "00".
+005700     88  WS-XAMFHLOG-NOT-FOUND          VALUE "35" "23".
+005800
+005900 77  WS-XAMHRPT-STATUS               PIC X(02) VALUE SPACES.
+006000     88  WS-XAMHRPT-OK                  VALUE "00".
+006100
+006200 77  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+006300     88  WS-END-OF-FILE                 VALUE "Y".
+006400
+006500 77  WS-NO-FILE-SWITCH               PIC X(01) VALUE "N".
+006600     88  WS-NO-LOG-FILE                 VALUE "Y".
+006700
+006800******************************************************************
+006900*    ALERT THRESHOLD -- A CONNECTION WHOSE CONSECUTIVE-FAILURE
+007000*    COUNT (XAMFHLOG-CONSEC-FAILURES, MAINTAINED BY
+007100*    WRITEMFDBFHHEALTHLOG) HAS REACHED THIS MANY REACHES THE
+007200*    REPORT'S ALERT LIST.
+007300******************************************************************
+007400 77  WS-ALERT-THRESHOLD              PIC 9(05) COMP VALUE 3.
+007500
+007600******************************************************************
+007700*    REPORT COUNTERS
+007800******************************************************************
+007900 77  WS-TOTAL-COUNT                  PIC 9(05) COMP VALUE ZERO.
+008000 77  WS-REGISTERED-COUNT             PIC 9(05) COMP VALUE ZERO.
+008100 77  WS-NOT-REGISTERED-COUNT         PIC 9(05) COMP VALUE ZERO.
+008200 77  WS-ALERT-COUNT                  PIC 9(05) COMP VALUE ZERO.
+008300 77  WS-TOTAL-SUCCESS                PIC 9(09) COMP VALUE ZERO.
+008400 77  WS-TOTAL-FAILURE                PIC 9(09) COMP VALUE ZERO.
+008500
+008600******************************************************************
+008700*    CONSOLE MESSAGE WORK FIELDS -- SAME SHAPE AS THE
+008800*    MFXALOGCONSOLEMSG CALL ALREADY USED BY XA/XAPD.CPY AND
+008900*    XARECON, SO THE ALERT GOES THROUGH THE SAME OPERATOR-FACING
+009000*    PATH.
+009100******************************************************************
+009200 01  WS-CONSOLE-MESSAGE              PIC X(132).
+009300 77  WS-MSG-LEN                      PIC S9(04) COMP-5.
+009400 77  WS-MSG-LEVEL                    PIC X(02) COMP-X VALUE 2.
+009500 77  WS-LOG-LEVEL                    PIC X(02) COMP-X VALUE 1.
+009600
+009700******************************************************************
+009800*    REPORT LINE LAYOUTS
+009900******************************************************************
+010000 01  WS-REPORT-HEADING-1.
+010100     05  FILLER                      PIC X(132) VALUE
+010200         "XAMFHRPT -- MFDBFH CONNECTION HEALTH REPORT".
+010300
+010400 01  WS-REPORT-HEADING-2.
+010500     05  FILLER                      PIC X(08) VALUE "RESOURCE".
+010600     05  FILLER                      PIC X(02) VALUE SPACES.
+010700     05  FILLER                      PIC X(10) VALUE "REGISTERED".
+010800     05  FILLER                      PIC X(02) VALUE SPACES.
+010900     05  FILLER                      PIC X(09) VALUE "REG-OK".
+011000     05  FILLER                      PIC X(02) VALUE SPACES.
+011100     05  FILLER                      PIC X(09) VALUE "REG-FAIL".
+011200     05  FILLER                      PIC X(02) VALUE SPACES.
+011300     05  FILLER                      PIC X(09) VALUE "CON-FAIL".
+011400     05  FILLER                      PIC X(02) VALUE SPACES.
+011500     05  FILLER                      PIC X(10) VALUE "LAST-REG".
+011600     05  FILLER                      PIC X(02) VALUE SPACES.
+011700     05  FILLER                      PIC X(10) VALUE "STATUS".
+011800
+011900 01  WS-DETAIL-LINE.
+012000     05  WS-DL-RESOURCE              PIC X(08).
+012100     05  FILLER                      PIC X(02) VALUE SPACES.
+012200     05  WS-DL-REGISTERED            PIC X(10).
+012300     05  FILLER                      PIC X(02) VALUE SPACES.
+012400     05  WS-DL-REG-OK                PIC Z(8)9.
+012500     05  FILLER                      PIC X(02) VALUE SPACES.
+012600     05  WS-DL-REG-FAIL              PIC Z(8)9.
+012700     05  FILLER                      PIC X(02) VALUE SPACES.
+012800     05  WS-DL-CON-FAIL              PIC Z(8)9.
+012900     05  FILLER                      PIC X(02) VALUE SPACES.
+013000     05  WS-DL-LAST-REG              PIC X(10).
+013100     05  FILLER                      PIC X(02) VALUE SPACES.
+013200     05  WS-DL-STATUS                PIC X(10).
+013300
+013400 01  WS-SUMMARY-LINE-1.
+013500     05  FILLER                      PIC X(20) VALUE
+013600         "CONNECTIONS TOTAL  =".
+013700     05  WS-SL-TOTAL                 PIC ZZZZ9.
+013800
+013900 01  WS-SUMMARY-LINE-2.
+014000     05  FILLER                      PIC X(20) VALUE
+014100         "CURRENTLY REG'D    =".
+014200     05  WS-SL-REGISTERED            PIC ZZZZ9.
+014300
+014400 01  WS-SUMMARY-LINE-3.
+014500     05  FILLER                      PIC X(20) VALUE
+014600         "NOT REGISTERED     =".
+014700     05  WS-SL-NOT-REGISTERED        PIC ZZZZ9.
+014800
+014900 01  WS-SUMMARY-LINE-4.
+015000     05  FILLER                      PIC X(20) VALUE
+015100         "ALERTED THIS RUN   =".
+015200     05  WS-SL-ALERT                 PIC ZZZZ9.
+015300
+015400 01  WS-SUMMARY-LINE-5.
+015500     05  FILLER                      PIC X(20) VALUE
+015600         "LIFETIME REG OK    =".
+015700     05  WS-SL-TOTAL-SUCCESS         PIC Z(8)9.
+015800
+015900 01  WS-SUMMARY-LINE-6.
+016000     05  FILLER                      PIC X(20) VALUE
+016100         "LIFETIME REG FAIL  =".
+016200     05  WS-SL-TOTAL-FAILURE         PIC Z(8)9.
+016300
+016400 PROCEDURE DIVISION.
+016500******************************************************************
+016600 0000-MAINLINE.
+016700******************************************************************
+016800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016900     IF NOT WS-NO-LOG-FILE
+017000         PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+017100             UNTIL WS-END-OF-FILE
+017200     END-IF.
+017300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+017400     GOBACK.
+017500
+017600******************************************************************
+017700*    1000-INITIALIZE -- OPEN FILES.  A MISSING XAMFHLOG (NO
+017800*    CONNECTION HAS EVER BEEN REGISTERED) IS NOT AN ERROR -- IT
+017900*    MEANS THERE IS NOTHING YET TO REPORT ON.
+018000******************************************************************
+018100 1000-INITIALIZE.
+018200     OPEN INPUT XAMFHLOG.
+018300     IF WS-XAMFHLOG-NOT-FOUND
+018400         MOVE "Y" TO WS-NO-FILE-SWITCH
+018500         GO TO 1000-EXIT
+018600     END-IF.
+018700     IF NOT WS-XAMFHLOG-OK
+018800         DISPLAY "XAMFHRPT: UNABLE TO OPEN XAMFHLOG, STATUS="
+018900             WS-XAMFHLOG-STATUS UPON CONS
+019000         MOVE "Y" TO WS-NO-FILE-SWITCH
+019100         GO TO 1000-EXIT
+019200     END-IF.
+019300
+019400     OPEN OUTPUT XAMHRPT.
+019500     IF NOT WS-XAMHRPT-OK
+019600         DISPLAY "XAMFHRPT: UNABLE TO OPEN XAMHRPT, STATUS="
+019700             WS-XAMHRPT-STATUS UPON CONS
+019800         CLOSE XAMFHLOG
+019900         MOVE "Y" TO WS-NO-FILE-SWITCH
+020000         GO TO 1000-EXIT
+020100     END-IF.
+020200
+020300     WRITE XAMHRPT-LINE FROM WS-REPORT-HEADING-1.
+020400     WRITE XAMHRPT-LINE FROM WS-REPORT-HEADING-2.
+020500
+020600     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+020700 1000-EXIT.
+020800     EXIT.
+020900
+021000******************************************************************
+021100*    2000-PROCESS-RECORDS -- ONE PASS PER CONNECTION RECORD.
+021200******************************************************************
+021300 2000-PROCESS-RECORDS.
+021400     PERFORM 2200-EVALUATE-ENTRY THRU 2200-EXIT.
+021500     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+021600 2000-EXIT.
+021700     EXIT.
+021800
+021900 2100-READ-NEXT.
+022000     READ XAMFHLOG NEXT RECORD
+022100         AT END
+022200             MOVE "Y" TO WS-EOF-SWITCH
+022300     END-READ.
+022400 2100-EXIT.
+022500     EXIT.
+022600
+022700******************************************************************
+022800*    2200-EVALUATE-ENTRY -- TALLY THE CONNECTION, WRITE A REPORT
+022900*    LINE, AND ALERT IF ITS CONSECUTIVE-FAILURE COUNT HAS REACHED
+023000*    THE THRESHOLD.
+023100******************************************************************
+023200 2200-EVALUATE-ENTRY.
+023300     ADD 1 TO WS-TOTAL-COUNT.
+023400     ADD XAMFHLOG-REG-SUCCESS-COUNT TO WS-TOTAL-SUCCESS.
+023500     ADD XAMFHLOG-REG-FAILURE-COUNT TO WS-TOTAL-FAILURE.
+023600
+023700     IF XAMFHLOG-IS-REGISTERED
+023800         ADD 1 TO WS-REGISTERED-COUNT
+023900     ELSE
+024000         ADD 1 TO WS-NOT-REGISTERED-COUNT
+024100     END-IF.
+024200
+024300     PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT.
+024400
+024500     IF XAMFHLOG-CONSEC-FAILURES NOT LESS THAN WS-ALERT-THRESHOLD
+024600         PERFORM 2600-ALERT-ENTRY THRU 2600-EXIT
+024700     END-IF.
+024800 2200-EXIT.
+024900     EXIT.
+025000
+025100 2500-WRITE-DETAIL-LINE.
+025200     MOVE SPACES TO WS-DETAIL-LINE.
+025300     MOVE XAMFHLOG-RESOURCE TO WS-DL-RESOURCE.
+025400     MOVE XAMFHLOG-REG-SUCCESS-COUNT TO WS-DL-REG-OK.
+025500     MOVE XAMFHLOG-REG-FAILURE-COUNT TO WS-DL-REG-FAIL.
+025600     MOVE XAMFHLOG-CONSEC-FAILURES TO WS-DL-CON-FAIL.
+025700     MOVE XAMFHLOG-LAST-REG-DATE TO WS-DL-LAST-REG.
+025800
+025900     IF XAMFHLOG-IS-REGISTERED
+026000         MOVE "REGISTERED" TO WS-DL-REGISTERED
+026100     ELSE
+026200         MOVE "NOT REG'D" TO WS-DL-REGISTERED
+026300     END-IF.
+026400
+026500     IF XAMFHLOG-CONSEC-FAILURES NOT LESS THAN WS-ALERT-THRESHOLD
+026600         MOVE "ALERT" TO WS-DL-STATUS
+026700     ELSE
+026800         MOVE "OK" TO WS-DL-STATUS
+026900     END-IF.
+027000
+027100     WRITE XAMHRPT-LINE FROM WS-DETAIL-LINE.
+027200 2500-EXIT.
+027300     EXIT.
+027400
+027500******************************************************************
+027600*    2600-ALERT-ENTRY -- RAISE AN OPERATOR CONSOLE ALERT FOR A
+027700*    CONNECTION THAT HAS FAILED TO REGISTER WS-ALERT-THRESHOLD
+027800*    TIMES IN A ROW, USING THE SAME EXTERNAL LOGGING ROUTINE
+027900*    XA/XAPD.CPY AND XARECON USE FOR THEIR OWN CONSOLE ALERTS.
+028000******************************************************************
+028100 2600-ALERT-ENTRY.
+028200     ADD 1 TO WS-ALERT-COUNT.
+028300     MOVE 1 TO WS-MSG-LEN.
+028400     STRING
+028500         XAMFHLOG-RESOURCE DELIMITED SPACE
+028600         ": " DELIMITED SIZE
+028700         WS-DL-CON-FAIL DELIMITED SIZE
+028800         " consecutive MFDBFH registration failure(s); "
+028900             DELIMITED SIZE
+029000         "requires administrator action." DELIMITED SIZE
+029100     INTO WS-CONSOLE-MESSAGE POINTER WS-MSG-LEN
+029200     SUBTRACT 1 FROM WS-MSG-LEN.
+029300     CALL "mfxaLogConsoleMsg" USING
+029400         WS-CONSOLE-MESSAGE WS-MSG-LEN WS-LOG-LEVEL WS-MSG-LEVEL
+029500     END-CALL.
+029600 2600-EXIT.
+029700     EXIT.
+029800
+029900******************************************************************
+030000*    9000-TERMINATE -- WRITE THE SUMMARY LINES AND CLOSE UP.
+030100******************************************************************
+030200 9000-TERMINATE.
+030300     IF WS-NO-LOG-FILE
+030400         GO TO 9000-EXIT
+030500     END-IF.
+030600     MOVE WS-TOTAL-COUNT TO WS-SL-TOTAL.
+030700     WRITE XAMHRPT-LINE FROM WS-SUMMARY-LINE-1.
+030800     MOVE WS-REGISTERED-COUNT TO WS-SL-REGISTERED.
+030900     WRITE XAMHRPT-LINE FROM WS-SUMMARY-LINE-2.
+031000     MOVE WS-NOT-REGISTERED-COUNT TO WS-SL-NOT-REGISTERED.
+031100     WRITE XAMHRPT-LINE FROM WS-SUMMARY-LINE-3.
+031200     MOVE WS-ALERT-COUNT TO WS-SL-ALERT.
+031300     WRITE XAMHRPT-LINE FROM WS-SUMMARY-LINE-4.
+031400     MOVE WS-TOTAL-SUCCESS TO WS-SL-TOTAL-SUCCESS.
+031500     WRITE XAMHRPT-LINE FROM WS-SUMMARY-LINE-5.
+031600     MOVE WS-TOTAL-FAILURE TO WS-SL-TOTAL-FAILURE.
+031700     WRITE XAMHRPT-LINE FROM WS-SUMMARY-LINE-6.
+031800     CLOSE XAMFHLOG.
+031900     CLOSE XAMHRPT.
+032000 9000-EXIT.
+032100     EXIT.
