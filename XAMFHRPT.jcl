@@ -0,0 +1,17 @@
+//XAMFHRPT JOB  (ACCTNO),'XA MFDBFH HEALTH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  CONSOLIDATED HEALTH REPORT FOR MFDBFH-REGISTERED CONNECTIONS.
+//*  SCHEDULE AFTER THE LAST ONLINE REGION OF THE DAY HAS
+//*  QUIESCED, SO XAMFHLOG REFLECTS A STABLE SNAPSHOT OF THE DAY'S
+//*  REGISTRATION ACTIVITY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=XAMFHRPT
+//STEPLIB  DD   DSN=XA.PROD.LOADLIB,DISP=SHR
+//XAMFHLOG DD   DSN=XA.PROD.XAMFHLOG,DISP=SHR
+//XAMHRPT  DD   DSN=XA.PROD.XAMFHRPT.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
