@@ -0,0 +1,142 @@
+      $set cicsecm
+       identification division.
+       program-id. XAPG.
+
+      *****************************************************************
+      *  XAPG -- operator-facing ping/self-test transaction for the
+      *  configured XA switch module (xa/xaws.cpy mfesxa-switch-
+      *  struct), so support staff can confirm the switch module's
+      *  ping entry point answers for a named resource without
+      *  waiting for the next real transaction branch to exercise it.
+      *
+      *  NOTE: this codebase has no in-repo code that ever
+      *  loads mfesxa-switch-struct or populates its PROCEDURE-POINTER
+      *  entries (the same gap already noted elsewhere for
+      *  mfesxa-open-entry/mfesxa-start-entry etc.) -- loading the
+      *  switch module is the job of the transaction manager's own
+      *  switch-load logic, outside this program.  XAPG does not try
+      *  to load one itself; it simply reports NOT CONFIGURED when
+      *  mfesxa-ping-entry is still NULL (the state it is in before
+      *  any switch module has been loaded), and actually calls
+      *  through it -- exactly the way any other transaction branch
+      *  would -- once a switch module has set it.
+      *
+      *  NOTE: ws-rmid (xa/xaws.cpy), the X/Open resource-manager ID
+      *  the CALL passes BY VALUE, is NOT derived from the operator-
+      *  keyed resource name -- XAResName is an alphanumeric label,
+      *  while ws-rmid is the numeric RMID the switch module itself
+      *  was registered under, and this codebase has no table mapping
+      *  one to the other.  This program only reuses whatever ws-rmid
+      *  already holds, the same way it only reuses mfesxa-ping-entry
+      *  rather than inventing switch-load/registration logic.
+      *****************************************************************
+
+       environment division.
+       configuration section.
+
+       data division.
+
+       working-storage section.
+           copy xalims.
+           copy xaws.
+           copy xapgmap.
+
+       01  ws-resp                     pic s9(8) comp.
+       01  ws-ping-rc                  pic s9(9) comp-5.
+       01  ws-ping-rc-disp             pic -(10)9.
+
+       linkage section.
+
+       01  dfhcommarea                 pic x(1).
+
+       procedure division using dfhcommarea.
+
+           if eibcalen = 0
+               perform send-initial-map
+           else
+               perform receive-and-ping
+           end-if
+
+           exec cics return
+               transid(eibtrnid)
+           end-exec
+
+           goback.
+
+      *****************************************************************
+      *  First entry -- paint a blank panel.
+      *****************************************************************
+       send-initial-map section.
+
+           move low-values to XAPGMSO
+           move "ENTER A RESOURCE NAME AND PRESS ENTER TO PING IT"
+               to MSGO
+
+           exec cics
+               send map("XAPGMS") mapset("XAPGMAP")
+                   from(XAPGMSO)
+                   erase
+           end-exec
+           .
+
+      *****************************************************************
+      *  Operator keyed a resource name -- ping the configured switch
+      *  module for it and redisplay the panel with the result.
+      *****************************************************************
+       receive-and-ping section.
+
+           exec cics
+               receive map("XAPGMS") mapset("XAPGMAP")
+                   into(XAPGMSI)
+                   resp(ws-resp)
+           end-exec
+
+           move low-values to XAPGMSO
+           move RESNI to XAResName
+           move XAResName to RESNO
+           move spaces to MSGO
+
+           perform ping-switch-module
+
+           exec cics
+               send map("XAPGMS") mapset("XAPGMAP")
+                   from(XAPGMSO)
+                   dataonly
+           end-exec
+           .
+
+      *****************************************************************
+      *  Call through mfesxa-ping-entry if a switch module has set it,
+      *  and translate the outcome onto the panel.
+      *****************************************************************
+       ping-switch-module section.
+
+           if mfesxa-ping-entry = null
+               move "NOT CONFIGURED" to STATO
+               move spaces to RCO
+               string
+                   "NO SWITCH MODULE IS LOADED FOR " delimited size
+                   XAResName delimited space
+               into MSGO
+           else
+               call mfesxa-ping-entry
+                   using by value ws-rmid
+                         by value TMNOFLAGS
+                   returning ws-ping-rc
+               end-call
+
+               move ws-ping-rc to ws-ping-rc-disp
+               move ws-ping-rc-disp to RCO
+
+               if ws-ping-rc = XA-OK
+                   move "PASS" to STATO
+                   move "SWITCH MODULE PING SUCCEEDED" to MSGO
+               else
+                   move "FAIL" to STATO
+                   move "SWITCH MODULE PING RETURNED A NON-ZERO RC"
+                       to MSGO
+               end-if
+           end-if
+           .
+
+       end program XAPG.
