@@ -0,0 +1,57 @@
+      *****************************************************************
+      *  XAPGMAP -- BMS mapset for the XAPG switch-module ping/
+      *             self-test transaction, letting support staff
+      *             check whether a configured XA switch module's
+      *             ping entry point answers for a named resource
+      *             without waiting for the next real transaction to
+      *             exercise it.
+      *
+      *  One map, XAPGMS, showing the resource name the operator keyed
+      *  in, the ping status, the raw return code, and a message line.
+      *****************************************************************
+       XAPGMAP  DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               CTRL=FREEKB,                                          X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES
+      *
+       XAPGMS   DFHMDI SIZE=(24,80),                                 X
+               LINE=1,                                               X
+               COLUMN=1
+      *
+       TITLE1   DFHMDF POS=(1,1),                                    X
+               LENGTH=45,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='XAPG - XA SWITCH MODULE PING / SELF-TEST'
+      *
+       RESNL    DFHMDF POS=(3,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='RESOURCE NAME . . .'
+       RESN     DFHMDF POS=(3,22),                                   X
+               LENGTH=8,                                             X
+               ATTRB=(UNPROT,IC,FSET)
+      *
+       STATL    DFHMDF POS=(5,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='PING STATUS . . . .'
+       STAT     DFHMDF POS=(5,22),                                   X
+               LENGTH=14,                                            X
+               ATTRB=(PROT)
+      *
+       RCL      DFHMDF POS=(6,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='RETURN CODE . . . .'
+       RC       DFHMDF POS=(6,22),                                   X
+               LENGTH=11,                                            X
+               ATTRB=(PROT)
+      *
+       MSG      DFHMDF POS=(23,1),                                   X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,BRT)
+      *
+               DFHMSD TYPE=FINAL
+               END
