@@ -0,0 +1,347 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    XARECON.
+000300 AUTHOR.        XA SUPPORT TEAM.
+000400 INSTALLATION.  ENTERPRISE SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  MODIFICATION HISTORY
+000900*  ----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  08/09/2026 XST   NEW PROGRAM.  NIGHTLY RECONCILIATION OF XA
+001200*                   HEURISTIC/IN-DOUBT TRANSACTION OUTCOMES
+001300*                   LOGGED TO XAHEURLG.  PRODUCES XARCRPT AND
+001400*                   ESCALATES (VIA MFXALOGCONSOLEMSG) ANY ENTRY
+001500*                   STILL UNRESOLVED PAST THE STALENESS
+001600*                   THRESHOLD.
+001700******************************************************************
+001800*  XARECON SCANS THE XAHEURLG LOG FOR TRANSACTION BRANCHES THAT
+001900*  COMPLETED HEURISTICALLY (SEE XA-HEURHAZ/HEURCOM/HEURRB/HEURMIX
+002000*  IN XA/XAWS.CPY) OR WERE LEFT IN DOUBT, AND REPORTS THEM TO
+002100*  OPERATIONS FOR ADMINISTRATOR ACTION.  RESOLUTION OF A
+002200*  HEURISTIC OUTCOME IS AN ADMINISTRATIVE DECISION (IT REQUIRES
+002300*  KNOWING WHAT THE RESOURCE MANAGER ACTUALLY DID), SO THIS JOB
+002400*  DOES NOT ATTEMPT TO COMMIT/ROLLBACK ON ITS OWN; IT REPORTS,
+002500*  ESCALATES STALE ENTRIES, AND MARKS WHAT IT HAS ALREADY
+002600*  REPORTED SO A QUIET NIGHT DOES NOT RE-ALERT ON THE SAME ENTRY.
+002700******************************************************************
+002800 ENVIRONMENT DIVISION.
+002900 CONFIGURATION SECTION.
+003000 SOURCE-COMPUTER.   IBM-370.
+003100 OBJECT-COMPUTER.   IBM-370.
+003200 SPECIAL-NAMES.
+003300     CONSOLE IS CONS.
+003400
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     copy xaheurlgsel.
+003800
+003900     SELECT XARCRPT ASSIGN TO "XARCRPT"
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS WS-XARCRPT-STATUS.
+004200
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500     copy xaheurlg.
+004600
+004700 FD  XARCRPT
+004800     LABEL RECORDS ARE STANDARD
+004900     RECORDING MODE IS F.
+005000
+005100 01  XARCRPT-LINE                    PIC X(132).
+005200
+005300 WORKING-STORAGE SECTION.
+005400******************************************************************
+005500*    FILE STATUS AND CONTROL SWITCHES
+005600******************************************************************
+005700 77  WS-XAHEURLG-STATUS              PIC X(02) VALUE SPACES.
+005800     88  WS-XAHEURLG-OK                 VALUE "00".
+005900     88  WS-XAHEURLG-NOT-FOUND          VALUE "35" "23".
+006000
+006100 77  WS-XARCRPT-STATUS               PIC X(02) VALUE SPACES.
+006200     88  WS-XARCRPT-OK                  VALUE "00".
+006300
+006400 77  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+006500     88  WS-END-OF-FILE                 VALUE "Y".
+006600
+006700 77  WS-NO-FILE-SWITCH               PIC X(01) VALUE "N".
+006800     88  WS-NO-LOG-FILE                 VALUE "Y".
+006900
+007000******************************************************************
+007100*    LOCAL MIRRORS OF THE XA RETURN CODES THIS JOB CARES ABOUT.
+007200*    THE AUTHORITATIVE DEFINITIONS ARE XA-HEURMIX/HEURRB/HEURCOM/
+007300*    HEURHAZ IN XA/XAWS.CPY; THEY ARE NOT COPYED HERE SO THIS
+007400*    STANDALONE BATCH JOB DOES NOT HAVE TO CARRY THE REST OF THAT
+007500*    COPYBOOK'S CICS-ORIENTED WORKING-STORAGE.  KEEP THE VALUES
+007600*    IN SYNC WITH XAWS.CPY BY HAND.
+007700******************************************************************
+007800 77  XARC-HEURMIX                    PIC S9(09) COMP-5 VALUE 5.
+007900 77  XARC-HEURRB                     PIC S9(09) COMP-5 VALUE 6.
+008000 77  XARC-HEURCOM                    PIC S9(09) COMP-5 VALUE 7.
+008100 77  XARC-HEURHAZ                    PIC S9(09) COMP-5 VALUE 8.
+008200 77  XARC-INDOUBT                    PIC S9(09) COMP-5 VALUE 99.
+008300
+008400******************************************************************
+008500*    RECONCILIATION COUNTERS AND WORK FIELDS
+008600******************************************************************
+008700 77  WS-TOTAL-COUNT                  PIC 9(05) COMP VALUE ZERO.
+008800 77  WS-ESCALATE-COUNT               PIC 9(05) COMP VALUE ZERO.
+008900 77  WS-HEURHAZ-COUNT                PIC 9(05) COMP VALUE ZERO.
+009000 77  WS-HEURCOM-COUNT                PIC 9(05) COMP VALUE ZERO.
+009100 77  WS-HEURRB-COUNT                 PIC 9(05) COMP VALUE ZERO.
+009200 77  WS-HEURMIX-COUNT                PIC 9(05) COMP VALUE ZERO.
+009300 77  WS-INDOUBT-COUNT                PIC 9(05) COMP VALUE ZERO.
+009400
+009500 77  WS-STALE-DAYS                   PIC 9(05) COMP VALUE 1.
+009600 77  WS-AGE-DAYS                     PIC S9(09) COMP-5 VALUE ZERO.
+009700 77  WS-LOG-INTEGER-DATE             PIC 9(09) VALUE ZERO.
+009800 77  WS-TODAY-INTEGER-DATE           PIC 9(09) VALUE ZERO.
+009850 77  WS-LOG-DATE-NUM                 PIC 9(08) VALUE ZERO.
+009870 77  WS-TODAY-DATE-NUM               PIC 9(08) VALUE ZERO.
+009900
+010000 01  WS-TODAY-DATE-TIME.
+010100     05  WS-TODAY-DATE               PIC X(08).
+010200     05  WS-TODAY-TIME               PIC X(06).
+010300
+010400 01  WS-LOG-DATE-EDIT.
+010500     05  WS-LOG-DATE-YYYY            PIC X(04).
+010600     05  WS-LOG-DATE-MM              PIC X(02).
+010700     05  WS-LOG-DATE-DD              PIC X(02).
+010800
+010900 01  WS-TODAY-DATE-EDIT.
+011000     05  WS-TODAY-DATE-YYYY          PIC X(04).
+011100     05  WS-TODAY-DATE-MM            PIC X(02).
+011200     05  WS-TODAY-DATE-DD            PIC X(02).
+011300
+011400******************************************************************
+011500*    CONSOLE / AUDIT MESSAGE WORK FIELDS -- SAME SHAPE AS THE
+011600*    MFXALOGCONSOLEMSG CALL ALREADY USED BY XA/XAPD.CPY, SO THE
+011700*    ESCALATION ALERT GOES THROUGH THE SAME OPERATOR-FACING PATH.
+011800******************************************************************
+011900 01  WS-CONSOLE-MESSAGE              PIC X(132).
+012000 77  WS-MSG-LEN                      PIC S9(04) COMP-5.
+012100 77  WS-MSG-LEVEL                    PIC X(02) COMP-X VALUE 2.
+012200 77  WS-LOG-LEVEL                    PIC X(02) COMP-X VALUE 1.
+012300
+012400******************************************************************
+012500*    REPORT LINE LAYOUTS
+012600******************************************************************
+012700 01  WS-REPORT-HEADING-1.
+012800     05  FILLER                      PIC X(132) VALUE
+012900         "XARECON -- NIGHTLY XA HEURISTIC/IN-DOUBT RECONCILIATION
+013000-        "REPORT".
+013100
+013200 01  WS-REPORT-HEADING-2.
+013300     05  FILLER                      PIC X(08) VALUE "RESOURCE".
+013400     05  FILLER                      PIC X(02) VALUE SPACES.
+013500     05  FILLER                      PIC X(32) VALUE "XID".
+013600     05  FILLER                      PIC X(02) VALUE SPACES.
+013700     05  FILLER                      PIC X(20) VALUE "OUTCOME".
+013800     05  FILLER                      PIC X(02) VALUE SPACES.
+013900     05  FILLER                      PIC X(04) VALUE "AGE".
+014000     05  FILLER                      PIC X(02) VALUE SPACES.
+014100     05  FILLER                      PIC X(10) VALUE "STATUS".
+014200
+014300 01  WS-DETAIL-LINE.
+014400     05  WS-DL-RESOURCE              PIC X(08).
+014500     05  FILLER                      PIC X(02) VALUE SPACES.
+014600     05  WS-DL-XID                   PIC X(32).
+014700     05  FILLER                      PIC X(02) VALUE SPACES.
+014800     05  WS-DL-OUTCOME               PIC X(20).
+014900     05  FILLER                      PIC X(02) VALUE SPACES.
+015000     05  WS-DL-AGE                   PIC ZZZZ9.
+015100     05  FILLER                      PIC X(02) VALUE SPACES.
+015200     05  WS-DL-STATUS                PIC X(10).
+015300
+015400 01  WS-SUMMARY-LINE.
+015500     05  FILLER                      PIC X(20) VALUE
+015600         "TOTAL OUTSTANDING  =".
+015700     05  WS-SL-TOTAL                 PIC ZZZZ9.
+015800
+015900 01  WS-SUMMARY-ESC-LINE.
+016000     05  FILLER                      PIC X(20) VALUE
+016100         "ESCALATED THIS RUN =".
+016200     05  WS-SL-ESCALATE              PIC ZZZZ9.
+016300
+016400 PROCEDURE DIVISION.
+016500******************************************************************
+016600 0000-MAINLINE.
+016700******************************************************************
+016800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+016900     IF NOT WS-NO-LOG-FILE
+017000         PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+017100             UNTIL WS-END-OF-FILE
+017200     END-IF.
+017300     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+017400     GOBACK.
+017500
+017600******************************************************************
+017700*    1000-INITIALIZE -- OPEN FILES, STAMP TODAY'S DATE.  A
+017800*    MISSING XAHEURLG (NOTHING HAS EVER BEEN LOGGED) IS NOT AN
+017900*    ERROR -- IT MEANS THERE IS NOTHING TO RECONCILE TONIGHT.
+018000******************************************************************
+018100 1000-INITIALIZE.
+018200     MOVE FUNCTION CURRENT-DATE TO WS-TODAY-DATE-TIME.
+018300     MOVE WS-TODAY-DATE TO WS-TODAY-DATE-EDIT.
+018350     MOVE WS-TODAY-DATE TO WS-TODAY-DATE-NUM.
+018400     COMPUTE WS-TODAY-INTEGER-DATE =
+018450         FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE-NUM).
+018600     OPEN I-O XAHEURLG.
+018700     IF WS-XAHEURLG-NOT-FOUND
+018800         MOVE "Y" TO WS-NO-FILE-SWITCH
+018900         GO TO 1000-EXIT
+019000     END-IF.
+019100     IF NOT WS-XAHEURLG-OK
+019200         DISPLAY "XARECON: UNABLE TO OPEN XAHEURLG, STATUS="
+019300             WS-XAHEURLG-STATUS UPON CONS
+019400         MOVE "Y" TO WS-NO-FILE-SWITCH
+019500         GO TO 1000-EXIT
+019600     END-IF.
+019700
+019800     OPEN OUTPUT XARCRPT.
+019900     IF NOT WS-XARCRPT-OK
+020000         DISPLAY "XARECON: UNABLE TO OPEN XARCRPT, STATUS="
+020100             WS-XARCRPT-STATUS UPON CONS
+020200         CLOSE XAHEURLG
+020300         MOVE "Y" TO WS-NO-FILE-SWITCH
+020400         GO TO 1000-EXIT
+020500     END-IF.
+020600
+020700     WRITE XARCRPT-LINE FROM WS-REPORT-HEADING-1.
+020800     WRITE XARCRPT-LINE FROM WS-REPORT-HEADING-2.
+020900
+021000     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+021100 1000-EXIT.
+021200     EXIT.
+021300
+021400******************************************************************
+021500*    2000-PROCESS-RECORDS -- ONE PASS PER UNRESOLVED ENTRY.
+021600******************************************************************
+021700 2000-PROCESS-RECORDS.
+021800     IF XAHEURLG-NOT-RESOLVED
+021900         PERFORM 2200-EVALUATE-ENTRY THRU 2200-EXIT
+022000     END-IF.
+022100     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+022200 2000-EXIT.
+022300     EXIT.
+022400
+022500 2100-READ-NEXT.
+022600     READ XAHEURLG NEXT RECORD
+022700         AT END
+022800             MOVE "Y" TO WS-EOF-SWITCH
+022900     END-READ.
+023000 2100-EXIT.
+023100     EXIT.
+023200
+023300******************************************************************
+023400*    2200-EVALUATE-ENTRY -- AGE THE ENTRY, WRITE A REPORT LINE,
+023500*    ESCALATE IF IT IS PAST THE STALENESS THRESHOLD AND WAS
+023600*    ALREADY REPORTED ONCE BEFORE, THEN MARK IT REPORTED.
+023700******************************************************************
+023800 2200-EVALUATE-ENTRY.
+023900     ADD 1 TO WS-TOTAL-COUNT.
+024000     PERFORM 2300-TALLY-OUTCOME THRU 2300-EXIT.
+024100     PERFORM 2400-COMPUTE-AGE THRU 2400-EXIT.
+024200     PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT.
+024300
+024400     IF XAHEURLG-IS-REPORTED
+024500     AND WS-AGE-DAYS NOT LESS THAN WS-STALE-DAYS
+024600         PERFORM 2600-ESCALATE-ENTRY THRU 2600-EXIT
+024700     END-IF.
+024800
+024900     IF XAHEURLG-NOT-REPORTED
+025000         MOVE "Y" TO XAHEURLG-REPORTED
+025100         REWRITE XAHEURLG-RECORD
+025200     END-IF.
+025300 2200-EXIT.
+025400     EXIT.
+025500
+025600 2300-TALLY-OUTCOME.
+025700     EVALUATE XAHEURLG-OUTCOME-CODE
+025800         WHEN XARC-HEURHAZ
+025900             ADD 1 TO WS-HEURHAZ-COUNT
+026000         WHEN XARC-HEURCOM
+026100             ADD 1 TO WS-HEURCOM-COUNT
+026200         WHEN XARC-HEURRB
+026300             ADD 1 TO WS-HEURRB-COUNT
+026400         WHEN XARC-HEURMIX
+026500             ADD 1 TO WS-HEURMIX-COUNT
+026600         WHEN OTHER
+026700             ADD 1 TO WS-INDOUBT-COUNT
+026800     END-EVALUATE.
+026900 2300-EXIT.
+027000     EXIT.
+027100
+027200******************************************************************
+027300*    2400-COMPUTE-AGE -- DAYS BETWEEN THE LOG TIMESTAMP AND
+027400*    TODAY.  INTEGER-OF-DATE IS USED HERE BECAUSE THERE IS NO
+027500*    ORDINARY-VERB WAY TO TURN A YYYYMMDD DATE INTO A DAY COUNT.
+027600******************************************************************
+027700 2400-COMPUTE-AGE.
+027750     MOVE XAHEURLG-LOG-DATE TO WS-LOG-DATE-NUM.
+027800     COMPUTE WS-LOG-INTEGER-DATE =
+027900         FUNCTION INTEGER-OF-DATE(WS-LOG-DATE-NUM).
+028000     COMPUTE WS-AGE-DAYS =
+028100         WS-TODAY-INTEGER-DATE - WS-LOG-INTEGER-DATE.
+028200     IF WS-AGE-DAYS < ZERO
+028300         MOVE ZERO TO WS-AGE-DAYS
+028400     END-IF.
+028500 2400-EXIT.
+028600     EXIT.
+028700
+028800 2500-WRITE-DETAIL-LINE.
+028900     MOVE SPACES TO WS-DETAIL-LINE.
+029000     MOVE XAHEURLG-RESOURCE TO WS-DL-RESOURCE.
+029100     MOVE XAHEURLG-XID TO WS-DL-XID.
+029200     MOVE XAHEURLG-OUTCOME-DESC TO WS-DL-OUTCOME.
+029300     MOVE WS-AGE-DAYS TO WS-DL-AGE.
+029400     IF XAHEURLG-IS-REPORTED
+029500         MOVE "REPEAT" TO WS-DL-STATUS
+029600     ELSE
+029700         MOVE "NEW" TO WS-DL-STATUS
+029800     END-IF.
+029900     WRITE XARCRPT-LINE FROM WS-DETAIL-LINE.
+030000 2500-EXIT.
+030100     EXIT.
+030200
+030300******************************************************************
+030400*    2600-ESCALATE-ENTRY -- RAISE AN OPERATOR CONSOLE ALERT FOR
+030500*    AN ENTRY THAT IS STILL UNRESOLVED AFTER ITS FIRST NIGHTLY
+030600*    REPORT, USING THE SAME EXTERNAL LOGGING ROUTINE XA/XAPD.CPY
+030700*    CALLS FOR ITS OWN CONSOLE WARNINGS.
+030700******************************************************************
+030800 2600-ESCALATE-ENTRY.
+030900     ADD 1 TO WS-ESCALATE-COUNT.
+031000     MOVE "ESCALATE" TO WS-DL-STATUS.
+031100     MOVE 1 TO WS-MSG-LEN.
+031200     STRING
+031300         XAHEURLG-RESOURCE DELIMITED SPACE
+031400         ": unresolved heuristic/in-doubt outcome " DELIMITED SIZE
+031500         XAHEURLG-OUTCOME-DESC DELIMITED SPACE
+031600         " is " DELIMITED SIZE
+031700         WS-DL-AGE DELIMITED SIZE
+031800         " day(s) old and requires administrator action."
+031900             DELIMITED SIZE
+032000     INTO WS-CONSOLE-MESSAGE POINTER WS-MSG-LEN
+032100     SUBTRACT 1 FROM WS-MSG-LEN.
+032200     CALL "mfxaLogConsoleMsg" USING
+032300         WS-CONSOLE-MESSAGE WS-MSG-LEN WS-LOG-LEVEL WS-MSG-LEVEL
+032400     END-CALL.
+032500 2600-EXIT.
+032600     EXIT.
+032700
+032800******************************************************************
+032900*    9000-TERMINATE -- WRITE THE SUMMARY LINES AND CLOSE UP.
+033000******************************************************************
+033100 9000-TERMINATE.
+033200     IF WS-NO-LOG-FILE
+033300         GO TO 9000-EXIT
+033400     END-IF.
+033500     MOVE WS-TOTAL-COUNT TO WS-SL-TOTAL.
+033600     WRITE XARCRPT-LINE FROM WS-SUMMARY-LINE.
+033700     MOVE WS-ESCALATE-COUNT TO WS-SL-ESCALATE.
+033800     WRITE XARCRPT-LINE FROM WS-SUMMARY-ESC-LINE.
+033900     CLOSE XAHEURLG.
+034000     CLOSE XARCRPT.
+034100 9000-EXIT.
+034200     EXIT.
