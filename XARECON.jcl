@@ -0,0 +1,17 @@
+//XARECON  JOB  (ACCTNO),'XA RECONCILE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  NIGHTLY RECONCILIATION OF XA HEURISTIC/IN-DOUBT TRANSACTION
+//*  OUTCOMES.  SCHEDULE TO RUN AFTER THE LAST ONLINE REGION OF
+//*  THE DAY HAS QUIESCED ITS XA-ENABLED RESOURCES, SO XAHEURLG
+//*  REFLECTS A STABLE SNAPSHOT OF THE DAY'S ACTIVITY.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=XARECON
+//STEPLIB  DD   DSN=XA.PROD.LOADLIB,DISP=SHR
+//XAHEURLG DD   DSN=XA.PROD.XAHEURLG,DISP=SHR
+//XARCRPT  DD   DSN=XA.PROD.XARECON.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
