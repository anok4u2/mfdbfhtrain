@@ -0,0 +1,406 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    XASWRECN.
+000300 AUTHOR.        XA SUPPORT TEAM.
+000400 INSTALLATION.  ENTERPRISE SYSTEMS GROUP.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*  MODIFICATION HISTORY
+000900*  ----------------------------------------------------------
+001000*  DATE       INIT  DESCRIPTION
+001100*  08/09/2026 XST   NEW PROGRAM.  CROSS-REGION RECONCILIATION OF
+001200*                   LOADED XA SWITCH MODULE VERSIONS, LOGGED TO
+001300*                   XASWRLOG BY WRITESWITCHVERSIONLOG
+001400*                   (XA/XAPD.CPY).
+001500******************************************************************
+001600*  XASWRECN SCANS XASWRLOG, WHICH HOLDS ONE RECORD PER
+001700*  REGION/RESOURCE COMBINATION (KEPT CURRENT EVERY TIME
+001800*  GETCUSTOMIZATIONPARAMS RUNS IN THAT REGION), AND BUILDS AN
+001900*  IN-MEMORY BASELINE OF THE FIRST SWITCH MODULE NAME AND
+002000*  VERSION SEEN FOR EACH RESOURCE.  ANY LATER REGION REPORTING A
+002100*  DIFFERENT MODULE NAME OR VERSION FOR THAT SAME RESOURCE IS A
+002200*  PTF/MAINTENANCE-LEVEL SKEW BETWEEN REGIONS -- XASWRECN FLAGS
+002300*  IT ON THE REPORT AND ESCALATES IT TO THE OPERATOR CONSOLE, THE
+002400*  SAME WAY XARECON ESCALATES UNRESOLVED HEURISTIC OUTCOMES.
+002500******************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 SPECIAL-NAMES.
+003100     CONSOLE IS CONS.
+003200
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     copy xaswrlogsel.
+003600
+003700     SELECT XASWRPT ASSIGN TO "XASWRPT"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS WS-XASWRPT-STATUS.
+004000
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300     copy xaswrlog.
+004400
+004500 FD  XASWRPT
+004600     LABEL RECORDS ARE STANDARD
+004700     RECORDING MODE IS F.
+004800
+004900 01  XASWRPT-LINE                    PIC X(132).
+005000
+005100 WORKING-STORAGE SECTION.
+005200     copy xalims.
+005300
+005400******************************************************************
+005500*    FILE STATUS AND CONTROL SWITCHES
+005600******************************************************************
+005700 77  WS-XASWRLOG-STATUS              PIC X(02) VALUE SPACES.
+005800     88  WS-XASWRLOG-OK                 VALUE "00".
+005900     88  WS-XASWRLOG-NOT-FOUND          VALUE "35" "23".
+006000
+006100 77  WS-XASWRPT-STATUS               PIC X(02) VALUE SPACES.
+006200     88  WS-XASWRPT-OK                  VALUE "00".
+006300
+006400 77  WS-EOF-SWITCH                   PIC X(01) VALUE "N".
+006500     88  WS-END-OF-FILE                 VALUE "Y".
+006600
+006700 77  WS-NO-FILE-SWITCH               PIC X(01) VALUE "N".
+006800     88  WS-NO-LOG-FILE                 VALUE "Y".
+006900
+007000******************************************************************
+007100*    IN-MEMORY BASELINE TABLE -- ONE ENTRY PER DISTINCT RESOURCE
+007200*    SEEN SO FAR THIS RUN.  XASWRLOG'S KEY IS REGION-MAJOR, SO
+007300*    RECORDS FOR THE SAME RESOURCE FROM DIFFERENT REGIONS ARE NOT
+007400*    ADJACENT ON A SEQUENTIAL READ -- THIS TABLE IS WHAT LETS
+007500*    XASWRECN COMPARE A RESOURCE'S SWITCH VERSION ACROSS EVERY
+007600*    REGION THAT HAS REPORTED ONE, NOT JUST ITS IMMEDIATE
+007700*    NEIGHBOUR IN KEY ORDER.
+007800******************************************************************
+007900 77  WS-RESOURCE-COUNT               PIC S9(04) COMP-5 VALUE 0.
+008000 77  WS-RESOURCE-TABLE-FULL          PIC 9 VALUE 0.
+008100
+008200 01  WS-RESOURCE-TABLE.
+008300     05  WS-RT-ENTRY OCCURS 78-MAX-SWITCH-RESOURCES TIMES
+008400                     INDEXED BY WS-RT-IX.
+008500         10  WS-RT-RESOURCE          PIC X(08).
+008600         10  WS-RT-BASELINE-REGION   PIC X(08).
+008700         10  WS-RT-RM-NAME           PIC X(32).
+008800         10  WS-RT-VERSION           PIC S9(04) COMP-5.
+008900         10  WS-RT-MISMATCH-COUNT    PIC 9(05) COMP VALUE ZERO.
+009000
+009100 77  WS-FOUND-IX                     PIC S9(04) COMP-5 VALUE 0.
+009200 77  WS-FOUND-SWITCH                 PIC 9 VALUE 0.
+009300     88  WS-ENTRY-FOUND                 VALUE 1.
+009400
+009500******************************************************************
+009600*    REPORT COUNTERS
+009700******************************************************************
+009800 77  WS-TOTAL-COUNT                  PIC 9(05) COMP VALUE ZERO.
+009900 77  WS-MISMATCH-COUNT               PIC 9(05) COMP VALUE ZERO.
+010000
+010100******************************************************************
+010200*    CONSOLE MESSAGE WORK FIELDS -- SAME SHAPE AS THE
+010300*    MFXALOGCONSOLEMSG CALL ALREADY USED BY XA/XAPD.CPY AND
+010400*    XARECON, SO THE ESCALATION GOES THROUGH THE SAME
+010500*    OPERATOR-FACING PATH.
+010600******************************************************************
+010700 01  WS-CONSOLE-MESSAGE              PIC X(132).
+010800 77  WS-MSG-LEN                      PIC S9(04) COMP-5.
+010900 77  WS-MSG-LEVEL                    PIC X(02) COMP-X VALUE 2.
+011000 77  WS-LOG-LEVEL                    PIC X(02) COMP-X VALUE 1.
+011100
+011200******************************************************************
+011300*    DISPLAY WORK FIELDS
+011400******************************************************************
+011500 77  WS-DL-VERSION-DISP              PIC Z(4)9.
+011600 77  WS-DL-BASE-VERSION-DISP         PIC Z(4)9.
+011700
+011800******************************************************************
+011900*    REPORT LINE LAYOUTS
+012000******************************************************************
+012100 01  WS-REPORT-HEADING-1.
+012200     05  FILLER                      PIC X(132) VALUE
+012300         "XASWRECN -- XA SWITCH MODULE VERSION RECONCILIATION".
+012400
+012500 01  WS-REPORT-HEADING-2.
+012600     05  FILLER                      PIC X(08) VALUE "RESOURCE".
+012700     05  FILLER                      PIC X(02) VALUE SPACES.
+012800     05  FILLER                      PIC X(08) VALUE "REGION".
+012900     05  FILLER                      PIC X(02) VALUE SPACES.
+013000     05  FILLER                      PIC X(32) VALUE "MODULE".
+013100     05  FILLER                      PIC X(02) VALUE SPACES.
+013200     05  FILLER                      PIC X(05) VALUE "VERS".
+013300     05  FILLER                      PIC X(02) VALUE SPACES.
+013400     05  FILLER                      PIC X(08) VALUE "BASE-RGN".
+013500     05  FILLER                      PIC X(02) VALUE SPACES.
+013600     05  FILLER                      PIC X(05) VALUE "BVERS".
+013700     05  FILLER                      PIC X(02) VALUE SPACES.
+013800     05  FILLER                      PIC X(10) VALUE "STATUS".
+013900
+014000 01  WS-DETAIL-LINE.
+014100     05  WS-DL-RESOURCE              PIC X(08).
+014200     05  FILLER                      PIC X(02) VALUE SPACES.
+014300     05  WS-DL-REGION                PIC X(08).
+014400     05  FILLER                      PIC X(02) VALUE SPACES.
+014500     05  WS-DL-MODULE                PIC X(32).
+014600     05  FILLER                      PIC X(02) VALUE SPACES.
+014700     05  WS-DL-VERSION               PIC Z(4)9.
+014800     05  FILLER                      PIC X(02) VALUE SPACES.
+014900     05  WS-DL-BASE-REGION           PIC X(08).
+015000     05  FILLER                      PIC X(02) VALUE SPACES.
+015100     05  WS-DL-BASE-VERSION          PIC Z(4)9.
+015200     05  FILLER                      PIC X(02) VALUE SPACES.
+015300     05  WS-DL-STATUS                PIC X(10).
+015400
+015500 01  WS-SUMMARY-LINE-1.
+015600     05  FILLER                      PIC X(20) VALUE
+015700         "ENTRIES SCANNED    =".
+015800     05  WS-SL-TOTAL                 PIC ZZZZ9.
+015900
+016000 01  WS-SUMMARY-LINE-2.
+016100     05  FILLER                      PIC X(20) VALUE
+016200         "RESOURCES TRACKED  =".
+016300     05  WS-SL-RESOURCES             PIC ZZZZ9.
+016400
+016500 01  WS-SUMMARY-LINE-3.
+016600     05  FILLER                      PIC X(20) VALUE
+016700         "VERSION MISMATCHES =".
+016800     05  WS-SL-MISMATCH              PIC ZZZZ9.
+016900
+017000 PROCEDURE DIVISION.
+017100******************************************************************
+017200 0000-MAINLINE.
+017300******************************************************************
+017400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017500     IF NOT WS-NO-LOG-FILE
+017600         PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+017700             UNTIL WS-END-OF-FILE
+017800     END-IF.
+017900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+018000     GOBACK.
+018100
+018200******************************************************************
+018300*    1000-INITIALIZE -- OPEN FILES.  A MISSING XASWRLOG (NO
+018400*    REGION HAS YET REPORTED A SWITCH MODULE VERSION) IS NOT AN
+018500*    ERROR -- IT MEANS THERE IS NOTHING YET TO RECONCILE.
+018600******************************************************************
+018700 1000-INITIALIZE.
+018800     OPEN INPUT XASWRLOG.
+018900     IF WS-XASWRLOG-NOT-FOUND
+019000         MOVE "Y" TO WS-NO-FILE-SWITCH
+019100         GO TO 1000-EXIT
+019200     END-IF.
+019300     IF NOT WS-XASWRLOG-OK
+019400         DISPLAY "XASWRECN: UNABLE TO OPEN XASWRLOG, STATUS="
+019500             WS-XASWRLOG-STATUS UPON CONS
+019600         MOVE "Y" TO WS-NO-FILE-SWITCH
+019700         GO TO 1000-EXIT
+019800     END-IF.
+019900
+020000     OPEN OUTPUT XASWRPT.
+020100     IF NOT WS-XASWRPT-OK
+020200         DISPLAY "XASWRECN: UNABLE TO OPEN XASWRPT, STATUS="
+020300             WS-XASWRPT-STATUS UPON CONS
+020400         CLOSE XASWRLOG
+020500         MOVE "Y" TO WS-NO-FILE-SWITCH
+020600         GO TO 1000-EXIT
+020700     END-IF.
+020800
+020900     WRITE XASWRPT-LINE FROM WS-REPORT-HEADING-1.
+021000     WRITE XASWRPT-LINE FROM WS-REPORT-HEADING-2.
+021100
+021200     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+021300 1000-EXIT.
+021400     EXIT.
+021500
+021600******************************************************************
+021700*    2000-PROCESS-RECORDS -- ONE PASS PER REGION/RESOURCE RECORD.
+021800******************************************************************
+021900 2000-PROCESS-RECORDS.
+022000     PERFORM 2200-EVALUATE-ENTRY THRU 2200-EXIT.
+022100     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+022200 2000-EXIT.
+022300     EXIT.
+022400
+022500 2100-READ-NEXT.
+022600     READ XASWRLOG NEXT RECORD
+022700         AT END
+022800             MOVE "Y" TO WS-EOF-SWITCH
+022900     END-READ.
+023000 2100-EXIT.
+023100     EXIT.
+023200
+023300******************************************************************
+023400*    2200-EVALUATE-ENTRY -- LOOK UP (OR ESTABLISH) THIS
+023500*    RESOURCE'S BASELINE SWITCH MODULE/VERSION, COMPARE THIS
+023600*    REGION'S AGAINST IT, WRITE A REPORT LINE, AND ESCALATE ANY
+023700*    MISMATCH.
+023800******************************************************************
+023900 2200-EVALUATE-ENTRY.
+024000     ADD 1 TO WS-TOTAL-COUNT.
+024100     PERFORM 2300-FIND-RESOURCE-ENTRY THRU 2300-EXIT.
+024200
+024300     IF WS-ENTRY-FOUND
+024400         IF XASWRLOG-RM-NAME NOT = WS-RT-RM-NAME(WS-FOUND-IX)
+024500         OR XASWRLOG-VERSION NOT = WS-RT-VERSION(WS-FOUND-IX)
+024600             ADD 1 TO WS-MISMATCH-COUNT
+024700             ADD 1 TO WS-RT-MISMATCH-COUNT(WS-FOUND-IX)
+024800             PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT
+024850             IF WS-RT-MISMATCH-COUNT(WS-FOUND-IX) NOT LESS THAN
+024860                78-SWITCH-MISMATCH-ALERT-THRESHOLD
+024900                 PERFORM 2600-ESCALATE-ENTRY THRU 2600-EXIT
+024950             END-IF
+025000         ELSE
+025100             MOVE WS-FOUND-IX TO WS-RT-IX
+025200             PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT
+025300         END-IF
+025400     ELSE
+025500         PERFORM 2400-ADD-RESOURCE-ENTRY THRU 2400-EXIT
+025600         PERFORM 2500-WRITE-DETAIL-LINE THRU 2500-EXIT
+025700     END-IF.
+025800 2200-EXIT.
+025900     EXIT.
+026000
+026100******************************************************************
+026200*    2300-FIND-RESOURCE-ENTRY -- LINEAR SEARCH OF THE BASELINE
+026300*    TABLE FOR THIS RECORD'S RESOURCE NAME.
+026400******************************************************************
+026500 2300-FIND-RESOURCE-ENTRY.
+026600     MOVE 0 TO WS-FOUND-SWITCH.
+026700     MOVE 0 TO WS-FOUND-IX.
+026800     PERFORM VARYING WS-RT-IX FROM 1 BY 1
+026900             UNTIL WS-RT-IX > WS-RESOURCE-COUNT
+027000         IF WS-RT-RESOURCE(WS-RT-IX) = xaswrlog-resource
+027100             MOVE 1 TO WS-FOUND-SWITCH
+027200             MOVE WS-RT-IX TO WS-FOUND-IX
+027300             MOVE WS-RESOURCE-COUNT TO WS-RT-IX
+027400         END-IF
+027500     END-PERFORM.
+027600 2300-EXIT.
+027700     EXIT.
+027800
+027900******************************************************************
+028000*    2400-ADD-RESOURCE-ENTRY -- THE FIRST REGION SEEN FOR THIS
+028100*    RESOURCE BECOMES ITS BASELINE.  ONCE THE TABLE IS FULL, NEW
+028200*    RESOURCES ARE STILL REPORTED BUT CANNOT BE RECONCILED
+028300*    AGAINST OTHER REGIONS -- WARN ONCE WHEN THAT HAPPENS.
+028400******************************************************************
+028500 2400-ADD-RESOURCE-ENTRY.
+028600     IF WS-RESOURCE-COUNT >= 78-MAX-SWITCH-RESOURCES
+028700         IF WS-RESOURCE-TABLE-FULL = 0
+028800             MOVE 1 TO WS-RESOURCE-TABLE-FULL
+028900             MOVE 1 TO WS-MSG-LEN
+029000             STRING
+029100                 "XASWRECN: baseline table full at "
+029200                     DELIMITED SIZE
+029300                 78-MAX-SWITCH-RESOURCES DELIMITED SIZE
+029400                 " resources; later resources will not be"
+029500                     DELIMITED SIZE
+029600                 " cross-region reconciled this run."
+029700                     DELIMITED SIZE
+029800             INTO WS-CONSOLE-MESSAGE POINTER WS-MSG-LEN
+029900             SUBTRACT 1 FROM WS-MSG-LEN
+030000             CALL "mfxaLogConsoleMsg" USING
+030100                 WS-CONSOLE-MESSAGE WS-MSG-LEN
+030200                 WS-LOG-LEVEL WS-MSG-LEVEL
+030300             END-CALL
+030400         END-IF
+030500         GO TO 2400-EXIT
+030600     END-IF.
+030700
+030800     ADD 1 TO WS-RESOURCE-COUNT.
+030900     MOVE WS-RESOURCE-COUNT TO WS-RT-IX.
+031000     MOVE xaswrlog-resource TO WS-RT-RESOURCE(WS-RT-IX).
+031100     MOVE xaswrlog-region TO WS-RT-BASELINE-REGION(WS-RT-IX).
+031200     MOVE xaswrlog-rm-name TO WS-RT-RM-NAME(WS-RT-IX).
+031300     MOVE xaswrlog-version TO WS-RT-VERSION(WS-RT-IX).
+031400     MOVE 0 TO WS-RT-MISMATCH-COUNT(WS-RT-IX).
+031500     MOVE WS-RT-IX TO WS-FOUND-IX.
+031600 2400-EXIT.
+031700     EXIT.
+031800
+031900 2500-WRITE-DETAIL-LINE.
+032000     MOVE SPACES TO WS-DETAIL-LINE.
+032100     MOVE xaswrlog-resource TO WS-DL-RESOURCE.
+032200     MOVE xaswrlog-region TO WS-DL-REGION.
+032300     MOVE xaswrlog-rm-name TO WS-DL-MODULE.
+032400     MOVE xaswrlog-version TO WS-DL-VERSION.
+032500
+032600     IF WS-FOUND-IX > 0
+032700         MOVE WS-RT-BASELINE-REGION(WS-FOUND-IX)
+032750             TO WS-DL-BASE-REGION
+032800         MOVE WS-RT-VERSION(WS-FOUND-IX) TO WS-DL-BASE-VERSION
+032900     ELSE
+033000         MOVE SPACES TO WS-DL-BASE-REGION
+033100         MOVE ZERO TO WS-DL-BASE-VERSION
+033200     END-IF.
+033300
+033350     IF WS-FOUND-IX = 0
+033360         MOVE "UNTRACKED" TO WS-DL-STATUS
+033370     ELSE
+033400         IF xaswrlog-region = WS-DL-BASE-REGION
+033500             MOVE "BASELINE" TO WS-DL-STATUS
+033600         ELSE
+033700             IF xaswrlog-rm-name NOT = WS-RT-RM-NAME(WS-FOUND-IX)
+033800             OR xaswrlog-version NOT = WS-RT-VERSION(WS-FOUND-IX)
+033900                 MOVE "MISMATCH" TO WS-DL-STATUS
+034000             ELSE
+034100                 MOVE "OK" TO WS-DL-STATUS
+034200             END-IF
+034250         END-IF
+034300     END-IF.
+034400
+034500     WRITE XASWRPT-LINE FROM WS-DETAIL-LINE.
+034600 2500-EXIT.
+034700     EXIT.
+034800
+034900******************************************************************
+035000*    2600-ESCALATE-ENTRY -- RAISE AN OPERATOR CONSOLE ALERT FOR A
+035100*    RESOURCE WHERE THIS REGION'S SWITCH MODULE/VERSION DOES NOT
+035200*    MATCH THE BASELINE ESTABLISHED BY THE FIRST REGION SEEN,
+035300*    USING THE SAME EXTERNAL LOGGING ROUTINE XA/XAPD.CPY AND
+035400*    XARECON USE FOR THEIR OWN CONSOLE ALERTS.
+035500******************************************************************
+035600 2600-ESCALATE-ENTRY.
+035700     MOVE WS-RT-VERSION(WS-FOUND-IX) TO WS-DL-BASE-VERSION-DISP.
+035800     MOVE xaswrlog-version TO WS-DL-VERSION-DISP.
+035900     MOVE 1 TO WS-MSG-LEN.
+036000     STRING
+036100         xaswrlog-resource DELIMITED SPACE
+036200         ": region " DELIMITED SIZE
+036300         xaswrlog-region DELIMITED SPACE
+036400         " has switch module " DELIMITED SIZE
+036500         xaswrlog-rm-name DELIMITED SPACE
+036600         " version " DELIMITED SIZE
+036700         WS-DL-VERSION-DISP DELIMITED SIZE
+036800         " but region " DELIMITED SIZE
+036900         WS-RT-BASELINE-REGION(WS-FOUND-IX) DELIMITED SPACE
+037000         " loaded version " DELIMITED SIZE
+037100         WS-DL-BASE-VERSION-DISP DELIMITED SIZE
+037200         " -- switch module version skew across regions."
+037300             DELIMITED SIZE
+037400     INTO WS-CONSOLE-MESSAGE POINTER WS-MSG-LEN
+037500     SUBTRACT 1 FROM WS-MSG-LEN.
+037600     CALL "mfxaLogConsoleMsg" USING
+037700         WS-CONSOLE-MESSAGE WS-MSG-LEN WS-LOG-LEVEL WS-MSG-LEVEL
+037800     END-CALL.
+037900 2600-EXIT.
+038000     EXIT.
+038100
+038200******************************************************************
+038300*    9000-TERMINATE -- WRITE THE SUMMARY LINES AND CLOSE UP.
+038400******************************************************************
+038500 9000-TERMINATE.
+038600     IF WS-NO-LOG-FILE
+038700         GO TO 9000-EXIT
+038800     END-IF.
+038900     MOVE WS-TOTAL-COUNT TO WS-SL-TOTAL.
+039000     WRITE XASWRPT-LINE FROM WS-SUMMARY-LINE-1.
+039100     MOVE WS-RESOURCE-COUNT TO WS-SL-RESOURCES.
+039200     WRITE XASWRPT-LINE FROM WS-SUMMARY-LINE-2.
+039300     MOVE WS-MISMATCH-COUNT TO WS-SL-MISMATCH.
+039400     WRITE XASWRPT-LINE FROM WS-SUMMARY-LINE-3.
+039500     CLOSE XASWRLOG.
+039600     CLOSE XASWRPT.
+039700 9000-EXIT.
+039800     EXIT.
