@@ -0,0 +1,17 @@
+//XASWRECN JOB  (ACCTNO),'XA SW VERS RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  CROSS-REGION RECONCILIATION OF LOADED XA SWITCH MODULE
+//*  VERSIONS.  SCHEDULE AFTER EVERY ONLINE REGION HAS RUN
+//*  GETCUSTOMIZATIONPARAMS AT LEAST ONCE (E.G. AFTER MORNING
+//*  STARTUP), SO XASWRLOG REFLECTS WHAT EACH REGION HAS LOADED.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=XASWRECN
+//STEPLIB  DD   DSN=XA.PROD.LOADLIB,DISP=SHR
+//XASWRLOG DD   DSN=XA.PROD.XASWRLOG,DISP=SHR
+//XASWRPT  DD   DSN=XA.PROD.XASWRECN.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
