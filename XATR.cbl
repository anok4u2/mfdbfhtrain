@@ -0,0 +1,162 @@
+      $set cicsecm
+       identification division.
+       program-id. XATR.
+
+      *****************************************************************
+      *  XATR -- online dashboard of the live CTF trace-flag settings
+      *  (xa/xaws.cpy ctf-trace-level/ctf-trace-flags) that apply to a
+      *  named XA resource, so support staff can see what trace
+      *  coverage is currently active without a programmer adding a
+      *  DISPLAY and recompiling.
+      *
+      *  NOTE: this codebase's CTF trace level/flags are maintained
+      *  per component (THIS-COMPONENT), not per individual resource
+      *  instance -- the eight TRACE-FLAGS-ESXA-* bits are keyed by
+      *  database technology, shared by every resource of that
+      *  technology.  The resource name the operator keys in is kept
+      *  as a dashboard label.
+      *
+      *  NOTE: ctf-trace-level/ctf-trace-flags are COPYed from xaws.cpy
+      *  into this program's own WORKING-STORAGE, the same as every
+      *  other program that COPYs it -- there is no EXTERNAL/GLOBAL
+      *  clause on them and no CWA or other cross-transaction work area
+      *  anywhere in this codebase that would make them live values set
+      *  by GetCustomizationParams (xa/xapd.cpy) or any other task.
+      *  Until this shop adds a real sharing mechanism for them, this
+      *  panel reflects only whatever this copy of WORKING-STORAGE
+      *  starts out as (binary zero) -- it does not yet show another
+      *  task's live settings.
+      *****************************************************************
+
+       environment division.
+       configuration section.
+
+       data division.
+
+       working-storage section.
+           copy xalims.
+           copy xaws.
+           copy xatrmap.
+
+       01  ws-resp                     pic s9(8) comp.
+       01  ws-trace-level-num          pic 9(4) comp-5.
+       01  ws-trace-level-disp         pic zzz9.
+
+       linkage section.
+
+       01  dfhcommarea                 pic x(1).
+
+       procedure division using dfhcommarea.
+
+           if eibcalen = 0
+               perform send-initial-map
+           else
+               perform receive-and-display
+           end-if
+
+           exec cics return
+               transid(eibtrnid)
+           end-exec
+
+           goback.
+
+      *****************************************************************
+      *  First entry -- paint a blank dashboard panel.
+      *****************************************************************
+       send-initial-map section.
+
+           move low-values to XATRMSO
+           move "ENTER A RESOURCE NAME AND PRESS ENTER" to MSGO
+
+           exec cics
+               send map("XATRMS") mapset("XATRMAP")
+                   from(XATRMSO)
+                   erase
+           end-exec
+           .
+
+      *****************************************************************
+      *  Operator keyed a resource name -- redisplay the panel with
+      *  the current live trace level and flag bits.
+      *****************************************************************
+       receive-and-display section.
+
+           exec cics
+               receive map("XATRMS") mapset("XATRMAP")
+                   into(XATRMSI)
+                   resp(ws-resp)
+           end-exec
+
+           move low-values to XATRMSO
+           move RESNI to RESNO
+           move spaces to MSGO
+
+           move ctf-trace-level to ws-trace-level-num
+           move ws-trace-level-num to ws-trace-level-disp
+           move ws-trace-level-disp to LVLO
+
+           perform format-trace-flags
+
+           exec cics
+               send map("XATRMS") mapset("XATRMAP")
+                   from(XATRMSO)
+                   dataonly
+           end-exec
+           .
+
+      *****************************************************************
+      *  Decode each TRACE-FLAGS-ESXA-* bit against the live
+      *  ctf-trace-flags value into an ON/OFF indicator.
+      *****************************************************************
+       format-trace-flags section.
+
+           if (TRACE-FLAGS-ESXA-DB2 b-and ctf-trace-flags) = 0
+               move "OFF" to FV1O
+           else
+               move "ON " to FV1O
+           end-if
+
+           if (TRACE-FLAGS-ESXA-MSSQL b-and ctf-trace-flags) = 0
+               move "OFF" to FV2O
+           else
+               move "ON " to FV2O
+           end-if
+
+           if (TRACE-FLAGS-ESXA-OCI b-and ctf-trace-flags) = 0
+               move "OFF" to FV3O
+           else
+               move "ON " to FV3O
+           end-if
+
+           if (TRACE-FLAGS-ESXA-ODBC b-and ctf-trace-flags) = 0
+               move "OFF" to FV4O
+           else
+               move "ON " to FV4O
+           end-if
+
+           if (TRACE-FLAGS-ESXA-ORA b-and ctf-trace-flags) = 0
+               move "OFF" to FV5O
+           else
+               move "ON " to FV5O
+           end-if
+
+           if (TRACE-FLAGS-ESXA-PGSQL b-and ctf-trace-flags) = 0
+               move "OFF" to FV6O
+           else
+               move "ON " to FV6O
+           end-if
+
+           if (TRACE-FLAGS-ESXA-XDB b-and ctf-trace-flags) = 0
+               move "OFF" to FV7O
+           else
+               move "ON " to FV7O
+           end-if
+
+           if (TRACE-FLAGS-ESXA-XDBOPC b-and ctf-trace-flags) = 0
+               move "OFF" to FV8O
+           else
+               move "ON " to FV8O
+           end-if
+           .
+
+       end program XATR.
