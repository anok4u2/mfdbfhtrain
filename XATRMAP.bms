@@ -0,0 +1,79 @@
+      *****************************************************************
+      *  XATRMAP -- BMS mapset for the XATR live trace-flag dashboard
+      *             transaction, showing THIS-COMPONENT's current CTF
+      *             trace level and the per-technology trace flag bits
+      *             (xa/xaws.cpy TRACE-FLAGS-ESXA-*) for a named XA
+      *             resource.
+      *
+      *  One map, XATRMS, showing the resource name the operator keyed
+      *  in, the live trace level, and the eight technology flag
+      *  indicators.
+      *****************************************************************
+       XATRMAP  DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                           X
+               LANG=COBOL,                                           X
+               CTRL=FREEKB,                                          X
+               STORAGE=AUTO,                                         X
+               TIOAPFX=YES
+      *
+       XATRMS   DFHMDI SIZE=(24,80),                                 X
+               LINE=1,                                               X
+               COLUMN=1
+      *
+       TITLE1   DFHMDF POS=(1,1),                                    X
+               LENGTH=40,                                            X
+               ATTRB=(PROT,BRT),                                     X
+               INITIAL='XATR - XA LIVE TRACE-FLAG DASHBOARD'
+      *
+       RESNL    DFHMDF POS=(3,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='RESOURCE NAME . . .'
+       RESN     DFHMDF POS=(3,22),                                   X
+               LENGTH=8,                                             X
+               ATTRB=(UNPROT,IC,FSET)
+      *
+       LVLL     DFHMDF POS=(4,1),                                    X
+               LENGTH=20,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='TRACE LEVEL . . . .'
+       LVL      DFHMDF POS=(4,22),                                   X
+               LENGTH=4,                                             X
+               ATTRB=(PROT)
+      *
+       FLHD     DFHMDF POS=(6,1),                                    X
+               LENGTH=40,                                            X
+               ATTRB=(PROT),                                         X
+               INITIAL='TECHNOLOGY       FLAG'
+      *
+       FN1      DFHMDF POS=(7,1),   LENGTH=16, ATTRB=(PROT),         X
+               INITIAL='DB2'
+       FV1      DFHMDF POS=(7,18),  LENGTH=3,  ATTRB=(PROT)
+       FN2      DFHMDF POS=(8,1),   LENGTH=16, ATTRB=(PROT),         X
+               INITIAL='MSSQL'
+       FV2      DFHMDF POS=(8,18),  LENGTH=3,  ATTRB=(PROT)
+       FN3      DFHMDF POS=(9,1),   LENGTH=16, ATTRB=(PROT),         X
+               INITIAL='OCI'
+       FV3      DFHMDF POS=(9,18),  LENGTH=3,  ATTRB=(PROT)
+       FN4      DFHMDF POS=(10,1),  LENGTH=16, ATTRB=(PROT),         X
+               INITIAL='ODBC'
+       FV4      DFHMDF POS=(10,18), LENGTH=3,  ATTRB=(PROT)
+       FN5      DFHMDF POS=(11,1),  LENGTH=16, ATTRB=(PROT),         X
+               INITIAL='ORA'
+       FV5      DFHMDF POS=(11,18), LENGTH=3,  ATTRB=(PROT)
+       FN6      DFHMDF POS=(12,1),  LENGTH=16, ATTRB=(PROT),         X
+               INITIAL='PGSQL'
+       FV6      DFHMDF POS=(12,18), LENGTH=3,  ATTRB=(PROT)
+       FN7      DFHMDF POS=(13,1),  LENGTH=16, ATTRB=(PROT),         X
+               INITIAL='XDB'
+       FV7      DFHMDF POS=(13,18), LENGTH=3,  ATTRB=(PROT)
+       FN8      DFHMDF POS=(14,1),  LENGTH=16, ATTRB=(PROT),         X
+               INITIAL='XDBOPC'
+       FV8      DFHMDF POS=(14,18), LENGTH=3,  ATTRB=(PROT)
+      *
+       MSG      DFHMDF POS=(23,1),                                   X
+               LENGTH=79,                                            X
+               ATTRB=(PROT,BRT)
+      *
+               DFHMSD TYPE=FINAL
+               END
