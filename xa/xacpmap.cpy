@@ -0,0 +1,62 @@
+      *****************************************************************
+      *  XACPMAP symbolic map -- hand-maintained equivalent of the
+      *  copybook the BMS translator generates from XACPMAP.bms.
+      *  Used by XACQ (the customization-parameter inquiry transaction).
+      *****************************************************************
+       01  XACPMSI.
+           05  FILLER                  PIC X(12).
+           05  RESNL                   PIC S9(4) COMP.
+           05  RESNF                   PIC X.
+           05  FILLER REDEFINES RESNF.
+               10  RESNA                PIC X.
+           05  RESNI                   PIC X(8).
+           05  CNTL                    PIC S9(4) COMP.
+           05  CNTF                    PIC X.
+           05  FILLER REDEFINES CNTF.
+               10  CNTA                 PIC X.
+           05  CNTI                    PIC X(4).
+
+       01  XACPMSO REDEFINES XACPMSI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  RESNO                   PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  CNTO                    PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  NVHO                    PIC X(40).
+           05  FILLER                  PIC X(3).
+           05  NAME1O                  PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  VALU1O                  PIC X(48).
+           05  FILLER                  PIC X(3).
+           05  NAME2O                  PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  VALU2O                  PIC X(48).
+           05  FILLER                  PIC X(3).
+           05  NAME3O                  PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  VALU3O                  PIC X(48).
+           05  FILLER                  PIC X(3).
+           05  NAME4O                  PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  VALU4O                  PIC X(48).
+           05  FILLER                  PIC X(3).
+           05  NAME5O                  PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  VALU5O                  PIC X(48).
+           05  FILLER                  PIC X(3).
+           05  NAME6O                  PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  VALU6O                  PIC X(48).
+           05  FILLER                  PIC X(3).
+           05  NAME7O                  PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  VALU7O                  PIC X(48).
+           05  FILLER                  PIC X(3).
+           05  NAME8O                  PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  VALU8O                  PIC X(48).
+           05  FILLER                  PIC X(3).
+           05  MOREO                   PIC X(40).
+           05  FILLER                  PIC X(3).
+           05  MSGO                    PIC X(79).
