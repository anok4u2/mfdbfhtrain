@@ -0,0 +1,29 @@
+      *****************************************************************
+      *  XACSNAP -- last-known-good snapshot of the customization
+      *  name-value table GetCustomizationParams built for a resource,
+      *  keyed by resource name, so the XACQ inquiry transaction can
+      *  display it without needing to reach into a live switch
+      *  module's working-storage.
+      *
+      *  Written by WriteCustomizationSnapshot in xapd.cpy.
+      *****************************************************************
+      *  NOTE: the OCCURS below is a literal, not 78-MAX-CUSTOM-ENTRIES
+      *  (xalims.cpy), because a program that COPYs both this FD and
+      *  xacustom.cpy would otherwise define that 78-level item twice.
+      *  It is ALSO deliberately smaller than 78-MAX-CUSTOM-ENTRIES --
+      *  see 78-MAX-SNAPSHOT-ENTRIES in xalims.cpy for why a 256-entry
+      *  table at this field's width would blow the indexed record
+      *  size limit.  Keep this count in sync with
+      *  78-MAX-SNAPSHOT-ENTRIES (xalims.cpy) by hand.
+       FD  XACSNAP
+           LABEL RECORDS ARE STANDARD.
+
+       01  xacsnap-record.
+           05  xacsnap-resource        pic x(8).
+           05  xacsnap-timestamp.
+               10  xacsnap-date        pic x(8).
+               10  xacsnap-time        pic x(6).
+           05  xacsnap-entries-used    pic 9(4) comp-5.
+           05  xacsnap-pairs occurs 64 times.
+               10  xacsnap-name        pic x(16).
+               10  xacsnap-value       pic x(256).
