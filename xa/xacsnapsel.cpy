@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  FILE-CONTROL entry for XACSNAP.  COPY into the ENVIRONMENT
+      *  DIVISION of any program that writes or reads customization
+      *  snapshots (GetCustomizationParams's host, XACQ).
+      *****************************************************************
+           SELECT XACSNAP ASSIGN TO "XACSNAP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS xacsnap-resource
+               FILE STATUS IS ws-xacsnap-status.
