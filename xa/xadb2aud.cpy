@@ -0,0 +1,31 @@
+      *****************************************************************
+      *    XADB2AUD -- AUDIT LOG OF DB2 ATTACH-FACILITY (DSNALI/
+      *    DSNRLI) CALLS.  ONE RECORD PER CALL, APPENDED BY
+      *    LOGDB2ATTACHAUDIT (XA/XAPD.CPY).
+      *
+      *    NOTE: this codebase has no direct CALL to DSNALI or
+      *    DSNRLI by name -- for a DB2 build (XABUILD = "DB2"),
+      *    mfdbfh-connection-register/-deregister's calls through
+      *    ws-mfdbfh-connection-reg-pptr/ws-mfdbfh-connection-reg-
+      *    cred-pptr/ws-mfdbfh-connection-dereg-pptr, passing
+      *    hdbc(ConnIX) (the attach-facility connection handle), are
+      *    this codebase's attach-facility boundary -- so that is
+      *    where this log is written.
+      *****************************************************************
+          FD  XADB2AUD
+              LABEL RECORDS ARE STANDARD.
+
+      *  NOTE: see xacsnap.cpy's note -- this FD's record is never
+      *  COPYed alongside xacustom.cpy, so there is no duplicate
+      *  78-level hazard here.
+       01  xadb2aud-record.
+           05  xadb2aud-resource           pic x(8).
+           05  xadb2aud-timestamp.
+               10  xadb2aud-date           pic x(8).
+               10  xadb2aud-time           pic x(6).
+           05  xadb2aud-operation          pic x(8).
+               88  xadb2aud-op-connect        value "CONNECT ".
+               88  xadb2aud-op-disconnect     value "DISCNCT ".
+           05  xadb2aud-return-code        pic s9(9) comp-5.
+           05  xadb2aud-user               pic x(8).
+           05  filler                      pic x(10).
