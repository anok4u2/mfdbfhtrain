@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    FILE-CONTROL ENTRY FOR XADB2AUD.  COPY INTO THE
+      *    ENVIRONMENT DIVISION OF ANY PROGRAM THAT WRITES OR REPORTS
+      *    ON THE DB2 ATTACH-FACILITY AUDIT LOG.  THIS IS AN
+      *    APPEND-ONLY LOG, NOT A KEYED LOOKUP TABLE LIKE XACSNAP/
+      *    XAHEURLG/XAMFHLOG/XASWRLOG, SO IT IS SEQUENTIAL RATHER
+      *    THAN INDEXED.
+      *****************************************************************
+           SELECT XADB2AUD ASSIGN TO "XADB2AUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-xadb2aud-status.
