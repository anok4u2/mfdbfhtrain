@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    XAHEURLG -- LOG OF XA HEURISTIC AND IN-DOUBT TRANSACTION
+      *    OUTCOMES.  A RECORD IS WRITTEN HERE WHENEVER A GLOBAL
+      *    TRANSACTION'S COMMIT/ROLLBACK PROCESSING RETURNS ONE OF THE
+      *    XA-HEUR* CODES (XAWS.CPY) OR LEAVES THE TRANSACTION BRANCH
+      *    IN DOUBT.  XARECON (XARECON.CBL) SCANS THIS FILE NIGHTLY.
+      ******************************************************************
+          FD  XAHEURLG
+              LABEL RECORDS ARE STANDARD.
+      
+       01  XAHEURLG-RECORD.
+          05  XAHEURLG-KEY.
+              10  XAHEURLG-RESOURCE       PIC X(08).
+              10  XAHEURLG-TIMESTAMP.
+                  15  XAHEURLG-LOG-DATE   PIC X(08).
+                  15  XAHEURLG-LOG-TIME   PIC X(06).
+          05  XAHEURLG-XID                PIC X(32).
+          05  XAHEURLG-OUTCOME-CODE       PIC S9(09) COMP-5.
+          05  XAHEURLG-OUTCOME-DESC       PIC X(20).
+          05  XAHEURLG-RESOLVED           PIC X(01).
+              88  XAHEURLG-IS-RESOLVED       VALUE "Y".
+              88  XAHEURLG-NOT-RESOLVED      VALUE "N".
+          05  XAHEURLG-REPORTED           PIC X(01).
+              88  XAHEURLG-IS-REPORTED       VALUE "Y".
+              88  XAHEURLG-NOT-REPORTED      VALUE "N".
+          05  FILLER                      PIC X(10).
