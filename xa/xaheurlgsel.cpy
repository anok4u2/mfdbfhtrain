@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    FILE-CONTROL ENTRY FOR XAHEURLG.  COPY INTO THE
+      *    ENVIRONMENT DIVISION OF ANY PROGRAM THAT WRITES OR READS
+      *    THE HEURISTIC/IN-DOUBT OUTCOME LOG (XARECON).
+      ******************************************************************
+               SELECT XAHEURLG ASSIGN TO "XAHEURLG"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS XAHEURLG-KEY
+                   FILE STATUS IS WS-XAHEURLG-STATUS.
