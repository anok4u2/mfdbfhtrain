@@ -0,0 +1,40 @@
+      *****************************************************************
+      *  XAINMAP symbolic map -- hand-maintained equivalent of the
+      *  copybook the BMS translator generates from XAINMAP.bms.
+      *  Used by XAIN (the current-task XA-inquiry transaction).  Every
+      *  field on this map is protected/display-only, so the "I"
+      *  record is never RECEIVEd -- it is carried here only for
+      *  structural parity with the rest of the xa/*map.cpy family.
+      *****************************************************************
+       01  XAINMSI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(166).
+
+       01  XAINMSO REDEFINES XAINMSI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  TASKO                   PIC X(7).
+           05  FILLER                  PIC X(3).
+           05  TERMO                   PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  TRANO                   PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  JOBTO                   PIC X(11).
+           05  FILLER                  PIC X(3).
+           05  REGNO                   PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  XARNO                   PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  SRVRO                   PIC X(48).
+           05  FILLER                  PIC X(3).
+           05  INITUO                  PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  CURRUO                  PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  STEPO                   PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  PROCO                   PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  JTSKO                   PIC X(5).
+           05  FILLER                  PIC X(3).
+           05  MSGO                    PIC X(79).
