@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  XAJTLOG -- LOG OF EACH GETCUSTOMIZATIONPARAMS (XA/XAPD.CPY)
+      *  CALL, TAGGED WITH THE CALLING TASK'S JOB TYPE (XA/XAWS.CPY
+      *  XAI-SEP-TYPE) AND THE DATE IT RAN.  ONE RECORD PER CALL,
+      *  APPENDED BY LOGJOBTYPEVOLUME (XA/XAPD.CPY).  XAJTRPT
+      *  (XAJTRPT.CBL) SCANS THIS FILE DAILY TO TOTAL UP HOW MANY
+      *  CALLS CAME FROM EACH JOB TYPE.
+      *****************************************************************
+      *  NOTE: see xacsnap.cpy's note -- this FD's record is never
+      *  COPYed alongside xacustom.cpy, so there is no duplicate
+      *  78-level hazard here.
+          FD  XAJTLOG
+              LABEL RECORDS ARE STANDARD.
+
+       01  xajtlog-record.
+           05  xajtlog-resource            pic x(8).
+           05  xajtlog-timestamp.
+               10  xajtlog-log-date        pic x(8).
+               10  xajtlog-log-time        pic x(6).
+           05  xajtlog-job-type            pic x(1) comp-x.
+           05  filler                      pic x(20).
