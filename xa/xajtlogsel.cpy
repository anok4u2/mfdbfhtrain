@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    FILE-CONTROL ENTRY FOR XAJTLOG.  COPY INTO THE ENVIRONMENT
+      *    DIVISION OF ANY PROGRAM THAT WRITES OR REPORTS ON THE JOB
+      *    TYPE VOLUME LOG.  THIS IS AN APPEND-ONLY LOG, NOT A KEYED
+      *    LOOKUP TABLE LIKE XACSNAP/XAHEURLG/XAMFHLOG/XASWRLOG, SO IT
+      *    IS SEQUENTIAL RATHER THAN INDEXED.
+      *****************************************************************
+           SELECT XAJTLOG ASSIGN TO "XAJTLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ws-xajtlog-status.
