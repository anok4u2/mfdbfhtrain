@@ -0,0 +1,34 @@
+      *****************************************************************
+      *  Shared table-size limits used by more than one xa/ copybook.
+      *  Kept separate from xacustom.cpy so members that only need the
+      *  limit (not the full xaCustomizationInfo layout) -- such as
+      *  xacsnap.cpy's FD, which is COPYed into the FILE SECTION -- can
+      *  pull it in on its own.
+      *****************************************************************
+       78  78-MAX-CUSTOM-ENTRIES       value 256.
+
+      *  Maximum number of names that can be listed in the
+      *  ESXAMACROALLOWLIST environment variable (VaultExpandMacros,
+      *  xapd.cpy).
+       78  78-MAX-MACRO-ALLOW          value 32.
+
+      *  Maximum number of distinct resources XASWRECN can track
+      *  baseline switch-module versions for in one run.
+       78  78-MAX-SWITCH-RESOURCES     value 256.
+
+      *  Maximum number of name/value pairs XACSNAP persists per
+      *  resource.  Deliberately capped well below
+      *  78-MAX-CUSTOM-ENTRIES: xacsnap.cpy's OCCURS is a fixed-length
+      *  indexed-file record, and a 256-entry table at this field's
+      *  width would exceed the maximum indexed record size.  Only the
+      *  first 64 substituted entries are ever persisted for the XACQ
+      *  inquiry screen; XACQ's own display is limited to the first 8
+      *  regardless.
+       78  78-MAX-SNAPSHOT-ENTRIES      value 64.
+
+      *  Number of mismatches XASWRECN must see for the same resource
+      *  before it escalates to the operator console, mirroring the
+      *  way 78-MFDBFH-ALERT-THRESHOLD (xa/xaws.cpy) gates
+      *  AlertMfdbfhRegFailure (xa/xapd.cpy) on repeated failures
+      *  rather than a single one.
+       78  78-SWITCH-MISMATCH-ALERT-THRESHOLD value 3.
