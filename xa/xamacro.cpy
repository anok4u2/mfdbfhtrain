@@ -0,0 +1,312 @@
+      *****************************************************************
+      *    XAMACRO -- open-string customization-macro expansion
+      *    (%REGION%/%XARN%/%ESUSER%/%UID%/%PWD% via
+      *    ExpandPackagePathMacros, and &name&-style substitution
+      *    against the vName/vValue customization table via
+      *    VaultExpandMacros/LoadMacroAllowList/LogPwdMacroAudit).
+      *
+      *    Split out of xapd.cpy into its own member so XAMACTST
+      *    (the offline batch harness used to test macro expansion
+      *    against sample open strings without a live CICS region)
+      *    can COPY just this logic, without pulling in xapd.cpy's
+      *    much larger MFDBFH/trace/heuristic surface.
+      *****************************************************************
+       ExpandOpenStringMacros SECTION.
+           MOVE '&' TO MacroDelim
+           PERFORM VaultExpandMacros
+           exit.
+       
+       ExpandPackagePathMacros SECTION.
+           MOVE 0 TO parseErrorFlag
+           MOVE 1 TO idx
+           PERFORM UNTIL idx > 256
+                   OR ws-open-STRING(idx:1) = LOW-VALUE
+               IF ws-open-STRING(idx:1) = '%'
+                   MOVE idx TO mPos
+                   ADD 1 TO idx
+                   IF idx > 256 OR ws-open-STRING(idx:1) = LOW-VALUES
+                       MOVE 1 TO parseErrorFlag
+                       EXIT SECTION
+                   END-IF
+                   IF ws-open-STRING(idx:1) = '%'
+                       *> %% expands to a single %
+                       MOVE ws-open-STRING(idx:) TO ws-temp
+                       MOVE ws-temp TO ws-open-STRING(mPos:)
+                       ADD 1 TO idx
+                       EXIT PERFORM CYCLE
+                   END-IF
+                   MOVE 1 TO mx
+                   INITIALIZE ws-temp
+                   PERFORM UNTIL EXIT
+                       MOVE ws-open-STRING(idx:) TO ws-temp(mx:1)
+                       ADD 1 TO mx
+                       ADD 1 TO idx
+                       IF idx > 256
+                               OR ws-open-STRING(idx:1) = LOW-VALUES
+                           MOVE 1 TO parseErrorFlag
+                           EXIT SECTION
+                       END-IF
+                       IF ws-open-STRING(idx:1) = '%'
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   CALL "CBL_TOUPPER" USING
+                       ws-temp
+                   BY VALUE mx
+                   EVALUATE ws-temp
+                   WHEN "REGION"
+                       MOVE XAi-Region-Name TO ws-temp-2
+                   WHEN "XARN"
+                       MOVE ResName(ConnIX) TO ws-temp-2
+                   WHEN "ESUSER"
+                       IF XAi-current-user = spaces 
+                       OR XAi-current-user(1:1) = LOW-VALUE
+                       OR XAi-current-user = "CICSUSER" 
+                       OR XAi-current-user = "JCLUSER"
+                       OR XAi-current-user = "JESUSER"
+                          MOVE SPACES TO ws-temp-2
+                       ELSE
+                          MOVE XAi-current-user TO ws-temp-2
+                       END-IF
+                   WHEN "UID"
+                       MOVE ws-ext-uid TO ws-temp-2
+                   WHEN "PWD"
+                       MOVE ws-ext-pwd TO ws-temp-2
+                   WHEN OTHER
+                       MOVE 1 TO parseErrorFlag
+                       EXIT SECTION
+                   END-EVALUATE
+                   PERFORM VARYING ws-temp-len FROM 1 BY 1
+                       UNTIL ws-temp-2(ws-temp-len:1) = SPACE
+                           OR ws-temp-2(ws-temp-len:1) = LOW-VALUE
+                   END-PERFORM
+                   SUBTRACT 1 FROM ws-temp-len
+                   ADD 1 TO idx
+                   IF idx > 256
+                       MOVE 1 TO parseErrorFlag
+                       EXIT SECTION
+                   END-IF
+                   MOVE ws-open-STRING(idx:) TO ws-temp
+                   IF mPos + ws-temp-len > 256
+                       MOVE 1 TO parseErrorFlag
+                       EXIT SECTION
+                   END-IF
+                   MOVE ws-temp-2(1:ws-temp-len)
+                       TO ws-open-STRING(mPos:ws-temp-len)
+                   ADD ws-temp-len TO mPos
+                   MOVE ws-temp TO ws-open-STRING(mPos:)
+                   MOVE mPos TO idx
+               ELSE
+                   ADD 1 TO idx
+               END-IF
+           END-PERFORM
+           exit.
+           
+       VaultExpandMacros SECTION.
+           MOVE 0 TO parseErrorFlag
+           PERFORM LoadMacroAllowList
+           MOVE 1 TO idx
+           PERFORM UNTIL idx > 256 
+                   OR ws-open-STRING(idx:1) = LOW-VALUE
+               IF ws-open-STRING(idx:1) = MacroDelim
+                   MOVE idx TO mPos
+                   ADD 1 TO idx
+                   IF idx > 256 OR ws-open-STRING(idx:1) = LOW-VALUES
+                       MOVE 1 TO parseErrorFlag                  
+                       EXIT SECTION
+                   END-IF
+                   IF ws-open-STRING(idx:1) = MacroDelim
+                       *> MacroDelimMacroDelim expands to a single MacroDelim
+                       MOVE ws-open-STRING(idx:) TO ws-temp
+                       MOVE ws-temp TO ws-open-STRING(mPos:)
+                       ADD 1 TO idx
+                       EXIT PERFORM CYCLE
+                   END-IF
+                   MOVE 1 TO mx
+                   INITIALIZE ws-temp
+                   PERFORM UNTIL EXIT
+                       MOVE ws-open-STRING(idx:) TO ws-temp(mx:1)
+                       ADD 1 TO mx
+                       ADD 1 TO idx
+                       IF idx > 256 
+                               OR ws-open-STRING(idx:1) = LOW-VALUES
+                           MOVE 1 TO parseErrorFlag                  
+                           EXIT SECTION
+                       END-IF
+                       IF ws-open-STRING(idx:1) = MacroDelim
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+                   CALL "CBL_TOUPPER" USING 
+                       ws-temp
+                       BY VALUE mx
+                   EVALUATE ws-temp
+                   WHEN "PWD"
+                       MOVE password TO ws-temp-2
+                       PERFORM LogPwdMacroAudit
+                   WHEN OTHER
+                       MOVE 1 TO parseErrorFlag
+                       PERFORM VARYING ParmIx FROM 1 BY 1
+                               UNTIL ParmIx > entriesUsed
+                           if vName(ParmIx) = ws-temp
+                               move 0 to parseErrorFlag
+                               move vValue(ParmIx) to ws-temp-2
+                               exit perform
+                           end-if
+                       END-PERFORM
+
+                       IF parseErrorFlag = 0
+                       AND ws-allow-count > 0
+                           MOVE 0 TO ws-allow-found
+                           PERFORM VARYING ParmIx FROM 1 BY 1
+                                   UNTIL ParmIx > ws-allow-count
+                               IF ws-allow-name(ParmIx) = ws-temp
+                                   MOVE 1 TO ws-allow-found
+                                   EXIT PERFORM
+                               END-IF
+                           END-PERFORM
+                           IF ws-allow-found = 0
+                               MOVE 1 TO MsgLen
+                               MOVE 1 TO MsgLevel
+                               STRING
+                                   ResName(ConnIX) delimited space
+                                   ": " delimited size
+                                   "Customization parameter "
+                                           delimited size
+                                   ws-temp delimited space
+                                   " is not on the ESXAMACROALLOWLIST"
+                                           delimited size
+                                   " and was not substituted."
+                                           delimited size
+                               INTO consoleMessage pointer MsgLen
+                               SUBTRACT 1 FROM MsgLen
+                               CALL "mfxaLogConsoleMsg" USING
+                                  consoleMessage MsgLen
+                                  EsLoggingLevel(ConnIX) MsgLevel
+                               END-CALL
+                               MOVE 1 TO parseErrorFlag
+                               EXIT SECTION
+                           END-IF
+                       END-IF
+
+                       IF parseErrorFlag not = 0
+                           MOVE 1 TO MsgLen
+                           MOVE 1 TO MsgLevel
+                           STRING
+                               ResName(ConnIX) delimited space
+                               ": " delimited size
+                               "Could not match "
+                                       delimited size
+                               "customization parameter "
+                                       delimited size
+                               ws-temp delimited space
+                           INTO consoleMessage pointer MsgLen
+                           SUBTRACT 1 FROM MsgLen
+                           CALL "mfxaLogConsoleMsg" USING
+                              consoleMessage MsgLen
+                              EsLoggingLevel(ConnIX) MsgLevel
+                           END-CALL
+                           EXIT SECTION
+                       END-IF
+                   END-EVALUATE
+                   PERFORM VARYING ws-temp-len FROM 1 BY 1
+                       UNTIL ws-temp-2(ws-temp-len:1) = SPACE
+                           OR ws-temp-2(ws-temp-len:1) = LOW-VALUE
+                   END-PERFORM
+                   SUBTRACT 1 FROM ws-temp-len
+                   ADD 1 TO idx
+                   IF idx > 256
+                       MOVE 1 TO parseErrorFlag                  
+                       EXIT SECTION
+                   END-IF
+                   MOVE ws-open-STRING(idx:) TO ws-temp
+                   IF mPos + ws-temp-len > 256
+                       MOVE 1 TO parseErrorFlag                  
+                       EXIT SECTION
+                   END-IF                   
+                   MOVE ws-temp-2(1:ws-temp-len) 
+                       TO ws-open-STRING(mPos:ws-temp-len)
+                   ADD ws-temp-len TO mPos
+                   MOVE ws-temp TO ws-open-STRING(mPos:)
+                   MOVE mPos TO idx
+               ELSE
+                   ADD 1 TO idx
+               END-IF
+           END-PERFORM
+           .
+
+      *****************************************************************
+      *  Record that the vault password (&PWD&) macro was expanded
+      *  into an open string, so security review has an audit trail
+      *  of when and for which resource/user the vault was touched.
+      *  The password value itself is never placed in the message.
+      *****************************************************************
+       LogPwdMacroAudit SECTION.
+           MOVE FUNCTION CURRENT-DATE TO TmpString
+
+           MOVE 1 TO MsgLen
+           MOVE 1 TO MsgLevel
+           STRING
+               ResName(ConnIX) DELIMITED SPACE
+               ": vault password macro expanded into open string."
+                       DELIMITED SIZE
+               " USER=" DELIMITED SIZE
+               XAi-current-user DELIMITED SPACE
+               " AT=" DELIMITED SIZE
+               TmpString(1:8) DELIMITED SIZE
+               TmpString(9:6) DELIMITED SIZE
+           INTO consoleMessage POINTER MsgLen
+           SUBTRACT 1 FROM MsgLen
+           CALL "mfxaLogPwdAudit" USING
+               consoleMessage MsgLen
+               EsLoggingLevel(ConnIX) MsgLevel
+           END-CALL
+           EXIT SECTION
+           .
+
+      *****************************************************************
+      *  Read ESXAMACROALLOWLIST (a space-delimited list of
+      *  customization-parameter names) and build the in-memory table
+      *  VaultExpandMacros checks a substitution name against.  Unset
+      *  or blank leaves ws-allow-count at zero, which means "no
+      *  restriction" -- the same substitution behavior as before this
+      *  allow-list existed.  Re-read on every call, same as
+      *  mfdbfh-initialise does for ES_DB_FH, so a change to the
+      *  variable takes effect without a restart.
+      *****************************************************************
+       LoadMacroAllowList SECTION.
+           MOVE SPACES TO ws-allow-env
+           DISPLAY 'ESXAMACROALLOWLIST' UPON ENVIRONMENT-NAME
+           ACCEPT ws-allow-env FROM ENVIRONMENT-VALUE
+
+           MOVE 0 TO ws-allow-count
+
+           IF ws-allow-env NOT = SPACES
+               MOVE 1 TO idx
+               PERFORM UNTIL idx > LENGTH OF ws-allow-env
+                       OR ws-allow-env(idx:1) = LOW-VALUE
+                       OR ws-allow-count >= 78-MAX-MACRO-ALLOW
+                   IF ws-allow-env(idx:1) = SPACE
+                       ADD 1 TO idx
+                   ELSE
+                       ADD 1 TO ws-allow-count
+                       MOVE SPACES TO ws-allow-name(ws-allow-count)
+                       MOVE 1 TO mx
+                       PERFORM UNTIL idx > LENGTH OF ws-allow-env
+                               OR ws-allow-env(idx:1) = SPACE
+                               OR ws-allow-env(idx:1) = LOW-VALUE
+                               OR mx > 16
+                           MOVE ws-allow-env(idx:1) TO
+                               ws-allow-name(ws-allow-count)(mx:1)
+                           ADD 1 TO mx
+                           ADD 1 TO idx
+                       END-PERFORM
+                       CALL "CBL_TOUPPER" USING
+                           ws-allow-name(ws-allow-count)
+                           BY VALUE 16
+                       END-CALL
+                   END-IF
+               END-PERFORM
+           END-IF
+           EXIT SECTION
+           .
