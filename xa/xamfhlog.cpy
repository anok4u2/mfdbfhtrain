@@ -0,0 +1,28 @@
+      ******************************************************************
+      *    XAMFHLOG -- CONSOLIDATED HEALTH STATE FOR EACH MFDBFH-
+      *    REGISTERED CONNECTION.  ONE RECORD PER RESOURCE, KEPT
+      *    CURRENT BY MFDBFH-CONNECTION-REGISTER AND
+      *    MFDBFH-CONNECTION-DEREGISTER (XAPD.CPY) EVERY TIME EITHER
+      *    RUNS.  XAMFHRPT (XAMFHRPT.CBL) SUMMARISES THIS FILE INTO A
+      *    CONSOLIDATED HEALTH REPORT.
+      ******************************************************************
+          FD  XAMFHLOG
+              LABEL RECORDS ARE STANDARD.
+      
+       01  XAMFHLOG-RECORD.
+          05  XAMFHLOG-RESOURCE           PIC X(08).
+          05  XAMFHLOG-CURRENTLY-REG      PIC X(01).
+              88  XAMFHLOG-IS-REGISTERED     VALUE "Y".
+              88  XAMFHLOG-NOT-REGISTERED    VALUE "N".
+          05  XAMFHLOG-REG-SUCCESS-COUNT  PIC 9(09) COMP-5.
+          05  XAMFHLOG-REG-FAILURE-COUNT  PIC 9(09) COMP-5.
+          05  XAMFHLOG-CONSEC-FAILURES    PIC 9(09) COMP-5.
+          05  XAMFHLOG-LAST-REG-TIMESTAMP.
+              10  XAMFHLOG-LAST-REG-DATE  PIC X(08).
+              10  XAMFHLOG-LAST-REG-TIME  PIC X(06).
+          05  XAMFHLOG-LAST-REG-RC        PIC S9(09) COMP-5.
+          05  XAMFHLOG-LAST-DEREG-TIMESTAMP.
+              10  XAMFHLOG-LAST-DEREG-DATE PIC X(08).
+              10  XAMFHLOG-LAST-DEREG-TIME PIC X(06).
+          05  XAMFHLOG-LAST-DEREG-RC      PIC S9(09) COMP-5.
+          05  FILLER                      PIC X(10).
