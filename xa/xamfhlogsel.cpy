@@ -0,0 +1,10 @@
+      ******************************************************************
+      *    FILE-CONTROL ENTRY FOR XAMFHLOG.  COPY INTO THE
+      *    ENVIRONMENT DIVISION OF ANY PROGRAM THAT WRITES OR READS
+      *    THE MFDBFH CONNECTION HEALTH LOG (XAMFHRPT).
+      ******************************************************************
+               SELECT XAMFHLOG ASSIGN TO "XAMFHLOG"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS XAMFHLOG-RESOURCE
+                   FILE STATUS IS WS-XAMFHLOG-STATUS.
