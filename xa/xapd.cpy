@@ -317,7 +317,7 @@
                    PERFORM trc-pgsql-event-openstr-err
 
                WHEN EVENT-PGSQL-INIT
-                   PERFORM trc-odbc-event-info
+                   PERFORM trc-pgsql-event-info
 
                WHEN  EVENT-PGSQL-XAOPEN
                WHEN  EVENT-PGSQL-XACLOSE
@@ -526,6 +526,8 @@
                        return-code
                        ")"
            END-IF
+
+           PERFORM WriteTraceFeedEvent
            .
 
        trc-odbc-event-info section.
@@ -544,6 +546,22 @@
            ADD 1 TO ls-trace-data-count
            .
 
+       trc-pgsql-event-info section.
+
+           MOVE "PGSQL Initialization complete" TO ls-trace-data-desc
+
+           SET ctf-trace-event-ptrs(1) TO
+               ADDRESS OF ls-trace-data-desc
+
+           UNSTRING ls-trace-data-desc DELIMITED BY "  " INTO TmpString
+                COUNT ctf-trace-event-lens(1)
+
+           MOVE 78-TRACE-EVENT-TYPE-TEXT TO
+                ctf-trace-event-types(1)
+
+           ADD 1 TO ls-trace-data-count
+           .
+
       $if MFDBFH-SUPPORT defined
        trc-mfdbfh-event-info section.
            evaluate ls-trace-event
@@ -635,6 +653,14 @@
                    move 0 to MfdbfhRegistered(ConnIX)
                end-if
 
+      $if XABUILD = "DB2"
+               set xadb2aud-op-disconnect to true
+               perform LogDb2AttachAudit
+      $end XABUILD
+
+               set ws-mfdbfh-health-is-dereg to true
+               perform WriteMfdbfhHealthLog
+
                if 78-ctf-flag-level-info >= ctf-trace-level
                    move event-mfdbfh-conn-dereg-result to ls-trace-event
                    move 78-ctf-flag-level-info to ls-trace-level
@@ -696,6 +722,14 @@
                    move 1 to MfdbfhRegistered(ConnIX)
                end-if
 
+      $if XABUILD = "DB2"
+               set xadb2aud-op-connect to true
+               perform LogDb2AttachAudit
+      $end XABUILD
+
+               set ws-mfdbfh-health-is-reg to true
+               perform WriteMfdbfhHealthLog
+
                if 78-ctf-flag-level-info >= ctf-trace-level
                    move event-mfdbfh-conn-reg-result to ls-trace-event
                    move 78-ctf-flag-level-info to ls-trace-level
@@ -708,12 +742,30 @@
 
        mfdbfh-initialise section.
            *>
-           *>  Determine whether ES database file handling is enabled
+           *>  Determine whether ES database file handling is enabled.
+           *>  A region-qualified ES_DB_FH_<region> override, if set,
+           *>  takes precedence over the global ES_DB_FH switch, so a
+           *>  single load library can be shared by regions that do
+           *>  not all want MFDBFH enabled.
            *>
+           move spaces to ws-mfdbfh-region-env-name
+           move 1 to ws-mfdbfh-region-env-len
+           string
+               "ES_DB_FH_"      delimited by size
+               XAi-Region-Name  delimited by space
+           into ws-mfdbfh-region-env-name
+           pointer ws-mfdbfh-region-env-len
+           end-string
+
            move spaces to ls-env-value
-           display 'ES_DB_FH' upon environment-name
+           display ws-mfdbfh-region-env-name upon environment-name
            accept ls-env-value from environment-value
 
+           if ls-env-value = spaces
+               display 'ES_DB_FH' upon environment-name
+               accept ls-env-value from environment-value
+           end-if
+
            call 'CBL_TOLOWER' using reference ls-env-value
                                     value     length of ls-env-value
            end-call
@@ -850,7 +902,9 @@
            move XAi-current-user to vValue(7)
 
            IF CustomizationExitRoutine not = null
-               call "ESXAEXTCFG" using by reference xaCustomizationInfo
+               call "ESXAEXTCFG"
+                   using by reference xaCustomizationInfo
+
                if returnCode not = 0
                    move returnCode to ws-returnCode
                    move reasonCode to ws-reasonCode
@@ -871,199 +925,357 @@
                               EsLoggingLevel(ConnIX) MsgLevel  
                    END-CALL
                    move -5 to ws-open-rc
-                   GOBACK RETURNING ws-open-rc 
+                   GOBACK RETURNING ws-open-rc
                end-if
 
+               IF entriesUsed > 78-MAX-CUSTOM-ENTRIES
+                   MOVE entriesUsed TO ws-entries-used-disp
+                   MOVE 78-MAX-CUSTOM-ENTRIES TO ws-max-entries-disp
+                   MOVE 1 TO MsgLen
+                   MOVE 1 TO MsgLevel
+                   MOVE 1 TO EsLoggingLevel(ConnIX)
+                   STRING
+                       XAi-XA-Resource-Name DELIMITED SPACE
+                       ": Customization Warning." DELIMITED SIZE
+                       " ESXAEXTCFG returned entriesUsed =" DELIMITED SIZE
+                       ws-entries-used-disp DELIMITED SIZE
+                       " which exceeds the " DELIMITED SIZE
+                       ws-max-entries-disp DELIMITED SIZE
+                       "-entry table; extra entries were dropped."
+                           DELIMITED SIZE
+                   INTO consoleMessage pointer MsgLen
+                              SUBTRACT 1 FROM MsgLen
+                   CALL "mfxaLogConsoleMsg" USING
+                              consoleMessage MsgLen
+                              EsLoggingLevel(ConnIX) MsgLevel
+                   END-CALL
+                   MOVE 78-MAX-CUSTOM-ENTRIES TO entriesUsed
+               END-IF
+
                move xaOpenString to ws-open-string
            END-IF
 
-           EXIT.       
-
-       ExpandOpenStringMacros SECTION.
-           MOVE '&' TO MacroDelim
-           PERFORM VaultExpandMacros
-           exit.
-       
-       ExpandPackagePathMacros SECTION.
-           MOVE 0 TO parseErrorFlag
-           MOVE 1 TO idx
-           PERFORM UNTIL idx > 256
-                   OR ws-open-STRING(idx:1) = LOW-VALUE
-               IF ws-open-STRING(idx:1) = '%'
-                   MOVE idx TO mPos
-                   ADD 1 TO idx
-                   IF idx > 256 OR ws-open-STRING(idx:1) = LOW-VALUES
-                       MOVE 1 TO parseErrorFlag
-                       EXIT SECTION
-                   END-IF
-                   IF ws-open-STRING(idx:1) = '%'
-                       *> %% expands to a single %
-                       MOVE ws-open-STRING(idx:) TO ws-temp
-                       MOVE ws-temp TO ws-open-STRING(mPos:)
-                       ADD 1 TO idx
-                       EXIT PERFORM CYCLE
-                   END-IF
-                   MOVE 1 TO mx
-                   INITIALIZE ws-temp
-                   PERFORM UNTIL EXIT
-                       MOVE ws-open-STRING(idx:) TO ws-temp(mx:1)
-                       ADD 1 TO mx
-                       ADD 1 TO idx
-                       IF idx > 256
-                               OR ws-open-STRING(idx:1) = LOW-VALUES
-                           MOVE 1 TO parseErrorFlag
-                           EXIT SECTION
-                       END-IF
-                       IF ws-open-STRING(idx:1) = '%'
-                           EXIT PERFORM
-                       END-IF
-                   END-PERFORM
-                   CALL "CBL_TOUPPER" USING
-                       ws-temp
-                   BY VALUE mx
-                   EVALUATE ws-temp
-                   WHEN "REGION"
-                       MOVE XAi-Region-Name TO ws-temp-2
-                   WHEN "XARN"
-                       MOVE ResName(ConnIX) TO ws-temp-2
-                   WHEN "ESUSER"
-                       IF XAi-current-user = spaces 
-                       OR XAi-current-user(1:1) = LOW-VALUE
-                       OR XAi-current-user = "CICSUSER" 
-                       OR XAi-current-user = "JCLUSER"
-                       OR XAi-current-user = "JESUSER"
-                          MOVE SPACES TO ws-temp-2
-                       ELSE
-                          MOVE XAi-current-user TO ws-temp-2
-                       END-IF
-                   WHEN "UID"
-                       MOVE ws-ext-uid TO ws-temp-2
-                   WHEN "PWD"
-                       MOVE ws-ext-pwd TO ws-temp-2
-                   WHEN OTHER
-                       MOVE 1 TO parseErrorFlag
-                       EXIT SECTION
-                   END-EVALUATE
-                   PERFORM VARYING ws-temp-len FROM 1 BY 1
-                       UNTIL ws-temp-2(ws-temp-len:1) = SPACE
-                           OR ws-temp-2(ws-temp-len:1) = LOW-VALUE
-                   END-PERFORM
-                   SUBTRACT 1 FROM ws-temp-len
-                   ADD 1 TO idx
-                   IF idx > 256
-                       MOVE 1 TO parseErrorFlag
-                       EXIT SECTION
-                   END-IF
-                   MOVE ws-open-STRING(idx:) TO ws-temp
-                   IF mPos + ws-temp-len > 256
-                       MOVE 1 TO parseErrorFlag
-                       EXIT SECTION
-                   END-IF
-                   MOVE ws-temp-2(1:ws-temp-len)
-                       TO ws-open-STRING(mPos:ws-temp-len)
-                   ADD ws-temp-len TO mPos
-                   MOVE ws-temp TO ws-open-STRING(mPos:)
-                   MOVE mPos TO idx
+           PERFORM WriteCustomizationSnapshot
+           PERFORM WriteSwitchVersionLog
+           PERFORM LogJobTypeVolume
+
+           EXIT.
+
+      *****************************************************************
+      *  Persist the entriesUsed/vName/vValue table just built for this
+      *  resource to XACSNAP, so the XACQ inquiry transaction can show
+      *  an operator what actually got substituted without a
+      *  programmer adding a DISPLAY and recompiling.  Never persists
+      *  the vault password.
+      *****************************************************************
+       WriteCustomizationSnapshot SECTION.
+           MOVE SPACES TO xacsnap-resource
+           MOVE XAi-XA-Resource-Name TO xacsnap-resource
+           MOVE FUNCTION CURRENT-DATE TO TmpString
+
+           MOVE TmpString(1:8) TO xacsnap-date
+           MOVE TmpString(9:6) TO xacsnap-time
+
+           IF entriesUsed > 78-MAX-SNAPSHOT-ENTRIES
+               MOVE 78-MAX-SNAPSHOT-ENTRIES TO xacsnap-entries-used
+           ELSE
+               MOVE entriesUsed TO xacsnap-entries-used
+           END-IF
+
+           PERFORM VARYING ParmIx FROM 1 BY 1
+                   UNTIL ParmIx > 78-MAX-SNAPSHOT-ENTRIES
+               IF ParmIx <= entriesUsed
+                   MOVE vName(ParmIx)  TO xacsnap-name(ParmIx)
+                   MOVE vValue(ParmIx) TO xacsnap-value(ParmIx)
                ELSE
-                   ADD 1 TO idx
+                   MOVE SPACES TO xacsnap-name(ParmIx)
+                   MOVE SPACES TO xacsnap-value(ParmIx)
                END-IF
            END-PERFORM
-           exit.
-           
-       VaultExpandMacros SECTION.
-           MOVE 0 TO parseErrorFlag
-           MOVE 1 TO idx
-           PERFORM UNTIL idx > 256 
-                   OR ws-open-STRING(idx:1) = LOW-VALUE
-               IF ws-open-STRING(idx:1) = MacroDelim
-                   MOVE idx TO mPos
-                   ADD 1 TO idx
-                   IF idx > 256 OR ws-open-STRING(idx:1) = LOW-VALUES
-                       MOVE 1 TO parseErrorFlag                  
-                       EXIT SECTION
-                   END-IF
-                   IF ws-open-STRING(idx:1) = MacroDelim
-                       *> MacroDelimMacroDelim expands to a single MacroDelim
-                       MOVE ws-open-STRING(idx:) TO ws-temp
-                       MOVE ws-temp TO ws-open-STRING(mPos:)
-                       ADD 1 TO idx
-                       EXIT PERFORM CYCLE
-                   END-IF
-                   MOVE 1 TO mx
-                   INITIALIZE ws-temp
-                   PERFORM UNTIL EXIT
-                       MOVE ws-open-STRING(idx:) TO ws-temp(mx:1)
-                       ADD 1 TO mx
-                       ADD 1 TO idx
-                       IF idx > 256 
-                               OR ws-open-STRING(idx:1) = LOW-VALUES
-                           MOVE 1 TO parseErrorFlag                  
-                           EXIT SECTION
-                       END-IF
-                       IF ws-open-STRING(idx:1) = MacroDelim
-                           EXIT PERFORM
-                       END-IF
-                   END-PERFORM
-                   CALL "CBL_TOUPPER" USING 
-                       ws-temp
-                       BY VALUE mx
-                   EVALUATE ws-temp
-                   WHEN "PWD"
-                       MOVE password TO ws-temp-2
-                   WHEN OTHER
-                       MOVE 1 TO parseErrorFlag
-                       PERFORM VARYING ParmIx FROM 1 BY 1
-                               UNTIL ParmIx > entriesUsed
-                           if vName(ParmIx) = ws-temp
-                               move 0 to parseErrorFlag
-                               move vValue(ParmIx) to ws-temp-2
-                               exit perform
-                           end-if
-                       END-PERFORM
-                       IF parseErrorFlag not = 0
-                           MOVE 1 TO MsgLen
-                           MOVE 1 TO MsgLevel
-                           STRING
-                               ResName(ConnIX) delimited space
-                               ": " delimited size
-                               "Could not match "
-                                       delimited size
-                               "customization parameter "
-                                       delimited size
-                               ws-temp delimited space
-                           INTO consoleMessage pointer MsgLen
-                           SUBTRACT 1 FROM MsgLen
-                           CALL "mfxaLogConsoleMsg" USING 
-                              consoleMessage MsgLen 
-                              EsLoggingLevel(ConnIX) MsgLevel
-                           END-CALL 
-                           EXIT SECTION
-                       END-IF
-                   END-EVALUATE
-                   PERFORM VARYING ws-temp-len FROM 1 BY 1
-                       UNTIL ws-temp-2(ws-temp-len:1) = SPACE
-                           OR ws-temp-2(ws-temp-len:1) = LOW-VALUE
-                   END-PERFORM
-                   SUBTRACT 1 FROM ws-temp-len
-                   ADD 1 TO idx
-                   IF idx > 256
-                       MOVE 1 TO parseErrorFlag                  
-                       EXIT SECTION
-                   END-IF
-                   MOVE ws-open-STRING(idx:) TO ws-temp
-                   IF mPos + ws-temp-len > 256
-                       MOVE 1 TO parseErrorFlag                  
-                       EXIT SECTION
-                   END-IF                   
-                   MOVE ws-temp-2(1:ws-temp-len) 
-                       TO ws-open-STRING(mPos:ws-temp-len)
-                   ADD ws-temp-len TO mPos
-                   MOVE ws-temp TO ws-open-STRING(mPos:)
-                   MOVE mPos TO idx
+
+           OPEN I-O XACSNAP
+
+           IF ws-xacsnap-not-found
+               OPEN OUTPUT XACSNAP
+               CLOSE XACSNAP
+               OPEN I-O XACSNAP
+           END-IF
+
+           WRITE xacsnap-record
+
+           IF ws-xacsnap-duplicate
+               REWRITE xacsnap-record
+           END-IF
+
+           CLOSE XACSNAP
+           EXIT SECTION
+           .
+
+      *****************************************************************
+      *  Record which XA switch module (MODULENAME) and which
+      *  XA-inquiry interface version (XAi-version) this region has
+      *  loaded for this resource, keyed by region+resource, so
+      *  XASWRECN can reconcile across regions and flag a resource
+      *  where two regions have loaded different switch module
+      *  versions for the same resource name -- a PTF/maintenance-
+      *  level skew that would otherwise only surface as a hard-to-
+      *  diagnose XA protocol mismatch at commit/rollback time.
+      *****************************************************************
+       WriteSwitchVersionLog SECTION.
+           MOVE SPACES TO xaswrlog-key
+           MOVE XAi-Region-Name TO xaswrlog-region
+           MOVE XAi-XA-Resource-Name TO xaswrlog-resource
+
+           OPEN I-O XASWRLOG
+
+           IF ws-xaswrlog-not-found
+               OPEN OUTPUT XASWRLOG
+               CLOSE XASWRLOG
+               OPEN I-O XASWRLOG
+           END-IF
+
+           MOVE SPACES TO xaswrlog-rm-name
+           MOVE MODULENAME TO xaswrlog-rm-name
+           MOVE XAi-version TO xaswrlog-version
+
+           MOVE FUNCTION CURRENT-DATE TO TmpString
+           MOVE TmpString(1:8) TO xaswrlog-last-seen-date
+           MOVE TmpString(9:6) TO xaswrlog-last-seen-time
+
+           WRITE xaswrlog-record
+               INVALID KEY
+                   REWRITE xaswrlog-record
+           END-WRITE
+
+           CLOSE XASWRLOG
+           EXIT SECTION
+           .
+
+      *****************************************************************
+      *  Append one record to the DB2 attach-facility (DSNALI/DSNRLI)
+      *  call audit log (XADB2AUD) -- see xa/xadb2aud.cpy's note for
+      *  why mfdbfh-connection-register/-deregister's DB2 branches
+      *  are this codebase's attach-facility boundary.  The caller
+      *  sets xadb2aud-op-connect/xadb2aud-op-disconnect before
+      *  PERFORMing this, the same way ws-mfdbfh-health-op tells
+      *  WriteMfdbfhHealthLog which caller PERFORMed it.
+      *****************************************************************
+       LogDb2AttachAudit SECTION.
+           MOVE SPACES TO xadb2aud-resource
+           MOVE ResName(ConnIX) TO xadb2aud-resource
+
+           MOVE FUNCTION CURRENT-DATE TO TmpString
+           MOVE TmpString(1:8) TO xadb2aud-date
+           MOVE TmpString(9:6) TO xadb2aud-time
+
+           MOVE ws-mfdbfh-rc TO ws-mfdbfh-rc-display
+           MOVE ws-mfdbfh-rc-display TO xadb2aud-return-code
+           MOVE XAi-current-user TO xadb2aud-user
+
+           OPEN EXTEND XADB2AUD
+
+           IF ws-xadb2aud-not-found
+               OPEN OUTPUT XADB2AUD
+               CLOSE XADB2AUD
+               OPEN EXTEND XADB2AUD
+           END-IF
+
+           WRITE xadb2aud-record
+
+           CLOSE XADB2AUD
+           EXIT SECTION
+           .
+
+      *****************************************************************
+      *  Append one record to the daily job-type volume log (XAJTLOG)
+      *  for this GetCustomizationParams call, so XAJTRPT can total up
+      *  how many calls came from each job type (XAi-SEP-type).
+      *****************************************************************
+       LogJobTypeVolume SECTION.
+           MOVE FUNCTION CURRENT-DATE TO TmpString
+           MOVE SPACES TO xajtlog-resource
+           MOVE XAi-XA-Resource-Name TO xajtlog-resource
+           MOVE TmpString(1:8) TO xajtlog-log-date
+           MOVE TmpString(9:6) TO xajtlog-log-time
+           MOVE XAi-SEP-type TO xajtlog-job-type
+
+           OPEN EXTEND XAJTLOG
+
+           IF ws-xajtlog-not-found
+               OPEN OUTPUT XAJTLOG
+               CLOSE XAJTLOG
+               OPEN EXTEND XAJTLOG
+           END-IF
+
+           WRITE xajtlog-record
+
+           CLOSE XAJTLOG
+           EXIT SECTION
+           .
+
+           copy xamacro.
+
+      *****************************************************************
+      *  Emit a structured, pipe-delimited trace event feed line
+      *  alongside the existing CBL_CTF_TRACE call, so a downstream
+      *  monitoring tool can consume trace events without having to
+      *  understand the CTF tracer API.  Gated by ESXATRACEFEED so the
+      *  extra CALL per event is opt-in; off by default.
+      *****************************************************************
+       WriteTraceFeedEvent SECTION.
+           IF ws-tracefeed-loaded = 0
+               PERFORM LoadTraceFeedSwitch
+           END-IF
+
+           IF ws-tracefeed-enabled = 0
+               EXIT SECTION
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO ws-tracefeed-timestamp
+           MOVE ls-trace-event TO ws-tracefeed-eventid-disp
+           MOVE ls-trace-level TO ws-tracefeed-level-disp
+
+           MOVE SPACES TO ws-tracefeed-line
+           MOVE 1 TO ws-tracefeed-len
+           STRING
+               ws-tracefeed-date DELIMITED SIZE
+               "T" DELIMITED SIZE
+               ws-tracefeed-time(1:6) DELIMITED SIZE
+               "|" DELIMITED SIZE
+               XAi-XA-Resource-Name DELIMITED SPACE
+               "|" DELIMITED SIZE
+               ws-tracefeed-eventid-disp DELIMITED SIZE
+               "|" DELIMITED SIZE
+               ws-tracefeed-level-disp DELIMITED SIZE
+               "|" DELIMITED SIZE
+               ls-trace-data-desc DELIMITED SIZE
+           INTO ws-tracefeed-line POINTER ws-tracefeed-len
+           SUBTRACT 1 FROM ws-tracefeed-len
+
+           CALL "mfxaWriteTraceFeed" USING
+               ws-tracefeed-line ws-tracefeed-len
+           END-CALL
+           EXIT SECTION
+           .
+
+      *****************************************************************
+      *  Read ESXATRACEFEED once per run.  Unset/blank or any value
+      *  other than Y/YES/TRUE leaves the feed disabled, matching the
+      *  unrestricted-by-default posture of the other opt-in switches
+      *  in this copybook (ESXAMACROALLOWLIST, ES_DB_FH).
+      *****************************************************************
+       LoadTraceFeedSwitch SECTION.
+           MOVE 1 TO ws-tracefeed-loaded
+           MOVE SPACES TO ws-tracefeed-env
+           DISPLAY 'ESXATRACEFEED' UPON ENVIRONMENT-NAME
+           ACCEPT ws-tracefeed-env FROM ENVIRONMENT-VALUE
+
+           CALL "CBL_TOLOWER" USING
+               ws-tracefeed-env
+               BY VALUE 8
+           END-CALL
+
+           MOVE 0 TO ws-tracefeed-enabled
+           IF ws-tracefeed-env(1:1) = "y"
+           OR ws-tracefeed-env(1:4) = "true"
+               MOVE 1 TO ws-tracefeed-enabled
+           END-IF
+           EXIT SECTION
+           .
+
+      *****************************************************************
+      *  Keep XAMFHLOG (one record per resource) current every time
+      *  mfdbfh-connection-register or mfdbfh-connection-deregister
+      *  runs, so XAMFHRPT can produce a consolidated health report
+      *  without trawling the trace feed for MFDBFH events.  Counts
+      *  accumulate for the life of the file; XAMFHRPT is the
+      *  consumer, nothing here ever resets them.
+      *****************************************************************
+       WriteMfdbfhHealthLog SECTION.
+           INITIALIZE xamfhlog-record
+           MOVE ConnectionName(ConnIX) TO xamfhlog-resource
+
+           OPEN I-O XAMFHLOG
+
+           IF ws-xamfhlog-not-found
+               OPEN OUTPUT XAMFHLOG
+               CLOSE XAMFHLOG
+               OPEN I-O XAMFHLOG
+           ELSE
+               READ XAMFHLOG
+                   INVALID KEY
+                       INITIALIZE xamfhlog-record
+                       MOVE ConnectionName(ConnIX) TO xamfhlog-resource
+               END-READ
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO TmpString
+
+           IF ws-mfdbfh-health-is-reg
+               MOVE TmpString(1:8) TO xamfhlog-last-reg-date
+               MOVE TmpString(9:6) TO xamfhlog-last-reg-time
+               MOVE ws-mfdbfh-rc TO xamfhlog-last-reg-rc
+
+               IF ws-mfdbfh-rc = 78-mfdbfh-conn-reg-rc-success
+                   ADD 1 TO xamfhlog-reg-success-count
+                   MOVE 0 TO xamfhlog-consec-failures
+                   SET XAMFHLOG-IS-REGISTERED TO TRUE
                ELSE
-                   ADD 1 TO idx
-               END-IF 
-           END-PERFORM
+                   ADD 1 TO xamfhlog-reg-failure-count
+                   ADD 1 TO xamfhlog-consec-failures
+                   SET XAMFHLOG-NOT-REGISTERED TO TRUE
+
+                   IF xamfhlog-consec-failures NOT LESS THAN
+                      78-MFDBFH-ALERT-THRESHOLD
+                       PERFORM AlertMfdbfhRegFailure
+                   END-IF
+               END-IF
+           ELSE
+               MOVE TmpString(1:8) TO xamfhlog-last-dereg-date
+               MOVE TmpString(9:6) TO xamfhlog-last-dereg-time
+               MOVE ws-mfdbfh-rc TO xamfhlog-last-dereg-rc
+
+               IF ws-mfdbfh-rc = 78-mfdbfh-conn-reg-rc-success
+                   SET XAMFHLOG-NOT-REGISTERED TO TRUE
+               END-IF
+           END-IF
+
+           WRITE xamfhlog-record
+               INVALID KEY
+                   REWRITE xamfhlog-record
+           END-WRITE
+
+           CLOSE XAMFHLOG
+           EXIT SECTION
            .
 
+      *****************************************************************
+      *  Raise an operator console alert once a connection's MFDBFH
+      *  registration has failed 78-MFDBFH-ALERT-THRESHOLD times in a
+      *  row, using the same mfxaLogConsoleMsg routine and fields
+      *  GetCustomizationParams already uses for its own console
+      *  warnings.  Fires on every failure once the threshold is
+      *  reached, not just the first, so a still-failing connection
+      *  keeps surfacing on the console between XAMFHRPT runs.
+      *****************************************************************
+       AlertMfdbfhRegFailure SECTION.
+           MOVE xamfhlog-consec-failures
+               TO ws-mfdbfh-consec-failures-disp
+           MOVE 1 TO MsgLen
+           MOVE 1 TO MsgLevel
+           MOVE 1 TO EsLoggingLevel(ConnIX)
+           STRING
+               ConnectionName(ConnIX) DELIMITED SPACE
+               ": MFDBFH registration has failed " DELIMITED SIZE
+               ws-mfdbfh-consec-failures-disp DELIMITED SIZE
+               " time(s) in a row; requires administrator action."
+                   DELIMITED SIZE
+           INTO consoleMessage POINTER MsgLen
+           SUBTRACT 1 FROM MsgLen
+           CALL "mfxaLogConsoleMsg" USING
+               consoleMessage MsgLen
+               EsLoggingLevel(ConnIX) MsgLevel
+           END-CALL
+           EXIT SECTION
+           .
 
