@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  XAPGMAP symbolic map -- hand-maintained equivalent of the
+      *  copybook the BMS translator generates from XAPGMAP.bms.
+      *  Used by XAPG (the switch module ping/self-test transaction).
+      *****************************************************************
+       01  XAPGMSI.
+           05  FILLER                  PIC X(12).
+           05  RESNL                   PIC S9(4) COMP.
+           05  RESNF                   PIC X.
+           05  FILLER REDEFINES RESNF.
+               10  RESNA                PIC X.
+           05  RESNI                   PIC X(8).
+
+       01  XAPGMSO REDEFINES XAPGMSI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  RESNO                   PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  STATO                   PIC X(14).
+           05  FILLER                  PIC X(3).
+           05  RCO                     PIC X(11).
+           05  FILLER                  PIC X(3).
+           05  MSGO                    PIC X(79).
