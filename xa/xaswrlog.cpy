@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    XASWRLOG -- LOADED XA SWITCH MODULE VERSION, PER REGION.
+      *    ONE RECORD PER REGION/RESOURCE COMBINATION, KEPT CURRENT BY
+      *    WRITESWITCHVERSIONLOG (XAPD.CPY) EVERY TIME
+      *    GETCUSTOMIZATIONPARAMS RUNS.  XASWRECN (XASWRECN.CBL) SCANS
+      *    THIS FILE TO FLAG A RESOURCE WHERE DIFFERENT REGIONS HAVE
+      *    DIFFERENT SWITCH MODULE NAMES/VERSIONS LOADED.
+      *****************************************************************
+          FD  XASWRLOG
+              LABEL RECORDS ARE STANDARD.
+
+      *  NOTE: see xacsnap.cpy's note -- this FD's record is never
+      *  COPYed alongside xacustom.cpy, so there is no duplicate
+      *  78-level hazard here; xaswrlogsel.cpy is free to be COPYed
+      *  next to it in the same ENVIRONMENT DIVISION.
+       01  xaswrlog-record.
+           05  xaswrlog-key.
+               10  xaswrlog-region         pic x(8).
+               10  xaswrlog-resource       pic x(8).
+           05  xaswrlog-rm-name            pic x(32).
+           05  xaswrlog-version            pic s9(4) comp-5.
+           05  xaswrlog-last-seen-timestamp.
+               10  xaswrlog-last-seen-date pic x(8).
+               10  xaswrlog-last-seen-time pic x(6).
+           05  filler                      pic x(10).
