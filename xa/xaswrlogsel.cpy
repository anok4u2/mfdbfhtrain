@@ -0,0 +1,10 @@
+      *****************************************************************
+      *    FILE-CONTROL ENTRY FOR XASWRLOG.  COPY INTO THE
+      *    ENVIRONMENT DIVISION OF ANY PROGRAM THAT WRITES OR READS
+      *    THE SWITCH MODULE VERSION LOG (XASWRECN).
+      *****************************************************************
+           SELECT XASWRLOG ASSIGN TO "XASWRLOG"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS xaswrlog-key
+               FILE STATUS IS ws-xaswrlog-status.
