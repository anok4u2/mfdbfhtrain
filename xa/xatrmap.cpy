@@ -0,0 +1,55 @@
+      *****************************************************************
+      *  XATRMAP symbolic map -- hand-maintained equivalent of the
+      *  copybook the BMS translator generates from XATRMAP.bms.
+      *  Used by XATR (the live trace-flag dashboard transaction).
+      *****************************************************************
+       01  XATRMSI.
+           05  FILLER                  PIC X(12).
+           05  RESNL                   PIC S9(4) COMP.
+           05  RESNF                   PIC X.
+           05  FILLER REDEFINES RESNF.
+               10  RESNA                PIC X.
+           05  RESNI                   PIC X(8).
+
+       01  XATRMSO REDEFINES XATRMSI.
+           05  FILLER                  PIC X(12).
+           05  FILLER                  PIC X(3).
+           05  RESNO                   PIC X(8).
+           05  FILLER                  PIC X(3).
+           05  LVLO                    PIC X(4).
+           05  FILLER                  PIC X(3).
+           05  FLHDO                   PIC X(40).
+           05  FILLER                  PIC X(3).
+           05  FN1O                    PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  FV1O                    PIC X(3).
+           05  FILLER                  PIC X(3).
+           05  FN2O                    PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  FV2O                    PIC X(3).
+           05  FILLER                  PIC X(3).
+           05  FN3O                    PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  FV3O                    PIC X(3).
+           05  FILLER                  PIC X(3).
+           05  FN4O                    PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  FV4O                    PIC X(3).
+           05  FILLER                  PIC X(3).
+           05  FN5O                    PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  FV5O                    PIC X(3).
+           05  FILLER                  PIC X(3).
+           05  FN6O                    PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  FV6O                    PIC X(3).
+           05  FILLER                  PIC X(3).
+           05  FN7O                    PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  FV7O                    PIC X(3).
+           05  FILLER                  PIC X(3).
+           05  FN8O                    PIC X(16).
+           05  FILLER                  PIC X(3).
+           05  FV8O                    PIC X(3).
+           05  FILLER                  PIC X(3).
+           05  MSGO                    PIC X(79).
