@@ -96,6 +96,96 @@
        01 uc-open-string                   PIC X(255).
        01 tmp-open-string                  PIC X(255).
 
+      *----------------------------------------------------------------
+      *    Customization-parameter snapshot (XACSNAP) support
+      *----------------------------------------------------------------
+       01  ws-xacsnap-status               PIC X(2).
+           88  ws-xacsnap-ok                VALUE "00".
+           88  ws-xacsnap-not-found         VALUE "35" "23".
+           88  ws-xacsnap-duplicate         VALUE "22".
+
+      *----------------------------------------------------------------
+      *    MFDBFH connection health log (XAMFHLOG) support
+      *----------------------------------------------------------------
+       01  ws-xamfhlog-status              PIC X(2).
+           88  ws-xamfhlog-ok               VALUE "00".
+           88  ws-xamfhlog-not-found        VALUE "35" "23".
+           88  ws-xamfhlog-duplicate        VALUE "22".
+
+       01  ws-mfdbfh-health-op             PIC X(1).
+           88  ws-mfdbfh-health-is-reg      VALUE "R".
+           88  ws-mfdbfh-health-is-dereg    VALUE "D".
+
+      *----------------------------------------------------------------
+      *    XA switch module version log (XASWRLOG) support --
+      *    WriteSwitchVersionLog (xapd.cpy) records the switch module
+      *    (MODULENAME) and XA-inquiry interface version (XAi-version)
+      *    this region has loaded for each resource, so XASWRECN can
+      *    spot a resource where regions disagree.
+      *----------------------------------------------------------------
+       01  ws-xaswrlog-status              PIC X(2).
+           88  ws-xaswrlog-ok               VALUE "00".
+           88  ws-xaswrlog-not-found        VALUE "35" "23".
+           88  ws-xaswrlog-duplicate        VALUE "22".
+
+      *----------------------------------------------------------------
+      *    DB2 attach-facility (DSNALI/DSNRLI) call audit log
+      *    (XADB2AUD) support -- see xa/xadb2aud.cpy's note for why
+      *    mfdbfh-connection-register/-deregister's DB2 branches are
+      *    this codebase's attach-facility boundary.
+      *----------------------------------------------------------------
+       01  ws-xadb2aud-status              PIC X(2).
+           88  ws-xadb2aud-ok               VALUE "00".
+           88  ws-xadb2aud-not-found        VALUE "35" "23".
+
+      *----------------------------------------------------------------
+      *    Daily job-type volume log (XAJTLOG) support -- one record
+      *    per GetCustomizationParams call, tagged with the calling
+      *    task's XAi-SEP-type, so XAJTRPT can total up daily call
+      *    volume by job type.
+      *----------------------------------------------------------------
+       01  ws-xajtlog-status               PIC X(2).
+           88  ws-xajtlog-ok                 VALUE "00".
+           88  ws-xajtlog-not-found          VALUE "35" "23".
+
+      *----------------------------------------------------------------
+      *    Display work fields for the ESXAEXTCFG entry-table
+      *    overflow warning in GetCustomizationParams (xapd.cpy)
+      *----------------------------------------------------------------
+       01  ws-entries-used-disp            PIC Z(4)9.
+       01  ws-max-entries-disp             PIC Z(4)9.
+
+      *----------------------------------------------------------------
+      *    Config-driven allow-list of customization-table names that
+      *    VaultExpandMacros (xapd.cpy) is permitted to substitute into
+      *    an open string.  Loaded from ESXAMACROALLOWLIST; an unset or
+      *    blank value leaves macro substitution unrestricted, matching
+      *    prior behavior.
+      *----------------------------------------------------------------
+       01  ws-allow-env                    PIC X(512).
+       01  ws-allow-count                  PIC S9(4) COMP-5 VALUE 0.
+       01  ws-allow-table.
+           03  ws-allow-name occurs 78-MAX-MACRO-ALLOW times
+                             PIC X(16).
+       01  ws-allow-found                  PIC 9.
+
+      *----------------------------------------------------------------
+      *    Config-driven switch for the structured trace event feed
+      *    (trace-(XXXXX)-event, xapd.cpy), gated by ESXATRACEFEED so
+      *    the extra CALL per trace event is opt-in.  Read once per
+      *    run, same as ws-allow-env above.
+      *----------------------------------------------------------------
+       01  ws-tracefeed-env                PIC X(8).
+       01  ws-tracefeed-loaded             PIC 9 VALUE 0.
+       01  ws-tracefeed-enabled            PIC 9 VALUE 0.
+       01  ws-tracefeed-line               PIC X(256).
+       01  ws-tracefeed-timestamp.
+           03  ws-tracefeed-date           PIC X(08).
+           03  ws-tracefeed-time           PIC X(06).
+       01  ws-tracefeed-len                PIC S9(4) COMP-5.
+       01  ws-tracefeed-eventid-disp       PIC Z(8)9.
+       01  ws-tracefeed-level-disp         PIC Z(8)9.
+
       *
       * xa-() return codes (resource manager reports to transaction manager)
       * 
@@ -275,6 +365,15 @@
        78  78-MFDBFH-CONN-REG-TYPE-ODBC            value 0.
        78  78-MFDBFH-CONN-REG-TYPE-OCI             value 1.
 
+      *----------------------------------------------------------------
+      *    Consecutive MFDBFH connection-registration failures (see
+      *    xamfhlog-consec-failures, WriteMfdbfhHealthLog) at or past
+      *    this count raise an operator console alert.  Kept in sync
+      *    by hand with XAMFHRPT.cbl's own WS-ALERT-THRESHOLD, the
+      *    same way XARECON.cbl mirrors the XA-HEUR* values.
+      *----------------------------------------------------------------
+       78  78-MFDBFH-ALERT-THRESHOLD               value 3.
+
        01.
            03  ws-mfdbfh-connection-reg-flags      binary-long value 78-MFDBFH-CONN-REG-FLAGS-NONE.
            03  ws-mfdbfh-connection-dereg-pptr     procedure-pointer value null.
@@ -284,6 +383,9 @@
            03  ws-mfdbfh-pptr                      procedure-pointer value null.
            03  ws-mfdbfh-rc                        binary-long.
            03  ws-mfdbfh-rc-display                pic s9(9).
+           03  ws-mfdbfh-region-env-name           pic x(32).
+           03  ws-mfdbfh-region-env-len            pic s9(4) comp-5.
+           03  ws-mfdbfh-consec-failures-disp      pic z(8)9.
       $end MFDBFH-SUPPORT defined
 
       *----------------------------------------------------------------
